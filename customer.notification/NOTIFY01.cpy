@@ -0,0 +1,16 @@
+        01  CUSTOMER-NOTIFICATION-RECORD.
+            05  NOTIFY-SOURCE-SERVICE PIC X(8).
+            05  IDENTIFICATION-TYPE PIC X(1).
+            05  IDENTIFICATION-NUMBER PIC X(17).
+            05  NOTIFY-REFERENCE PIC X(20).
+            05  NOTIFY-REASON-CODE PIC X(4).
+                88  NOTIFY-DEBIT-FAILED VALUE 'DDFL'.
+                88  NOTIFY-AGREEMENT-BLOCKED VALUE 'AGBL'.
+                88  NOTIFY-REVIEW-BANK-NOTICE VALUE 'RVBK'.
+            05  NOTIFY-CHANNEL PIC X(1).
+                88  NOTIFY-BY-EMAIL VALUE 'E'.
+                88  NOTIFY-BY-SMS VALUE 'S'.
+                88  NOTIFY-TO-BANK VALUE 'B'.
+            05  NOTIFY-DATE PIC 9(8).
+            05  NOTIFY-DEBIT-BANK PIC 9(3).
+            05  FILLER PIC X(07).
