@@ -0,0 +1,7 @@
+        01  SERVICE-CATALOG-RECORD.
+            05  SERVICE-CODE PIC X(22).
+            05  OWNING-FOLDER PIC X(40).
+            05  REQUEST-COPYBOOK PIC X(20).
+            05  RESPONSE-COPYBOOK PIC X(20).
+            05  FILLER PIC X(10).
+
