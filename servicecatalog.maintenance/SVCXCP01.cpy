@@ -0,0 +1,6 @@
+        01  CATALOG-EXCEPTION-RECORD.
+            05  SERVICE-CODE PIC X(22).
+            05  FIRST-OWNING-FOLDER PIC X(40).
+            05  CONFLICTING-FOLDER PIC X(40).
+            05  FILLER PIC X(10).
+
