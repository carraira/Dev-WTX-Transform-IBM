@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SVCCHK01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. ENTERPRISE INTEGRATION - SERVICE CATALOG.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  SVCCHK01 -- SERVICE-CATALOG MAPPING CHECK.                *
+000900*                                                            *
+001000*  READS THE SERVICE CATALOG (SVCCAT), ASSUMED SORTED BY      *
+001100*  SERVICE-CODE, AND FLAGS ANY SERVICE-CODE THAT IS CLAIMED   *
+001200*  BY MORE THAN ONE OWNING-FOLDER.  THIS IS THE CHECK THAT    *
+001300*  WOULD HAVE CAUGHT THE OCBMOVA01 RESPONSE COPYBOOK SITTING  *
+001400*  UNDER THE DAC AGREEMENTS FOLDER INSTEAD OF ACCOUNT         *
+001500*  MOVEMENTS, AND THE DAC AGREEMENTS RESPONSE COPYBOOK SITTING*
+001600*  IN AN UNMAPPED HOLDING FOLDER -- BOTH NOW CORRECTED.  RUN   *
+001700*  THIS AFTER ANY CHANGE TO THE CATALOG, BEFORE RELYING ON    *
+001800*  ITS OWNING-FOLDER ENTRIES TO BUILD OR COMPILE ANYTHING.    *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002150*    08/09/26  DOB  CORRECTED THE HEADER -- THE MISFILED    *
+002160*                   DAC AGREEMENTS COPYBOOK WAS THE         *
+002170*                   RESPONSE, NOT THE REQUEST.               *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT SVCCAT-FILE ASSIGN TO SVCCAT
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT SVCXCP-FILE ASSIGN TO SVCXCP01
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  SVCCAT-FILE.
+003700     COPY "SVCCAT01.cpy".
+003800
+003900 FD  SVCXCP-FILE.
+004000     COPY "SVCXCP01.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  SVCCHK01-SWITCHES.
+004400     05  SVCCHK01-EOF-SW           PIC X(01) VALUE 'N'.
+004500         88  SVCCHK01-EOF            VALUE 'Y'.
+004600     05  SVCCHK01-FIRST-SW         PIC X(01) VALUE 'Y'.
+004700         88  SVCCHK01-FIRST-RECORD   VALUE 'Y'.
+004800
+004900 01  SVCCHK01-CURRENT.
+005000     05  SVCCHK01-CURRENT-SERVICE PIC X(22).
+005100     05  SVCCHK01-CURRENT-FOLDER  PIC X(40).
+005200
+005300 77  SVCCHK01-CONFLICT-COUNT       PIC 9(7) COMP VALUE ZERO.
+005400
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-PROCESS-CATALOG THRU 2000-EXIT
+005900         UNTIL SVCCHK01-EOF.
+006000     PERFORM 3000-FINISH THRU 3000-EXIT.
+006100     STOP RUN.
+006200
+006300 1000-INITIALIZE.
+006400     OPEN INPUT SVCCAT-FILE.
+006500     OPEN OUTPUT SVCXCP-FILE.
+006600     PERFORM 8100-READ-SVCCAT THRU 8100-EXIT.
+006700 1000-EXIT.
+006800     EXIT.
+006900
+007000 2000-PROCESS-CATALOG.
+007100     IF SVCCHK01-FIRST-RECORD
+007200         PERFORM 2200-START-SERVICE THRU 2200-EXIT
+007300     ELSE
+007400         IF SERVICE-CODE OF SERVICE-CATALOG-RECORD =
+007500                 SVCCHK01-CURRENT-SERVICE
+007600             PERFORM 2100-CHECK-FOLDER THRU 2100-EXIT
+007700         ELSE
+007800             PERFORM 2200-START-SERVICE THRU 2200-EXIT
+007900         END-IF
+008000     END-IF.
+008100     PERFORM 8100-READ-SVCCAT THRU 8100-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400
+008500 2100-CHECK-FOLDER.
+008600     IF OWNING-FOLDER OF SERVICE-CATALOG-RECORD NOT =
+008700             SVCCHK01-CURRENT-FOLDER
+008800         MOVE SERVICE-CODE OF SERVICE-CATALOG-RECORD TO
+008900             SERVICE-CODE OF CATALOG-EXCEPTION-RECORD
+009000         MOVE SVCCHK01-CURRENT-FOLDER TO
+009100             FIRST-OWNING-FOLDER OF CATALOG-EXCEPTION-RECORD
+009200         MOVE OWNING-FOLDER OF SERVICE-CATALOG-RECORD TO
+009300             CONFLICTING-FOLDER OF CATALOG-EXCEPTION-RECORD
+009400         WRITE CATALOG-EXCEPTION-RECORD
+009500         ADD 1 TO SVCCHK01-CONFLICT-COUNT
+009600     END-IF.
+009700 2100-EXIT.
+009800     EXIT.
+009900
+010000 2200-START-SERVICE.
+010100     MOVE SERVICE-CODE OF SERVICE-CATALOG-RECORD TO
+010200         SVCCHK01-CURRENT-SERVICE.
+010300     MOVE OWNING-FOLDER OF SERVICE-CATALOG-RECORD TO
+010400         SVCCHK01-CURRENT-FOLDER.
+010500     SET SVCCHK01-FIRST-SW TO 'N'.
+010600 2200-EXIT.
+010700     EXIT.
+010800
+010900 3000-FINISH.
+011000     CLOSE SVCCAT-FILE.
+011100     CLOSE SVCXCP-FILE.
+011200     DISPLAY 'SVCCHK01 MAPPING CONFLICTS = '
+011300         SVCCHK01-CONFLICT-COUNT.
+011400 3000-EXIT.
+011500     EXIT.
+011600
+011700 8100-READ-SVCCAT.
+011800     READ SVCCAT-FILE
+011900         AT END
+012000             SET SVCCHK01-EOF TO TRUE
+012100     END-READ.
+012200 8100-EXIT.
+012300     EXIT.
+
