@@ -0,0 +1,9 @@
+        01  CREDENTIAL-TOKEN-RECORD.
+            05  CDTOK-INTEGRATION-USER PIC X(40).
+            05  CDTOK-TOKEN PIC X(64).
+            05  CDTOK-ISSUED-DATE PIC 9(8).
+            05  CDTOK-ISSUED-TIME PIC 9(6).
+            05  CDTOK-TTL-MINUTES PIC 9(3).
+            05  CDTOK-NOT-FOUND-SW PIC X(1).
+                88  CDTOK-USER-NOT-FOUND VALUE 'Y'.
+            05  FILLER PIC X(10).
