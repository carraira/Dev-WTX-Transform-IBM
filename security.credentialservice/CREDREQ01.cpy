@@ -0,0 +1,4 @@
+        01  CREDENTIAL-TOKEN-REQUEST.
+            05  CREDREQ-INTEGRATION-USER PIC X(40).
+            05  CREDREQ-REQUESTER-SYSTEM PIC X(4).
+            05  FILLER PIC X(20).
