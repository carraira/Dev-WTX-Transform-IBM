@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CDTOK01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. ENTERPRISE INTEGRATION - CREDENTIAL SERVICE.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CDTOK01 -- SHORT-LIVED INTEGRATION TOKEN ISSUANCE.       *
+000900*                                                          *
+001000*  READS A BATCH OF TOKEN REQUESTS (CREDREQ, ONE PER        *
+001100*  INTEGRATION-USER THAT NEEDS TO CALL OCBMOVA01, OCBCOSP01 *
+001200*  OR QRYACRL01 TODAY), LOOKS UP THE USER'S SECRET SEED IN  *
+001300*  THE CREDENTIAL VAULT (CREDVLT, INDEXED BY INTEGRATION-   *
+001400*  USER) AND ISSUES A SHORT-LIVED TOKEN (CDTOK01) FOR THE   *
+001500*  CALLER TO PLACE IN INTEGRATION-USER-TOKEN.  THIS REPLACES*
+001600*  THE OLD INTEGRATION-USER-PASSWORD FIELD, WHICH CARRIED A *
+001700*  WORKING PLAINTEXT CREDENTIAL ON EVERY REQUEST AND         *
+001800*  RESPONSE AND WAS RETIRED FROM ALL THREE WIRE FORMATS.    *
+001900*  A USER WITH NO VAULT ENTRY IS REPORTED, NOT DEFAULTED.   *
+002000*----------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                    *
+002200*    08/09/26  DOB  INITIAL VERSION.                       *
+002250*    08/09/26  DOB  TOKEN IS NOW DERIVED THROUGH ICSF ONE-  *
+002260*                   WAY HASH GENERATE (CSNBOWH) INSTEAD OF  *
+002270*                   BEING BUILT BY STRINGING THE PLAINTEXT  *
+002280*                   VAULT SEED IN, SO THE SEED ITSELF NEVER *
+002290*                   TRAVELS IN CDTOK-TOKEN.                 *
+002295*    08/09/26  DOB  CSNBOWH CALL WAS MISSING THE EXIT-DATA-  *
+002296*                   LENGTH/EXIT-DATA PARAMETER PAIR EVERY    *
+002297*                   ICSF CALLABLE SERVICE TAKES BETWEEN THE  *
+002298*                   REASON CODE AND THE RULE ARRAY COUNT,    *
+002299*                   SHIFTING EVERY ARGUMENT AFTER IT BY TWO  *
+002300*                   POSITIONS -- ADDED THE MISSING PAIR.     *
+002301*    08/09/26  DOB  CSNBOWH ALSO TAKES A LENGTH FIELD         *
+002302*                   IMMEDIATELY BEFORE EACH OF CHAINING-      *
+002303*                   VECTOR AND HASH -- THOSE TWO LENGTH       *
+002304*                   FIELDS WERE MISSING TOO, ADDED NOW.       *
+002305*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-ZSERIES.
+002700 OBJECT-COMPUTER. IBM-ZSERIES.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CREDREQ-FILE ASSIGN TO CREDREQ
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT CREDVLT-FILE ASSIGN TO CREDVLT
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS CREDVLT-INTEGRATION-USER.
+003600     SELECT CDTOK-FILE ASSIGN TO CDTOK01
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CREDREQ-FILE.
+004200     COPY "CREDREQ01.cpy".
+004300
+004400 FD  CREDVLT-FILE.
+004500     COPY "CREDVLT01.cpy".
+004600
+004700 FD  CDTOK-FILE.
+004800     COPY "CDTOK01.cpy".
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  CDTOK01-SWITCHES.
+005200     05  CDTOK01-EOF-SW            PIC X(01) VALUE 'N'.
+005300         88  CDTOK01-EOF             VALUE 'Y'.
+005400     05  CDTOK01-FOUND-SW          PIC X(01) VALUE 'N'.
+005500         88  CDTOK01-FOUND           VALUE 'Y'.
+005600
+005700 01  CDTOK01-TODAY-DATE            PIC 9(8) VALUE ZERO.
+005800 01  CDTOK01-TODAY-TIME            PIC 9(6) VALUE ZERO.
+005900
+006000 77  CDTOK01-TTL-MINUTES           PIC 9(3) VALUE 15.
+006100 77  CDTOK01-SEQUENCE              PIC 9(6) COMP VALUE ZERO.
+006200 77  CDTOK01-SEQUENCE-DISPLAY      PIC 9(6) VALUE ZERO.
+006300 77  CDTOK01-ISSUED-COUNT          PIC 9(7) COMP VALUE ZERO.
+006400 77  CDTOK01-NOT-FOUND-COUNT       PIC 9(7) COMP VALUE ZERO.
+006410
+006420*----------------------------------------------------------*
+006430*  FIELDS FOR THE ICSF ONE-WAY HASH GENERATE CALL USED TO   *
+006440*  DERIVE THE TOKEN FROM THE VAULT SEED WITHOUT CARRYING    *
+006450*  THE SEED ITSELF INTO CDTOK-TOKEN.                        *
+006460*----------------------------------------------------------*
+006470 01  CDTOK01-HASH-TEXT             PIC X(36) VALUE SPACES.
+006480 01  CDTOK01-HASH-VALUE            PIC X(20) VALUE SPACES.
+006490 01  CDTOK01-HASH-CHAIN-VECTOR     PIC X(64) VALUE SPACES.
+006500 77  CDTOK01-HASH-RETURN-CODE      PIC S9(9) COMP VALUE ZERO.
+006510 77  CDTOK01-HASH-REASON-CODE      PIC S9(9) COMP VALUE ZERO.
+006512 77  CDTOK01-HASH-EXIT-DATA-LEN    PIC S9(9) COMP VALUE ZERO.
+006514 01  CDTOK01-HASH-EXIT-DATA        PIC X(1) VALUE SPACES.
+006520 77  CDTOK01-HASH-RULE-COUNT       PIC S9(9) COMP VALUE 1.
+006530 77  CDTOK01-HASH-RULE-ARRAY       PIC X(8) VALUE 'SHA-1'.
+006540 77  CDTOK01-HASH-TEXT-LENGTH      PIC S9(9) COMP VALUE 36.
+006542 77  CDTOK01-HASH-CHAIN-VEC-LEN    PIC S9(9) COMP VALUE 64.
+006544 77  CDTOK01-HASH-VALUE-LENGTH     PIC S9(9) COMP VALUE 20.
+006550
+006600 PROCEDURE DIVISION.
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+007000         UNTIL CDTOK01-EOF.
+007100     PERFORM 3000-FINISH THRU 3000-EXIT.
+007200     STOP RUN.
+007300
+007400 1000-INITIALIZE.
+007500     OPEN INPUT CREDREQ-FILE.
+007600     OPEN INPUT CREDVLT-FILE.
+007700     OPEN OUTPUT CDTOK-FILE.
+007800     ACCEPT CDTOK01-TODAY-DATE FROM DATE YYYYMMDD.
+007900     ACCEPT CDTOK01-TODAY-TIME FROM TIME.
+008000     PERFORM 8100-READ-CREDREQ THRU 8100-EXIT.
+008100 1000-EXIT.
+008200     EXIT.
+008300
+008400 2000-PROCESS-REQUEST.
+008500     ADD 1 TO CDTOK01-SEQUENCE.
+008600     MOVE CREDREQ-INTEGRATION-USER TO CDTOK-INTEGRATION-USER.
+008700     MOVE CREDREQ-INTEGRATION-USER TO CREDVLT-INTEGRATION-USER.
+008800     MOVE CDTOK01-TODAY-DATE TO CDTOK-ISSUED-DATE.
+008900     MOVE CDTOK01-TODAY-TIME TO CDTOK-ISSUED-TIME.
+009000     MOVE CDTOK01-TTL-MINUTES TO CDTOK-TTL-MINUTES.
+009100     MOVE 'N' TO CDTOK-NOT-FOUND-SW.
+009200     PERFORM 2100-LOOKUP-VAULT THRU 2100-EXIT.
+009300     IF CDTOK01-FOUND
+009400         PERFORM 2200-BUILD-TOKEN THRU 2200-EXIT
+009500         ADD 1 TO CDTOK01-ISSUED-COUNT
+009600     ELSE
+009700         MOVE SPACES TO CDTOK-TOKEN
+009800         SET CDTOK-USER-NOT-FOUND TO TRUE
+009900         ADD 1 TO CDTOK01-NOT-FOUND-COUNT
+010000     END-IF.
+010100     WRITE CREDENTIAL-TOKEN-RECORD.
+010200     PERFORM 8100-READ-CREDREQ THRU 8100-EXIT.
+010300 2000-EXIT.
+010400     EXIT.
+010500
+010600 2100-LOOKUP-VAULT.
+010700     SET CDTOK01-FOUND-SW TO 'N'.
+010800     READ CREDVLT-FILE
+010900         INVALID KEY
+011000             CONTINUE
+011100         NOT INVALID KEY
+011200             SET CDTOK01-FOUND TO TRUE
+011300     END-READ.
+011400 2100-EXIT.
+011500     EXIT.
+011600
+011700 2200-BUILD-TOKEN.
+011800     MOVE CDTOK01-SEQUENCE TO CDTOK01-SEQUENCE-DISPLAY.
+011900     STRING CREDVLT-SECRET-SEED   DELIMITED BY SIZE
+012000            CDTOK01-TODAY-DATE    DELIMITED BY SIZE
+012100            CDTOK01-TODAY-TIME    DELIMITED BY SIZE
+012200            CDTOK01-SEQUENCE-DISPLAY DELIMITED BY SIZE
+012300         INTO CDTOK01-HASH-TEXT.
+012310     MOVE SPACES TO CDTOK01-HASH-CHAIN-VECTOR.
+012320     MOVE SPACES TO CDTOK01-HASH-VALUE.
+012330     CALL 'CSNBOWH' USING CDTOK01-HASH-RETURN-CODE
+012340                          CDTOK01-HASH-REASON-CODE
+012342                          CDTOK01-HASH-EXIT-DATA-LEN
+012344                          CDTOK01-HASH-EXIT-DATA
+012350                          CDTOK01-HASH-RULE-COUNT
+012360                          CDTOK01-HASH-RULE-ARRAY
+012370                          CDTOK01-HASH-TEXT-LENGTH
+012380                          CDTOK01-HASH-TEXT
+012385                          CDTOK01-HASH-CHAIN-VEC-LEN
+012390                          CDTOK01-HASH-CHAIN-VECTOR
+012395                          CDTOK01-HASH-VALUE-LENGTH
+012400                          CDTOK01-HASH-VALUE.
+012410     MOVE CDTOK01-HASH-VALUE TO CDTOK-TOKEN.
+012420 2200-EXIT.
+012500     EXIT.
+012600
+012700 3000-FINISH.
+012800     CLOSE CREDREQ-FILE.
+012900     CLOSE CREDVLT-FILE.
+013000     CLOSE CDTOK-FILE.
+013100     DISPLAY 'CDTOK01 TOKENS ISSUED       = ' CDTOK01-ISSUED-COUNT.
+013200     DISPLAY 'CDTOK01 USERS NOT IN VAULT  = '
+013300         CDTOK01-NOT-FOUND-COUNT.
+013400 3000-EXIT.
+013500     EXIT.
+013600
+013700 8100-READ-CREDREQ.
+013800     READ CREDREQ-FILE
+013900         AT END
+014000             SET CDTOK01-EOF TO TRUE
+014100     END-READ.
+014200 8100-EXIT.
+014300     EXIT.
