@@ -0,0 +1,4 @@
+        01  CREDENTIAL-VAULT-RECORD.
+            05  CREDVLT-INTEGRATION-USER PIC X(40).
+            05  CREDVLT-SECRET-SEED PIC X(16).
+            05  FILLER PIC X(10).
