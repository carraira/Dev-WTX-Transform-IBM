@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AUDCHN01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. ENTERPRISE INTEGRATION - TRANSACTION AUDIT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  AUDCHN01 -- CHANNEL USAGE REPORT.                        *
+000900*                                                          *
+001000*  READS THE COMBINED AUDIT LOG (AUDLOG, WRITTEN BY MVAUD01,*
+001100*  CSAUD01 AND ACAUD01 ACROSS ALL THREE SERVICES) AND       *
+001200*  ROLLS UP TRANSACTION COUNTS BY REQUESTER-SYSTEM AND      *
+001300*  REQUESTING-DEVICE-ID SO CHANNEL OWNERS CAN SEE HOW MUCH   *
+001400*  VOLUME EACH CALLING SYSTEM AND DEVICE IS DRIVING ACROSS   *
+001500*  OCBMOVA01, OCBCOSP01 AND QRYACRL01 COMBINED.              *
+001600*                                                          *
+001700*  INPUT IS ASSUMED SORTED ASCENDING BY REQUESTER-SYSTEM,    *
+001800*  REQUESTING-DEVICE-ID (A PRIOR SORT STEP IN THE JCL) SO    *
+001900*  THE REPORT CAN RUN AS A SINGLE CONTROL-BREAK PASS.        *
+002000*----------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                    *
+002200*    08/09/26  DOB  INITIAL VERSION.                       *
+002300*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-ZSERIES.
+002700 OBJECT-COMPUTER. IBM-ZSERIES.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT AUDLOG-FILE ASSIGN TO AUDLOG
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT AUDCHN-FILE ASSIGN TO AUDCHN01
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  AUDLOG-FILE.
+003800     COPY "AUDLOG01.cpy".
+003900
+004000 FD  AUDCHN-FILE.
+004100     COPY "AUDCHN01.cpy".
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  AUDCHN01-SWITCHES.
+004500     05  AUDCHN01-EOF-SW           PIC X(01) VALUE 'N'.
+004600         88  AUDCHN01-EOF            VALUE 'Y'.
+004700     05  AUDCHN01-FIRST-REC-SW     PIC X(01) VALUE 'Y'.
+004800         88  AUDCHN01-FIRST-REC      VALUE 'Y'.
+004900
+005000 77  AUDCHN01-TODAY                PIC 9(8) VALUE ZERO.
+005100 77  AUDCHN01-TRANSACTION-COUNT    PIC 9(7) COMP VALUE ZERO.
+005200 77  AUDCHN01-SAVE-SYSTEM          PIC X(4) VALUE SPACES.
+005300 77  AUDCHN01-SAVE-DEVICE-ID       PIC X(40) VALUE SPACES.
+005400
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+005900         UNTIL AUDCHN01-EOF.
+006000     PERFORM 3000-FINISH THRU 3000-EXIT.
+006100     STOP RUN.
+006200
+006300 1000-INITIALIZE.
+006400     OPEN INPUT AUDLOG-FILE.
+006500     OPEN OUTPUT AUDCHN-FILE.
+006600     ACCEPT AUDCHN01-TODAY FROM DATE YYYYMMDD.
+006700     PERFORM 8100-READ-AUDLOG THRU 8100-EXIT.
+006800 1000-EXIT.
+006900     EXIT.
+007000
+007100 2000-PROCESS-LOG.
+007200     IF AUDCHN01-FIRST-REC
+007300         MOVE 'N' TO AUDCHN01-FIRST-REC-SW
+007400         PERFORM 2100-START-CHANNEL THRU 2100-EXIT
+007500     END-IF.
+007600     IF AUDIT-REQUESTER-SYSTEM NOT = AUDCHN01-SAVE-SYSTEM
+007700             OR AUDIT-REQUESTING-DEVICE-ID
+007800                 NOT = AUDCHN01-SAVE-DEVICE-ID
+007900         PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT
+008000         PERFORM 2100-START-CHANNEL THRU 2100-EXIT
+008100     END-IF.
+008200     ADD 1 TO AUDCHN01-TRANSACTION-COUNT.
+008300     PERFORM 8100-READ-AUDLOG THRU 8100-EXIT.
+008400 2000-EXIT.
+008500     EXIT.
+008600
+008700 2100-START-CHANNEL.
+008800     MOVE AUDIT-REQUESTER-SYSTEM TO AUDCHN01-SAVE-SYSTEM.
+008900     MOVE AUDIT-REQUESTING-DEVICE-ID TO
+009000         AUDCHN01-SAVE-DEVICE-ID.
+009100     MOVE ZERO TO AUDCHN01-TRANSACTION-COUNT.
+009200 2100-EXIT.
+009300     EXIT.
+009400
+009500 3000-FINISH.
+009600     IF NOT AUDCHN01-FIRST-REC
+009700         PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT
+009800     END-IF.
+009900     CLOSE AUDLOG-FILE.
+010000     CLOSE AUDCHN-FILE.
+010100 3000-EXIT.
+010200     EXIT.
+010300
+010400 3100-WRITE-SUMMARY.
+010500     MOVE AUDCHN01-SAVE-SYSTEM      TO REQUESTER-SYSTEM OF
+010600         CHANNEL-USAGE-RECORD.
+010700     MOVE AUDCHN01-SAVE-DEVICE-ID   TO REQUESTING-DEVICE-ID OF
+010800         CHANNEL-USAGE-RECORD.
+010900     MOVE AUDCHN01-TRANSACTION-COUNT TO TRANSACTION-COUNT OF
+011000         CHANNEL-USAGE-RECORD.
+011100     MOVE AUDCHN01-TODAY            TO REPORT-DATE OF
+011200         CHANNEL-USAGE-RECORD.
+011300     WRITE CHANNEL-USAGE-RECORD.
+011400 3100-EXIT.
+011500     EXIT.
+011600
+011700 8100-READ-AUDLOG.
+011800     READ AUDLOG-FILE
+011900         AT END
+012000             SET AUDCHN01-EOF TO TRUE
+012100     END-READ.
+012200 8100-EXIT.
+012300     EXIT.
