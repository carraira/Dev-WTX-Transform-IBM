@@ -0,0 +1,6 @@
+        01  CHANNEL-USAGE-RECORD.
+            05  REQUESTER-SYSTEM PIC X(4).
+            05  REQUESTING-DEVICE-ID PIC X(40).
+            05  TRANSACTION-COUNT PIC 9(7).
+            05  REPORT-DATE PIC 9(8).
+            05  FILLER PIC X(10).
