@@ -0,0 +1,11 @@
+        01  EOD-CONTROL-RECORD.
+            05  EODCTL-SOURCE-SERVICE PIC X(8).
+            05  EODCTL-CONTROL-TYPE PIC X(4).
+                88  EODCTL-MOVEMENTS VALUE 'MOVE'.
+                88  EODCTL-PAYMENT-VALUE VALUE 'PAYV'.
+                88  EODCTL-ASSOCIATED-VALUE VALUE 'ASOV'.
+                88  EODCTL-AGREEMENTS VALUE 'AGRE'.
+            05  EODCTL-RECORD-COUNT PIC 9(7).
+            05  EODCTL-DOLLAR-TOTAL PIC 9(15)V9(2).
+            05  EODCTL-REPORT-DATE PIC 9(8).
+            05  FILLER PIC X(10).
