@@ -0,0 +1,15 @@
+        01  AUDIT-LOG-RECORD.
+            05  AUDIT-SERVICE-CODE PIC X(22).
+            05  AUDIT-TRANSACTION-ID PIC X(48).
+            05  AUDIT-COUNTRY-CODE PIC 9(4).
+            05  AUDIT-BANK-CODE PIC 9(3).
+            05  AUDIT-REQUESTER-SYSTEM PIC X(4).
+            05  AUDIT-REQUESTING-DEVICE-ID PIC X(40).
+            05  AUDIT-REQUESTER-USER PIC X(40).
+            05  AUDIT-REQUEST-DATE PIC 9(8).
+            05  AUDIT-REQUEST-TIME PIC 9(6).
+            05  AUDIT-RESPONSE-DATE PIC 9(8).
+            05  AUDIT-RESPONSE-TIME PIC 9(6).
+            05  AUDIT-RESPONSE-CODE PIC X(5).
+            05  AUDIT-RESPONSE-DESCRIPTION PIC X(100).
+            05  FILLER PIC X(10).
