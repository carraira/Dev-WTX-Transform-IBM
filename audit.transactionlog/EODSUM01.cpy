@@ -0,0 +1,7 @@
+        01  CONTROL-TOTALS-SUMMARY-RECORD.
+            05  EODSUM-SOURCE-SERVICE PIC X(8).
+            05  EODSUM-CONTROL-TYPE PIC X(4).
+            05  EODSUM-RECORD-COUNT PIC 9(9).
+            05  EODSUM-DOLLAR-TOTAL PIC 9(17)V9(2).
+            05  EODSUM-REPORT-DATE PIC 9(8).
+            05  FILLER PIC X(10).
