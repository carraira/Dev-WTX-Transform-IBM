@@ -0,0 +1,128 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EODRPT01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. ENTERPRISE INTEGRATION - TRANSACTION AUDIT.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  EODRPT01 -- END-OF-DAY CONTROL TOTALS REPORT.             *
+000900*                                                          *
+001000*  READS THE COMBINED CONTROL TOTALS FEED (EODCTL, WRITTEN   *
+001100*  BY MVEOD01, CSEOD01 AND ACEOD01 ACROSS ALL THREE          *
+001200*  SERVICES) AND ROLLS THE RECORD COUNT AND DOLLAR TOTAL     *
+001300*  UP BY SOURCE SERVICE AND CONTROL TYPE SO OPS HAS ONE      *
+001400*  CONSOLIDATED SET OF END-OF-DAY CONTROL TOTALS ACROSS      *
+001500*  OCBMOVA01, OCBCOSP01 AND QRYACRL01 TO BALANCE AGAINST     *
+001600*  THE HOST.                                                *
+001700*                                                          *
+001800*  INPUT IS ASSUMED SORTED ASCENDING BY EODCTL-SOURCE-       *
+001900*  SERVICE, EODCTL-CONTROL-TYPE (A PRIOR SORT STEP IN THE    *
+002000*  JCL) SO THE REPORT CAN RUN AS A SINGLE CONTROL-BREAK      *
+002100*  PASS.                                                    *
+002200*----------------------------------------------------------*
+002300*  MODIFICATION HISTORY                                    *
+002400*    08/09/26  DOB  INITIAL VERSION.                       *
+002500*----------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-ZSERIES.
+002900 OBJECT-COMPUTER. IBM-ZSERIES.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT EODCTL-FILE ASSIGN TO EODCTL
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT EODSUM-FILE ASSIGN TO EODSUM01
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  EODCTL-FILE.
+004000     COPY "EODCTL01.cpy".
+004100
+004200 FD  EODSUM-FILE.
+004300     COPY "EODSUM01.cpy".
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  EODRPT01-SWITCHES.
+004700     05  EODRPT01-EOF-SW           PIC X(01) VALUE 'N'.
+004800         88  EODRPT01-EOF            VALUE 'Y'.
+004900     05  EODRPT01-FIRST-REC-SW     PIC X(01) VALUE 'Y'.
+005000         88  EODRPT01-FIRST-REC      VALUE 'Y'.
+005100
+005200 77  EODRPT01-TODAY                PIC 9(8) VALUE ZERO.
+005300 77  EODRPT01-RECORD-COUNT         PIC 9(9) COMP VALUE ZERO.
+005400 77  EODRPT01-DOLLAR-TOTAL         PIC 9(17)V9(2) VALUE ZERO.
+005500 77  EODRPT01-SAVE-SOURCE-SERVICE  PIC X(8) VALUE SPACES.
+005600 77  EODRPT01-SAVE-CONTROL-TYPE    PIC X(4) VALUE SPACES.
+005700
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-CONTROL THRU 2000-EXIT
+006200         UNTIL EODRPT01-EOF.
+006300     PERFORM 3000-FINISH THRU 3000-EXIT.
+006400     STOP RUN.
+006500
+006600 1000-INITIALIZE.
+006700     OPEN INPUT EODCTL-FILE.
+006800     OPEN OUTPUT EODSUM-FILE.
+006900     ACCEPT EODRPT01-TODAY FROM DATE YYYYMMDD.
+007000     PERFORM 8100-READ-EODCTL THRU 8100-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300
+007400 2000-PROCESS-CONTROL.
+007500     IF EODRPT01-FIRST-REC
+007600         MOVE 'N' TO EODRPT01-FIRST-REC-SW
+007700         PERFORM 2100-START-GROUP THRU 2100-EXIT
+007800     END-IF.
+007900     IF EODCTL-SOURCE-SERVICE NOT = EODRPT01-SAVE-SOURCE-SERVICE
+008000             OR EODCTL-CONTROL-TYPE
+008100                 NOT = EODRPT01-SAVE-CONTROL-TYPE
+008200         PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT
+008300         PERFORM 2100-START-GROUP THRU 2100-EXIT
+008400     END-IF.
+008500     ADD EODCTL-RECORD-COUNT TO EODRPT01-RECORD-COUNT.
+008600     ADD EODCTL-DOLLAR-TOTAL TO EODRPT01-DOLLAR-TOTAL.
+008700     PERFORM 8100-READ-EODCTL THRU 8100-EXIT.
+008800 2000-EXIT.
+008900     EXIT.
+009000
+009100 2100-START-GROUP.
+009200     MOVE EODCTL-SOURCE-SERVICE TO
+009300         EODRPT01-SAVE-SOURCE-SERVICE.
+009400     MOVE EODCTL-CONTROL-TYPE TO
+009500         EODRPT01-SAVE-CONTROL-TYPE.
+009600     MOVE ZERO TO EODRPT01-RECORD-COUNT.
+009700     MOVE ZERO TO EODRPT01-DOLLAR-TOTAL.
+009800 2100-EXIT.
+009900     EXIT.
+010000
+010100 3000-FINISH.
+010200     IF NOT EODRPT01-FIRST-REC
+010300         PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT
+010400     END-IF.
+010500     CLOSE EODCTL-FILE.
+010600     CLOSE EODSUM-FILE.
+010700 3000-EXIT.
+010800     EXIT.
+010900
+011000 3100-WRITE-SUMMARY.
+011100     MOVE EODRPT01-SAVE-SOURCE-SERVICE TO
+011200         EODSUM-SOURCE-SERVICE.
+011300     MOVE EODRPT01-SAVE-CONTROL-TYPE TO
+011400         EODSUM-CONTROL-TYPE.
+011500     MOVE EODRPT01-RECORD-COUNT TO EODSUM-RECORD-COUNT.
+011600     MOVE EODRPT01-DOLLAR-TOTAL TO EODSUM-DOLLAR-TOTAL.
+011700     MOVE EODRPT01-TODAY TO EODSUM-REPORT-DATE.
+011800     WRITE CONTROL-TOTALS-SUMMARY-RECORD.
+011900 3100-EXIT.
+012000     EXIT.
+012100
+012200 8100-READ-EODCTL.
+012300     READ EODCTL-FILE
+012400         AT END
+012500             SET EODRPT01-EOF TO TRUE
+012600     END-READ.
+012700 8100-EXIT.
+012800     EXIT.
