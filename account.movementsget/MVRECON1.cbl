@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVRECON1.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. RETAIL DEPOSITS - ACCOUNT SERVICES.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  MVRECON1 -- OCBMOVA01 PAGINATION COMPLETENESS CHECK.     *
+000900*                                                          *
+001000*  TALLIES THE PAGES ACTUALLY RECEIVED (MVRESP CAPTURES)   *
+001100*  AGAINST TOTAL-PAGES FOR EACH PRODUCT-CODE / PRODUCT-     *
+001200*  NUMBER AND WRITES AN EXCEPTION RECORD (MVRECXC) FOR ANY  *
+001300*  ACCOUNT LEFT SHORT, SO A DROPPED CONNECTION MID-         *
+001400*  PAGINATION DOES NOT SILENTLY LEAVE A PARTIAL DAY'S       *
+001500*  MOVEMENTS IN THE SETTLEMENT EXTRACT.                     *
+001600*                                                          *
+001700*  INPUT IS ASSUMED SORTED ASCENDING BY PRODUCT-CODE,       *
+001800*  PRODUCT-NUMBER (A PRIOR SORT STEP IN THE JCL).           *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MVRESP-FILE ASSIGN TO MVRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT MVRECXC-FILE ASSIGN TO MVRECXC
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  MVRESP-FILE.
+003700     COPY "OCBMOVA01_RESPONSE.cpy".
+003800
+003900 FD  MVRECXC-FILE.
+004000     COPY "MVRECXC1.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  MVRECON-SWITCHES.
+004400     05  MVRECON-EOF-SW            PIC X(01) VALUE 'N'.
+004500         88  MVRECON-EOF            VALUE 'Y'.
+004600     05  MVRECON-FIRST-REC-SW      PIC X(01) VALUE 'Y'.
+004700         88  MVRECON-FIRST-REC      VALUE 'Y'.
+004800
+004900 77  MVRECON-TODAY                 PIC 9(8) VALUE ZERO.
+005000 77  MVRECON-PAGES-RECEIVED        PIC 9(3) COMP VALUE ZERO.
+005100 77  MVRECON-PAGES-EXPECTED        PIC 9(3) COMP VALUE ZERO.
+005200 77  MVRECON-SHORT-COUNT           PIC 9(7) COMP VALUE ZERO.
+005300 77  MVRECON-SAVE-PRODUCT-CODE     PIC 9(3) VALUE ZERO.
+005400 77  MVRECON-SAVE-PRODUCT-NUMBER   PIC 9(20) VALUE ZERO.
+005500
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006000         UNTIL MVRECON-EOF.
+006100     PERFORM 3000-FINISH THRU 3000-EXIT.
+006200     STOP RUN.
+006300
+006400 1000-INITIALIZE.
+006500     OPEN INPUT MVRESP-FILE.
+006600     OPEN OUTPUT MVRECXC-FILE.
+006700     ACCEPT MVRECON-TODAY FROM DATE YYYYMMDD.
+006800     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+006900 1000-EXIT.
+007000     EXIT.
+007100
+007200 2000-PROCESS-CAPTURE.
+007300     IF MVRECON-FIRST-REC
+007400         MOVE 'N' TO MVRECON-FIRST-REC-SW
+007500         PERFORM 2200-START-ACCOUNT THRU 2200-EXIT
+007600     END-IF.
+007700     IF PRODUCT-CODE OF RESPONSE NOT = MVRECON-SAVE-PRODUCT-CODE
+007800             OR PRODUCT-NUMBER OF RESPONSE
+007900                 NOT = MVRECON-SAVE-PRODUCT-NUMBER
+008000         PERFORM 2100-CHECK-ACCOUNT THRU 2100-EXIT
+008100         PERFORM 2200-START-ACCOUNT THRU 2200-EXIT
+008200     END-IF.
+008300     ADD 1 TO MVRECON-PAGES-RECEIVED.
+008400     IF TOTAL-PAGES OF RESPONSE > MVRECON-PAGES-EXPECTED
+008500         MOVE TOTAL-PAGES OF RESPONSE TO MVRECON-PAGES-EXPECTED
+008600     END-IF.
+008700     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+008800 2000-EXIT.
+008900     EXIT.
+009000
+009100 2100-CHECK-ACCOUNT.
+009200     IF MVRECON-PAGES-RECEIVED < MVRECON-PAGES-EXPECTED
+009300         PERFORM 2110-WRITE-EXCEPTION THRU 2110-EXIT
+009400     END-IF.
+009500 2100-EXIT.
+009600     EXIT.
+009700
+009800 2110-WRITE-EXCEPTION.
+009900     MOVE MVRECON-SAVE-PRODUCT-CODE   TO PRODUCT-CODE OF
+010000         RECON-EXCEPTION-RECORD.
+010100     MOVE MVRECON-SAVE-PRODUCT-NUMBER TO PRODUCT-NUMBER OF
+010200         RECON-EXCEPTION-RECORD.
+010300     MOVE MVRECON-PAGES-RECEIVED      TO PAGES-RECEIVED OF
+010400         RECON-EXCEPTION-RECORD.
+010500     MOVE MVRECON-PAGES-EXPECTED      TO PAGES-EXPECTED OF
+010600         RECON-EXCEPTION-RECORD.
+010700     MOVE MVRECON-TODAY               TO EXTRACT-DATE OF
+010800         RECON-EXCEPTION-RECORD.
+010900     WRITE RECON-EXCEPTION-RECORD.
+011000     ADD 1 TO MVRECON-SHORT-COUNT.
+011100 2110-EXIT.
+011200     EXIT.
+011300
+011400 2200-START-ACCOUNT.
+011500     MOVE PRODUCT-CODE OF RESPONSE   TO
+011600         MVRECON-SAVE-PRODUCT-CODE.
+011700     MOVE PRODUCT-NUMBER OF RESPONSE TO
+011800         MVRECON-SAVE-PRODUCT-NUMBER.
+011900     MOVE ZERO TO MVRECON-PAGES-RECEIVED MVRECON-PAGES-EXPECTED.
+012000 2200-EXIT.
+012100     EXIT.
+012200
+012300 3000-FINISH.
+012400     IF NOT MVRECON-FIRST-REC
+012500         PERFORM 2100-CHECK-ACCOUNT THRU 2100-EXIT
+012600     END-IF.
+012700     CLOSE MVRESP-FILE.
+012800     CLOSE MVRECXC-FILE.
+012900     DISPLAY 'MVRECON1 SHORT ACCOUNTS = ' MVRECON-SHORT-COUNT.
+013000 3000-EXIT.
+013100     EXIT.
+013200
+013300 8100-READ-MVRESP.
+013400     READ MVRESP-FILE
+013500         AT END
+013600             SET MVRECON-EOF TO TRUE
+013700     END-READ.
+013800 8100-EXIT.
+013900     EXIT.
+014000
