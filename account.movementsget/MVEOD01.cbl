@@ -0,0 +1,105 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVEOD01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. RETAIL DEPOSITS - ACCOUNT SERVICES.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  MVEOD01 -- END-OF-DAY CONTROL TOTALS EXTRACT.             *
+000900*                                                          *
+001000*  READS THE DAY'S OCBMOVA01 RESPONSE CAPTURES (MVRESP) AND  *
+001100*  ACCUMULATES A CAPTURE COUNT AND THE SUM OF AMOUNT OVER    *
+001200*  EVERY MOVEMENT ON EVERY CAPTURE, THEN APPENDS ONE         *
+001300*  CONTROL RECORD TO THE SHARED CROSS-SERVICE CONTROL        *
+001400*  TOTALS FEED (EODCTL) FOR EODRPT01 TO ROLL UP ALONGSIDE    *
+001500*  SISTER PROGRAMS CSEOD01 (SERVICE BILLING) AND ACEOD01     *
+001600*  (DAC AGREEMENTS).  THE EODCTL DD IS ASSUMED PRE-          *
+001700*  ALLOCATED FOR THE DAY SO ALL THREE EXTRACT JOBS CAN       *
+001800*  EXTEND IT IN SEQUENCE.                                   *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MVRESP-FILE ASSIGN TO MVRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT EODCTL-FILE ASSIGN TO EODCTL
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  MVRESP-FILE.
+003700     COPY "OCBMOVA01_RESPONSE.cpy".
+003800
+003900 FD  EODCTL-FILE.
+004000     COPY "EODCTL01.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  MVEOD01-SWITCHES.
+004400     05  MVEOD01-EOF-SW            PIC X(01) VALUE 'N'.
+004500         88  MVEOD01-EOF             VALUE 'Y'.
+004600
+004700 77  MVEOD01-TODAY                 PIC 9(8) VALUE ZERO.
+004800 77  MVEOD01-IDX                   PIC 9(3) COMP VALUE ZERO.
+004900 77  MVEOD01-RECORD-COUNT          PIC 9(7) COMP VALUE ZERO.
+005000 77  MVEOD01-DOLLAR-TOTAL          PIC 9(15)V9(2) VALUE ZERO.
+005100
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005500     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005600         UNTIL MVEOD01-EOF.
+005700     PERFORM 3000-FINISH THRU 3000-EXIT.
+005800     STOP RUN.
+005900
+006000 1000-INITIALIZE.
+006100     OPEN INPUT MVRESP-FILE.
+006200     OPEN EXTEND EODCTL-FILE.
+006300     ACCEPT MVEOD01-TODAY FROM DATE YYYYMMDD.
+006400     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+006500 1000-EXIT.
+006600     EXIT.
+006700
+006800 2000-PROCESS-CAPTURE.
+006900     ADD 1 TO MVEOD01-RECORD-COUNT.
+007000     PERFORM 2100-SUM-MOVEMENTS THRU 2100-EXIT
+007100         VARYING MVEOD01-IDX FROM 1 BY 1
+007200         UNTIL MVEOD01-IDX > MOVEMENT-COUNT OF RESPONSE.
+007300     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+007400 2000-EXIT.
+007500     EXIT.
+007600
+007700 2100-SUM-MOVEMENTS.
+007800     ADD AMOUNT OF RESPONSE (MVEOD01-IDX) TO
+007900         MVEOD01-DOLLAR-TOTAL.
+008000 2100-EXIT.
+008100     EXIT.
+008200
+008300 3000-FINISH.
+008400     MOVE 'OCBMOVA1' TO EODCTL-SOURCE-SERVICE.
+008500     SET EODCTL-MOVEMENTS TO TRUE.
+008600     MOVE MVEOD01-RECORD-COUNT TO EODCTL-RECORD-COUNT.
+008700     MOVE MVEOD01-DOLLAR-TOTAL TO EODCTL-DOLLAR-TOTAL.
+008800     MOVE MVEOD01-TODAY TO EODCTL-REPORT-DATE.
+008900     WRITE EOD-CONTROL-RECORD.
+009000     CLOSE MVRESP-FILE.
+009100     CLOSE EODCTL-FILE.
+009200     DISPLAY 'MVEOD01 CAPTURES            = '
+009300         MVEOD01-RECORD-COUNT.
+009400     DISPLAY 'MVEOD01 AMOUNT TOTAL        = '
+009500         MVEOD01-DOLLAR-TOTAL.
+009600 3000-EXIT.
+009700     EXIT.
+009800
+009900 8100-READ-MVRESP.
+010000     READ MVRESP-FILE
+010100         AT END
+010200             SET MVEOD01-EOF TO TRUE
+010300     END-READ.
+010400 8100-EXIT.
+010500     EXIT.
