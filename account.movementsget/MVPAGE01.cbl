@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVPAGE01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. RETAIL DEPOSITS - ACCOUNT SERVICES.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  MVPAGE01 -- OCBMOVA01 PAGINATION CHECKPOINT DRIVER.      *
+000900*                                                          *
+001000*  PAIRS UP EACH OCBMOVA01 REQUEST CAPTURE (MVREQ) WITH    *
+001100*  THE RESPONSE CAPTURE IT PRODUCED (MVRESP) AND CHECKS    *
+001200*  THE LAST CURSOR COMPLETED FOR THAT PRODUCT-CODE /       *
+001300*  PRODUCT-NUMBER IN THE CHECKPOINT FILE (MVCKPT).  PAGES  *
+001400*  ALREADY COMPLETED ON A PRIOR RUN ARE SKIPPED; NEW PAGES *
+001500*  ARE PASSED THROUGH TO THE PENDING-WORK FILE (MVPEND)    *
+001600*  FOR DOWNSTREAM EXTRACTION AND THE CHECKPOINT IS MOVED   *
+001700*  FORWARD.  A JOB THAT DIES MID-PAGINATION CAN THEREFORE  *
+001800*  BE RERUN WITHOUT RE-PULLING PAGES ALREADY COMPLETED.    *
+001810*                                                          *
+001820*  THE JCL EXEC PARM CARRIES A PRODUCT-CODE RANGE (LOW,     *
+001830*  HIGH), THE SAME CONVENTION MVSET01 USES, SO THE          *
+001840*  OVERNIGHT PAGINATION RUN CAN ALSO BE SPLIT ACROSS         *
+001850*  PARALLEL JOB STEPS BY PRODUCT-CODE BAND.  A PAIR OUTSIDE *
+001860*  A STEP'S RANGE IS LEFT FOR THE STEP THAT OWNS IT.        *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002110*    08/09/26  DOB  ADDED PRODUCT-CODE RANGE PARM SO THE    *
+002120*                   PAGINATION RUN CAN BE SPLIT ACROSS      *
+002130*                   PARALLEL JOB STEPS.                     *
+002140*    08/09/26  DOB  MOVE CORRESPONDING DOES NOT REACH       *
+002150*                   BELOW AN OCCURS TABLE -- PASS-THROUGH   *
+002160*                   NOW COPIES THE MOVEMENTS TABLE FIELD BY *
+002170*                   FIELD, THE SAME PATTERN MVEOD01 AND     *
+002180*                   MVRECON1 USE.                           *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MVREQ-FILE ASSIGN TO MVREQ
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT MVRESP-FILE ASSIGN TO MVRESP
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT MVPEND-FILE ASSIGN TO MVPEND
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT MVCKPT-FILE ASSIGN TO MVCKPT
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS CKPT-KEY.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  MVREQ-FILE.
+004300     COPY "OCBMOVA01_REQUEST.cpy".
+004400
+004500 FD  MVRESP-FILE.
+004600     COPY "OCBMOVA01_RESPONSE.cpy".
+004700
+004800 FD  MVPEND-FILE.
+004900     COPY "OCBMOVA01_RESPONSE.cpy"
+005000         REPLACING ==RESPONSE== BY ==PENDING-RECORD==.
+005100
+005200 FD  MVCKPT-FILE.
+005300     COPY "MVCKPT01.cpy".
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  MVPAGE-SWITCHES.
+005700     05  MVPAGE-EOF-SW             PIC X(01) VALUE 'N'.
+005800         88  MVPAGE-EOF             VALUE 'Y'.
+005900     05  MVPAGE-CKPT-FOUND-SW      PIC X(01) VALUE 'N'.
+006000         88  MVPAGE-CKPT-FOUND      VALUE 'Y'.
+006100
+006200 77  MVPAGE-TODAY                  PIC 9(8) VALUE ZERO.
+006300 77  MVPAGE-NOW                    PIC 9(6) VALUE ZERO.
+006400 77  MVPAGE-SKIPPED-COUNT          PIC 9(7) COMP VALUE ZERO.
+006500 77  MVPAGE-PASSED-COUNT           PIC 9(7) COMP VALUE ZERO.
+006510 77  MVPAGE-OUT-OF-RANGE-COUNT     PIC 9(7) COMP VALUE ZERO.
+006520 77  MVPAGE-MOVE-IDX               PIC 9(3) COMP VALUE ZERO.
+006600
+006610 LINKAGE SECTION.
+006620 01  MVPAGE01-PARM-CARD.
+006630     05  MVPAGE01-PARM-LOW-CODE    PIC 9(3).
+006640     05  MVPAGE01-PARM-HIGH-CODE   PIC 9(3).
+006650
+006700 PROCEDURE DIVISION USING MVPAGE01-PARM-CARD.
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-PAGE THRU 2000-EXIT
+007100         UNTIL MVPAGE-EOF.
+007200     PERFORM 3000-FINISH THRU 3000-EXIT.
+007300     STOP RUN.
+007400
+007500 1000-INITIALIZE.
+007600     OPEN INPUT MVREQ-FILE.
+007700     OPEN INPUT MVRESP-FILE.
+007800     OPEN OUTPUT MVPEND-FILE.
+007900     OPEN I-O MVCKPT-FILE.
+008000     ACCEPT MVPAGE-TODAY FROM DATE YYYYMMDD.
+008100     ACCEPT MVPAGE-NOW FROM TIME.
+008200     PERFORM 8100-READ-PAIR THRU 8100-EXIT.
+008300 1000-EXIT.
+008400     EXIT.
+008500
+008600 2000-PROCESS-PAGE.
+008610     IF PRODUCT-CODE OF REQUEST < MVPAGE01-PARM-LOW-CODE
+008620         OR PRODUCT-CODE OF REQUEST > MVPAGE01-PARM-HIGH-CODE
+008630         ADD 1 TO MVPAGE-OUT-OF-RANGE-COUNT
+008640     ELSE
+008650         PERFORM 2050-PROCESS-IN-RANGE THRU 2050-EXIT
+008660     END-IF.
+008670     PERFORM 8100-READ-PAIR THRU 8100-EXIT.
+008680 2000-EXIT.
+008690     EXIT.
+008700
+008710 2050-PROCESS-IN-RANGE.
+008720     MOVE PRODUCT-CODE OF REQUEST    TO PRODUCT-CODE
+008730         OF CHECKPOINT-RECORD.
+008740     MOVE PRODUCT-NUMBER OF REQUEST  TO PRODUCT-NUMBER
+008750         OF CHECKPOINT-RECORD.
+008760     PERFORM 2100-LOOKUP-CHECKPOINT THRU 2100-EXIT.
+008770     IF MVPAGE-CKPT-FOUND
+008780             AND ACTUAL-PAGE OF RESPONSE
+008790                 NOT > LAST-PAGE OF CHECKPOINT-RECORD
+008800         ADD 1 TO MVPAGE-SKIPPED-COUNT
+008810     ELSE
+008820         PERFORM 2200-PASS-THROUGH THRU 2200-EXIT
+008830         PERFORM 2300-ADVANCE-CHECKPOINT THRU 2300-EXIT
+008840         ADD 1 TO MVPAGE-PASSED-COUNT
+008850     END-IF.
+008860 2050-EXIT.
+008870     EXIT.
+008880
+008900 2100-LOOKUP-CHECKPOINT.
+009000     SET MVPAGE-CKPT-FOUND-SW TO 'N'.
+009100     READ MVCKPT-FILE
+009200         KEY IS CKPT-KEY
+009300         INVALID KEY
+009400             CONTINUE
+009500         NOT INVALID KEY
+009600             SET MVPAGE-CKPT-FOUND TO TRUE
+009700     END-READ.
+009800 2100-EXIT.
+009900     EXIT.
+010000
+010100 2200-PASS-THROUGH.
+010200     MOVE PRODUCT-CODE OF RESPONSE   TO PRODUCT-CODE
+010300         OF PENDING-RECORD.
+010400     MOVE PRODUCT-NUMBER OF RESPONSE TO PRODUCT-NUMBER
+010500         OF PENDING-RECORD.
+010600     MOVE ACTUAL-PAGE OF RESPONSE    TO ACTUAL-PAGE
+010700         OF PENDING-RECORD.
+010800     MOVE TOTAL-PAGES OF RESPONSE    TO TOTAL-PAGES
+010900         OF PENDING-RECORD.
+011000     MOVE MOVEMENT-COUNT OF RESPONSE TO MOVEMENT-COUNT
+011100         OF PENDING-RECORD.
+011200     PERFORM 2210-COPY-MOVEMENT THRU 2210-EXIT
+011300         VARYING MVPAGE-MOVE-IDX FROM 1 BY 1
+011400         UNTIL MVPAGE-MOVE-IDX > MOVEMENT-COUNT OF RESPONSE.
+011500     WRITE PENDING-RECORD.
+011600 2200-EXIT.
+011700     EXIT.
+011800
+011900*----------------------------------------------------------*
+012000*  MOVE CORRESPONDING DOES NOT REACH BELOW AN OCCURS TABLE, *
+012100*  SO EACH MOVEMENTS ENTRY IS COPIED FIELD BY FIELD HERE,   *
+012200*  THE SAME PATTERN MVEOD01 AND MVRECON1 USE TO WALK THIS   *
+012300*  TABLE.                                                   *
+012400*----------------------------------------------------------*
+012500 2210-COPY-MOVEMENT.
+012600     MOVE TRANSACTION-IDENTIFIER OF RESPONSE (MVPAGE-MOVE-IDX)
+012700         TO TRANSACTION-IDENTIFIER OF PENDING-RECORD
+012800         (MVPAGE-MOVE-IDX).
+012900     MOVE TRANSACTION-DESCRIPTION OF RESPONSE (MVPAGE-MOVE-IDX)
+013000         TO TRANSACTION-DESCRIPTION OF PENDING-RECORD
+013100         (MVPAGE-MOVE-IDX).
+013200     MOVE TRANSACTION-DATE OF RESPONSE (MVPAGE-MOVE-IDX)
+013300         TO TRANSACTION-DATE OF PENDING-RECORD
+013400         (MVPAGE-MOVE-IDX).
+013500     MOVE AMOUNT OF RESPONSE (MVPAGE-MOVE-IDX)
+013600         TO AMOUNT OF PENDING-RECORD (MVPAGE-MOVE-IDX).
+013700     MOVE TRANSACTION-TYPE OF RESPONSE (MVPAGE-MOVE-IDX)
+013800         TO TRANSACTION-TYPE OF PENDING-RECORD
+013900         (MVPAGE-MOVE-IDX).
+014000 2210-EXIT.
+014100     EXIT.
+014200
+014300 2300-ADVANCE-CHECKPOINT.
+014400     MOVE MOVEMENT-CURSOR OF REQUEST TO LAST-CURSOR
+014500         OF CHECKPOINT-RECORD.
+014600     MOVE ACTUAL-PAGE OF RESPONSE     TO LAST-PAGE
+014700         OF CHECKPOINT-RECORD.
+014800     MOVE MVPAGE-TODAY TO CHECKPOINT-DATE OF CHECKPOINT-RECORD.
+014900     MOVE MVPAGE-NOW   TO CHECKPOINT-TIME OF CHECKPOINT-RECORD.
+015000     IF MVPAGE-CKPT-FOUND
+015100         REWRITE CHECKPOINT-RECORD
+015200     ELSE
+015300         WRITE CHECKPOINT-RECORD
+015400     END-IF.
+015500 2300-EXIT.
+015600     EXIT.
+015700
+015800 3000-FINISH.
+015900     CLOSE MVREQ-FILE.
+016000     CLOSE MVRESP-FILE.
+016100     CLOSE MVPEND-FILE.
+016200     CLOSE MVCKPT-FILE.
+016300     DISPLAY 'MVPAGE01 PAGES PASSED   = ' MVPAGE-PASSED-COUNT.
+016400     DISPLAY 'MVPAGE01 PAGES SKIPPED  = ' MVPAGE-SKIPPED-COUNT.
+016500     DISPLAY 'MVPAGE01 OUT OF RANGE   = '
+016600         MVPAGE-OUT-OF-RANGE-COUNT.
+016700 3000-EXIT.
+016800     EXIT.
+016900
+017000 8100-READ-PAIR.
+017100     READ MVREQ-FILE
+017200         AT END
+017300             SET MVPAGE-EOF TO TRUE
+017400     END-READ.
+017500     IF NOT MVPAGE-EOF
+017600         READ MVRESP-FILE
+017700             AT END
+017800                 SET MVPAGE-EOF TO TRUE
+017900         END-READ
+018000     END-IF.
+018100 8100-EXIT.
+018200     EXIT.
