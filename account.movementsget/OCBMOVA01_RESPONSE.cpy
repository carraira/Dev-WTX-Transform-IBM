@@ -14,17 +14,20 @@
                 10  RESPONSE-CODE PIC X(5).
                 10  RESPONSE-DESCRIPTION PIC X(100).
                 10  INTEGRATION-USER PIC X(40).
-                10  INTEGRATION-USER-PASSWORD PIC X(64).
+                10  INTEGRATION-USER-TOKEN PIC X(64).
                 10  TRANSACTION-ID PIC X(48).
             05  BODY.
                 10  PRODUCT-CODE PIC 9(3).
                 10  PRODUCT-NUMBER PIC 9(20).
                 10  ACTUAL-PAGE PIC 9(3).
                 10  TOTAL-PAGES PIC 9(3).
-                10  MOVEMENTS OCCURS 54 TIMES.
+                10  MOVEMENT-COUNT PIC 9(3).
+                10  MOVEMENTS OCCURS 1 TO 150 TIMES
+                        DEPENDING ON MOVEMENT-COUNT OF RESPONSE.
                     15  TRANSACTION-IDENTIFIER PIC 9(15).
                     15  TRANSACTION-DESCRIPTION PIC X(30).
                     15  TRANSACTION-DATE PIC 9(8).
                     15  AMOUNT PIC 9(18)V9(2).
                     15  TRANSACTION-TYPE PIC X(1).
-            05  FILLER PIC X(35).
\ No newline at end of file
+            05  FILLER PIC X(32).
+
