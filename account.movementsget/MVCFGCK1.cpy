@@ -0,0 +1,10 @@
+        01  COUNTRY-CONFIG-CHECK-RECORD.
+            05  PRODUCT-CODE PIC 9(3).
+            05  PRODUCT-NUMBER PIC 9(20).
+            05  COUNTRY-CODE PIC 9(4).
+            05  BANK-CODE PIC 9(3).
+            05  CONFIG-STATUS-SW PIC X(01).
+                88  COUNTRY-BANK-CONFIGURED VALUE 'Y'.
+                88  COUNTRY-BANK-NOT-CONFIGURED VALUE 'N'.
+            05  EXTRACT-DATE PIC 9(8).
+            05  FILLER PIC X(10).
