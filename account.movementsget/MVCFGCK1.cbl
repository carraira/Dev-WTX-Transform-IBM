@@ -0,0 +1,129 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVCFGCK1.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. RETAIL DEPOSITS - ACCOUNT SERVICES.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  MVCFGCK1 -- COUNTRY/BANK CONFIGURATION CHECK.             *
+000900*                                                          *
+001000*  READS THE DAY'S OCBMOVA01 RESPONSE CAPTURES (MVRESP)     *
+001100*  AND LOOKS UP THE COUNTRY-CODE / BANK-CODE PAIR FROM EACH  *
+001200*  CAPTURE'S HEADER IN THE SHARED COUNTRY/BANK CONFIGURATION *
+001300*  TABLE (CTRYCFG, MAINTAINED IN countrybank.configuration   *
+001400*  AND SHARED BY ALL THREE SERVICES).  A CAPTURE FOR A       *
+001500*  COUNTRY/BANK PAIR WITH NO CONFIGURATION ON FILE IS         *
+001600*  FLAGGED SO OPS CAN ADD IT BEFORE VALIDATION RANGES,        *
+001700*  DATE FORMATS OR CURRENCY DEFAULTS ARE ASSUMED FOR IT.      *
+001800*----------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                    *
+002000*    08/09/26  DOB  INITIAL VERSION.                       *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-ZSERIES.
+002500 OBJECT-COMPUTER. IBM-ZSERIES.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT MVRESP-FILE ASSIGN TO MVRESP
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT CTRYCFG-FILE ASSIGN TO CTRYCFG
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS RANDOM
+003300         RECORD KEY IS COUNTRY-CONFIG-KEY.
+003400     SELECT MVCFGCK-FILE ASSIGN TO MVCFGCK1
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  MVRESP-FILE.
+004000     COPY "OCBMOVA01_RESPONSE.cpy".
+004100
+004200 FD  CTRYCFG-FILE.
+004300     COPY "CTRYCFG01.cpy".
+004400
+004500 FD  MVCFGCK-FILE.
+004600     COPY "MVCFGCK1.cpy".
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  MVCFGCK1-SWITCHES.
+005000     05  MVCFGCK1-EOF-SW           PIC X(01) VALUE 'N'.
+005100         88  MVCFGCK1-EOF            VALUE 'Y'.
+005200     05  MVCFGCK1-FOUND-SW         PIC X(01) VALUE 'N'.
+005300         88  MVCFGCK1-FOUND          VALUE 'Y'.
+005400
+005500 77  MVCFGCK1-TODAY                PIC 9(8) VALUE ZERO.
+005600 77  MVCFGCK1-NOT-CONFIGURED-COUNT PIC 9(7) COMP VALUE ZERO.
+005700
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006200         UNTIL MVCFGCK1-EOF.
+006300     PERFORM 3000-FINISH THRU 3000-EXIT.
+006400     STOP RUN.
+006500
+006600 1000-INITIALIZE.
+006700     OPEN INPUT MVRESP-FILE.
+006800     OPEN INPUT CTRYCFG-FILE.
+006900     OPEN OUTPUT MVCFGCK-FILE.
+007000     ACCEPT MVCFGCK1-TODAY FROM DATE YYYYMMDD.
+007100     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+007200 1000-EXIT.
+007300     EXIT.
+007400
+007500 2000-PROCESS-CAPTURE.
+007600     MOVE PRODUCT-CODE OF RESPONSE   TO PRODUCT-CODE OF
+007700         COUNTRY-CONFIG-CHECK-RECORD.
+007800     MOVE PRODUCT-NUMBER OF RESPONSE TO PRODUCT-NUMBER OF
+007900         COUNTRY-CONFIG-CHECK-RECORD.
+008000     MOVE COUNTRY-CODE OF RESPONSE   TO COUNTRY-CODE OF
+008100         COUNTRY-CONFIG-CHECK-RECORD.
+008200     MOVE BANK-CODE OF RESPONSE      TO BANK-CODE OF
+008300         COUNTRY-CONFIG-CHECK-RECORD.
+008400     MOVE MVCFGCK1-TODAY             TO EXTRACT-DATE OF
+008500         COUNTRY-CONFIG-CHECK-RECORD.
+008600     MOVE COUNTRY-CODE OF RESPONSE   TO CTRYCFG-COUNTRY-CODE.
+008700     MOVE BANK-CODE OF RESPONSE      TO CTRYCFG-BANK-CODE.
+008800     PERFORM 2100-LOOKUP-CONFIG THRU 2100-EXIT.
+008900     IF MVCFGCK1-FOUND
+009000         SET COUNTRY-BANK-CONFIGURED OF
+009100             COUNTRY-CONFIG-CHECK-RECORD TO TRUE
+009200     ELSE
+009300         SET COUNTRY-BANK-NOT-CONFIGURED OF
+009400             COUNTRY-CONFIG-CHECK-RECORD TO TRUE
+009500         ADD 1 TO MVCFGCK1-NOT-CONFIGURED-COUNT
+009600     END-IF.
+009700     WRITE COUNTRY-CONFIG-CHECK-RECORD.
+009800     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+009900 2000-EXIT.
+010000     EXIT.
+010100
+010200 2100-LOOKUP-CONFIG.
+010300     SET MVCFGCK1-FOUND-SW TO 'N'.
+010400     READ CTRYCFG-FILE
+010500         KEY IS COUNTRY-CONFIG-KEY
+010600         INVALID KEY
+010700             CONTINUE
+010800         NOT INVALID KEY
+010900             SET MVCFGCK1-FOUND TO TRUE
+011000     END-READ.
+011100 2100-EXIT.
+011200     EXIT.
+011300
+011400 3000-FINISH.
+011500     CLOSE MVRESP-FILE.
+011600     CLOSE CTRYCFG-FILE.
+011700     CLOSE MVCFGCK-FILE.
+011800     DISPLAY 'MVCFGCK1 NOT CONFIGURED     = '
+011900         MVCFGCK1-NOT-CONFIGURED-COUNT.
+012000 3000-EXIT.
+012100     EXIT.
+012200
+012300 8100-READ-MVRESP.
+012400     READ MVRESP-FILE
+012500         AT END
+012600             SET MVCFGCK1-EOF TO TRUE
+012700     END-READ.
+012800 8100-EXIT.
+012900     EXIT.
