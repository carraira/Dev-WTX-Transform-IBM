@@ -0,0 +1,9 @@
+        01  SETTLEMENT-RECORD.
+            05  PRODUCT-CODE PIC 9(3).
+            05  EXTRACT-DATE PIC 9(8).
+            05  DEBIT-COUNT PIC 9(7).
+            05  CREDIT-COUNT PIC 9(7).
+            05  DEBIT-TOTAL PIC 9(15)V9(2).
+            05  CREDIT-TOTAL PIC 9(15)V9(2).
+            05  NET-TOTAL PIC S9(15)V9(2).
+            05  FILLER PIC X(20).
