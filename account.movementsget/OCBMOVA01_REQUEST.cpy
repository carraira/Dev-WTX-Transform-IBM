@@ -14,10 +14,12 @@
                 10  RESPONSE-CODE PIC X(5).
                 10  RESPONSE-DESCRIPTION PIC X(100).
                 10  INTEGRATION-USER PIC X(40).
-                10  INTEGRATION-USER-PASSWORD PIC X(64).
+                10  INTEGRATION-USER-TOKEN PIC X(64).
                 10  TRANSACTION-ID PIC X(48).
             05  BODY.
-                10  CURSOR PIC 9(25).
+                10  MOVEMENT-CURSOR PIC 9(25).
                 10  PRODUCT-CODE PIC 9(3).
                 10  PRODUCT-NUMBER PIC 9(20).
-            05  FILLER PIC X(1600).
\ No newline at end of file
+                10  FROM-DATE PIC 9(8).
+                10  TO-DATE PIC 9(8).
+            05  FILLER PIC X(1584).
