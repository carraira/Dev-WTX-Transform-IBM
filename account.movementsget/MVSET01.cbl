@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVSET01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. RETAIL DEPOSITS - ACCOUNT SERVICES.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  MVSET01 -- DAILY SETTLEMENT / GL EXTRACT FROM OCBMOVA01  *
+000900*             MOVEMENT CAPTURES.                           *
+001000*                                                          *
+001100*  READS THE DAY'S OCBMOVA01 RESPONSE CAPTURES (MVRESP),    *
+001200*  EXPLODES THE MOVEMENTS TABLE ON EACH CAPTURE, AND ROLLS  *
+001300*  THE DEBIT AND CREDIT ACTIVITY UP TO ONE SETTLEMENT LINE  *
+001400*  PER PRODUCT-CODE SO FINANCE CAN CLOSE THE DAY WITHOUT    *
+001500*  RE-QUERYING THE HOST ACCOUNT BY ACCOUNT.                 *
+001600*                                                          *
+001700*  INPUT IS ASSUMED SORTED ASCENDING BY PRODUCT-CODE (A     *
+001800*  PRIOR SORT STEP IN THE JCL) SO THE EXTRACT CAN RUN AS A  *
+001900*  SINGLE CONTROL-BREAK PASS.                               *
+002000*                                                          *
+002100*  THE JCL EXEC PARM CARRIES A PRODUCT-CODE RANGE (LOW,     *
+002200*  HIGH).  A SINGLE-STEP OVERNIGHT RUN PASSES 000,999 TO    *
+002300*  COVER EVERY CODE; TO PROTECT THE BATCH WINDOW AS VOLUME  *
+002400*  GROWS THE SAME JCL CAN INSTEAD RUN SEVERAL COPIES OF     *
+002500*  THIS STEP IN PARALLEL, EACH WITH A DISJOINT RANGE, ALL   *
+002600*  READING THE SAME SORTED MVRESP CAPTURE AND EACH WRITING  *
+002700*  ITS OWN MVSETL EXTRACT -- CAPTURES OUTSIDE A STEP'S      *
+002800*  RANGE ARE SKIPPED RATHER THAN SETTLED BY THAT STEP.      *
+002900*----------------------------------------------------------*
+003000*  MODIFICATION HISTORY                                    *
+003100*    08/09/26  DOB  INITIAL VERSION.                       *
+003200*    08/09/26  DOB  ADDED PRODUCT-CODE RANGE PARM SO THE    *
+003300*                   EXTRACT CAN BE SPLIT ACROSS PARALLEL    *
+003400*                   JOB STEPS.                              *
+003500*----------------------------------------------------------*
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER. IBM-ZSERIES.
+003900 OBJECT-COMPUTER. IBM-ZSERIES.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT MVRESP-FILE ASSIGN TO MVRESP
+004300         ORGANIZATION IS LINE SEQUENTIAL.
+004400     SELECT MVSETL-FILE ASSIGN TO MVSETL
+004500         ORGANIZATION IS LINE SEQUENTIAL.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  MVRESP-FILE.
+005000     COPY "OCBMOVA01_RESPONSE.cpy".
+005100
+005200 FD  MVSETL-FILE.
+005300     COPY "MVSETL01.cpy".
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  MVSET-SWITCHES.
+005700     05  MVSET-EOF-SW              PIC X(01) VALUE 'N'.
+005800         88  MVSET-EOF              VALUE 'Y'.
+005900     05  MVSET-FIRST-REC-SW        PIC X(01) VALUE 'Y'.
+006000         88  MVSET-FIRST-REC        VALUE 'Y'.
+006100
+006200 77  MVSET-DEBIT-COUNT             PIC 9(7) COMP VALUE ZERO.
+006300 77  MVSET-CREDIT-COUNT            PIC 9(7) COMP VALUE ZERO.
+006400 77  MVSET-DEBIT-TOTAL             PIC 9(15)V9(2) VALUE ZERO.
+006500 77  MVSET-CREDIT-TOTAL            PIC 9(15)V9(2) VALUE ZERO.
+006600 77  MVSET-SAVE-PRODUCT-CODE       PIC 9(3) VALUE ZERO.
+006700 77  MVSET-IDX                     PIC 9(3) COMP VALUE ZERO.
+006800 77  MVSET-TODAY                   PIC 9(8) VALUE ZERO.
+006900
+007000 LINKAGE SECTION.
+007100 01  MVSET01-PARM-CARD.
+007200     05  MVSET01-PARM-LOW-CODE     PIC 9(3).
+007300     05  MVSET01-PARM-HIGH-CODE    PIC 9(3).
+007400
+007500 PROCEDURE DIVISION USING MVSET01-PARM-CARD.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007800     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+007900         UNTIL MVSET-EOF.
+008000     PERFORM 3000-FINISH THRU 3000-EXIT.
+008100     STOP RUN.
+008200
+008300 1000-INITIALIZE.
+008400     OPEN INPUT MVRESP-FILE.
+008500     OPEN OUTPUT MVSETL-FILE.
+008600     ACCEPT MVSET-TODAY FROM DATE YYYYMMDD.
+008700     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000
+009100 2000-PROCESS-CAPTURE.
+009200     IF PRODUCT-CODE OF RESPONSE NOT < MVSET01-PARM-LOW-CODE
+009300         AND PRODUCT-CODE OF RESPONSE NOT >
+009350             MVSET01-PARM-HIGH-CODE
+009400         PERFORM 2010-PROCESS-IN-RANGE THRU 2010-EXIT
+009500     END-IF.
+009600     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+009700 2000-EXIT.
+009800     EXIT.
+009900
+010000 2010-PROCESS-IN-RANGE.
+010100     IF MVSET-FIRST-REC
+010200         MOVE 'N' TO MVSET-FIRST-REC-SW
+010300         MOVE PRODUCT-CODE OF RESPONSE
+010400             TO MVSET-SAVE-PRODUCT-CODE
+010500     END-IF.
+010600     IF PRODUCT-CODE OF RESPONSE NOT = MVSET-SAVE-PRODUCT-CODE
+010700         PERFORM 3100-WRITE-SETTLEMENT THRU 3100-EXIT
+010800         MOVE PRODUCT-CODE OF RESPONSE
+010900             TO MVSET-SAVE-PRODUCT-CODE
+011000     END-IF.
+011100     PERFORM 2100-EXPLODE-MOVEMENTS THRU 2100-EXIT.
+011200 2010-EXIT.
+011300     EXIT.
+011400
+011500 2100-EXPLODE-MOVEMENTS.
+011600     PERFORM 2110-ACCUMULATE-MOVEMENT THRU 2110-EXIT
+011700         VARYING MVSET-IDX FROM 1 BY 1
+011800         UNTIL MVSET-IDX > MOVEMENT-COUNT OF RESPONSE.
+011900 2100-EXIT.
+012000     EXIT.
+012100
+012200 2110-ACCUMULATE-MOVEMENT.
+012300     IF TRANSACTION-IDENTIFIER (MVSET-IDX) NOT = ZERO
+012400         IF TRANSACTION-TYPE (MVSET-IDX) = 'D'
+012500             ADD 1 TO MVSET-DEBIT-COUNT
+012600             ADD AMOUNT (MVSET-IDX) TO MVSET-DEBIT-TOTAL
+012700         ELSE
+012800             IF TRANSACTION-TYPE (MVSET-IDX) = 'C'
+012900                 ADD 1 TO MVSET-CREDIT-COUNT
+013000                 ADD AMOUNT (MVSET-IDX) TO MVSET-CREDIT-TOTAL
+013100             END-IF
+013200         END-IF
+013300     END-IF.
+013400 2110-EXIT.
+013500     EXIT.
+013600
+013700 3000-FINISH.
+013800     IF MVSET-DEBIT-COUNT NOT = ZERO
+013900             OR MVSET-CREDIT-COUNT NOT = ZERO
+014000         PERFORM 3100-WRITE-SETTLEMENT THRU 3100-EXIT
+014100     END-IF.
+014200     CLOSE MVRESP-FILE.
+014300     CLOSE MVSETL-FILE.
+014400 3000-EXIT.
+014500     EXIT.
+014600
+014700 3100-WRITE-SETTLEMENT.
+014800     MOVE MVSET-SAVE-PRODUCT-CODE TO PRODUCT-CODE OF
+014900         SETTLEMENT-RECORD.
+015000     MOVE MVSET-TODAY             TO EXTRACT-DATE OF
+015100         SETTLEMENT-RECORD.
+015200     MOVE MVSET-DEBIT-COUNT       TO DEBIT-COUNT OF
+015300         SETTLEMENT-RECORD.
+015400     MOVE MVSET-CREDIT-COUNT      TO CREDIT-COUNT OF
+015500         SETTLEMENT-RECORD.
+015600     MOVE MVSET-DEBIT-TOTAL       TO DEBIT-TOTAL OF
+015700         SETTLEMENT-RECORD.
+015800     MOVE MVSET-CREDIT-TOTAL      TO CREDIT-TOTAL OF
+015900         SETTLEMENT-RECORD.
+016000     COMPUTE NET-TOTAL OF SETTLEMENT-RECORD =
+016100         MVSET-CREDIT-TOTAL - MVSET-DEBIT-TOTAL.
+016200     WRITE SETTLEMENT-RECORD.
+016300     MOVE ZERO TO MVSET-DEBIT-COUNT MVSET-CREDIT-COUNT
+016400         MVSET-DEBIT-TOTAL MVSET-CREDIT-TOTAL.
+016500 3100-EXIT.
+016600     EXIT.
+016700
+016800 8100-READ-MVRESP.
+016900     READ MVRESP-FILE
+017000         AT END
+017100             SET MVSET-EOF TO TRUE
+017200     END-READ.
+017300 8100-EXIT.
+017400     EXIT.
