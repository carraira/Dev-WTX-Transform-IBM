@@ -0,0 +1,7 @@
+        01  RECON-EXCEPTION-RECORD.
+            05  PRODUCT-CODE PIC 9(3).
+            05  PRODUCT-NUMBER PIC 9(20).
+            05  PAGES-RECEIVED PIC 9(3).
+            05  PAGES-EXPECTED PIC 9(3).
+            05  EXTRACT-DATE PIC 9(8).
+            05  FILLER PIC X(10).
