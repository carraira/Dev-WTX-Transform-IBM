@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVAUD01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. RETAIL DEPOSITS - ACCOUNT SERVICES.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  MVAUD01 -- ACCOUNT MOVEMENTS HEADER AUDIT EXTRACT.       *
+000900*                                                          *
+001000*  READS THE DAY'S OCBMOVA01 RESPONSE CAPTURES (MVRESP)     *
+001100*  AND APPENDS THE HEADER FROM EACH ONE TO THE SHARED       *
+001200*  CROSS-SERVICE AUDIT LOG (AUDLOG) SO A TRANSACTION-ID     *
+001300*  CAN BE RESEARCHED WITHOUT REPRODUCING THE HOST CALL.     *
+001400*  SISTER PROGRAMS CSAUD01 (SERVICE BILLING) AND ACAUD01    *
+001500*  (DAC AGREEMENTS) FEED THE SAME LOG FROM THEIR CAPTURES.  *
+001600*  THE AUDLOG DD IS ASSUMED PRE-ALLOCATED FOR THE DAY SO    *
+001700*  ALL THREE EXTRACT JOBS CAN EXTEND IT IN SEQUENCE.        *
+001800*----------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                    *
+002000*    08/09/26  DOB  INITIAL VERSION.                       *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-ZSERIES.
+002500 OBJECT-COMPUTER. IBM-ZSERIES.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT MVRESP-FILE ASSIGN TO MVRESP
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT AUDLOG-FILE ASSIGN TO AUDLOG
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MVRESP-FILE.
+003600     COPY "OCBMOVA01_RESPONSE.cpy".
+003700
+003800 FD  AUDLOG-FILE.
+003900     COPY "AUDLOG01.cpy".
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  MVAUD01-SWITCHES.
+004300     05  MVAUD01-EOF-SW            PIC X(01) VALUE 'N'.
+004400         88  MVAUD01-EOF             VALUE 'Y'.
+004500
+004600 77  MVAUD01-COUNT                 PIC 9(7) COMP VALUE ZERO.
+004700
+004800 PROCEDURE DIVISION.
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005100     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005200         UNTIL MVAUD01-EOF.
+005300     PERFORM 3000-FINISH THRU 3000-EXIT.
+005400     STOP RUN.
+005500
+005600 1000-INITIALIZE.
+005700     OPEN INPUT MVRESP-FILE.
+005800     OPEN EXTEND AUDLOG-FILE.
+005900     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+006000 1000-EXIT.
+006100     EXIT.
+006200
+006300 2000-PROCESS-CAPTURE.
+006400     PERFORM 2100-BUILD-AUDIT-RECORD THRU 2100-EXIT.
+006500     WRITE AUDIT-LOG-RECORD.
+006600     ADD 1 TO MVAUD01-COUNT.
+006700     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+006800 2000-EXIT.
+006900     EXIT.
+007000
+007100 2100-BUILD-AUDIT-RECORD.
+007200     MOVE SERVICE-CODE OF RESPONSE TO
+007300         AUDIT-SERVICE-CODE.
+007400     MOVE TRANSACTION-ID OF RESPONSE TO
+007500         AUDIT-TRANSACTION-ID.
+007600     MOVE COUNTRY-CODE OF RESPONSE TO
+007700         AUDIT-COUNTRY-CODE.
+007800     MOVE BANK-CODE OF RESPONSE TO
+007900         AUDIT-BANK-CODE.
+008000     MOVE REQUESTER-SYSTEM OF RESPONSE TO
+008100         AUDIT-REQUESTER-SYSTEM.
+008200     MOVE REQUESTING-DEVICE-ID OF RESPONSE TO
+008300         AUDIT-REQUESTING-DEVICE-ID.
+008400     MOVE REQUESTER-USER OF RESPONSE TO
+008500         AUDIT-REQUESTER-USER.
+008600     MOVE REQUEST-DATE OF RESPONSE TO
+008700         AUDIT-REQUEST-DATE.
+008800     MOVE REQUEST-TIME OF RESPONSE TO
+008900         AUDIT-REQUEST-TIME.
+009000     MOVE RESPONSE-DATE OF RESPONSE TO
+009100         AUDIT-RESPONSE-DATE.
+009200     MOVE RESPONSE-TIME OF RESPONSE TO
+009300         AUDIT-RESPONSE-TIME.
+009400     MOVE RESPONSE-CODE OF RESPONSE TO
+009500         AUDIT-RESPONSE-CODE.
+009600     MOVE RESPONSE-DESCRIPTION OF RESPONSE TO
+009700         AUDIT-RESPONSE-DESCRIPTION.
+009800 2100-EXIT.
+009900     EXIT.
+010000
+010100 3000-FINISH.
+010200     CLOSE MVRESP-FILE.
+010300     CLOSE AUDLOG-FILE.
+010400     DISPLAY 'MVAUD01 AUDIT RECORDS WRITTEN = ' MVAUD01-COUNT.
+010500 3000-EXIT.
+010600     EXIT.
+010700
+010800 8100-READ-MVRESP.
+010900     READ MVRESP-FILE
+011000         AT END
+011100             SET MVAUD01-EOF TO TRUE
+011200     END-READ.
+011300 8100-EXIT.
+011400     EXIT.
