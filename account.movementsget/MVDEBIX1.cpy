@@ -0,0 +1,8 @@
+        01  DEBIT-INDEX-RECORD.
+            05  DEBIT-INDEX-KEY.
+                10  DBIDX-PRODUCT-NUMBER PIC 9(20).
+                10  DBIDX-AMOUNT PIC 9(18)V9(2).
+                10  DBIDX-TRANSACTION-DATE PIC 9(8).
+            05  DBIDX-PRODUCT-CODE PIC 9(3).
+            05  DBIDX-TRANSACTION-IDENTIFIER PIC 9(15).
+            05  FILLER PIC X(10).
