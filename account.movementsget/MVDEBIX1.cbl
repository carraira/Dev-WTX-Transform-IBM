@@ -0,0 +1,116 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MVDEBIX1.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. RETAIL DEPOSITS - ACCOUNT SERVICES.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  MVDEBIX1 -- SAME-DAY DEBIT-MOVEMENT INDEX BUILD.          *
+000900*                                                          *
+001000*  EXPLODES THE DAY'S OCBMOVA01 MOVEMENT CAPTURES (MVRESP)  *
+001100*  AND WRITES EVERY DEBIT ('D') MOVEMENT TO AN INDEXED      *
+001200*  LOOKUP FILE (MVDEBIX) KEYED ON PRODUCT-NUMBER, AMOUNT    *
+001300*  AND TRANSACTION-DATE.  CSRECN01 IN THE SERVICE-BILLING   *
+001400*  FOLDER RANDOM-READS THIS INDEX TO CONFIRM A DIRECT-DEBIT *
+001500*  BILL PAYMENT WAS ACTUALLY TAKEN FROM THE CUSTOMER'S      *
+001600*  ACCOUNT.  A SECOND DEBIT SEEN FOR A KEY ALREADY ON FILE  *
+001700*  IS COUNTED, NOT WRITTEN -- ONE MATCHING MOVEMENT IS ALL  *
+001800*  THE DOWNSTREAM RECONCILIATION NEEDS.                     *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT MVRESP-FILE ASSIGN TO MVRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT MVDEBIX-FILE ASSIGN TO MVDEBIX
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS DEBIT-INDEX-KEY.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  MVRESP-FILE.
+003900     COPY "OCBMOVA01_RESPONSE.cpy".
+004000
+004100 FD  MVDEBIX-FILE.
+004200     COPY "MVDEBIX1.cpy".
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  MVDEBIX1-SWITCHES.
+004600     05  MVDEBIX1-EOF-SW           PIC X(01) VALUE 'N'.
+004700         88  MVDEBIX1-EOF            VALUE 'Y'.
+004800
+004900 77  MVDEBIX1-IDX                  PIC 9(3) COMP VALUE ZERO.
+005000 77  MVDEBIX1-INDEXED-COUNT        PIC 9(7) COMP VALUE ZERO.
+005100 77  MVDEBIX1-SKIPPED-COUNT        PIC 9(7) COMP VALUE ZERO.
+005200
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005600     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005700         UNTIL MVDEBIX1-EOF.
+005800     PERFORM 3000-FINISH THRU 3000-EXIT.
+005900     STOP RUN.
+006000
+006100 1000-INITIALIZE.
+006200     OPEN INPUT MVRESP-FILE.
+006300     OPEN OUTPUT MVDEBIX-FILE.
+006400     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+006500 1000-EXIT.
+006600     EXIT.
+006700
+006800 2000-PROCESS-CAPTURE.
+006900     PERFORM 2100-INDEX-MOVEMENTS THRU 2100-EXIT
+007000         VARYING MVDEBIX1-IDX FROM 1 BY 1
+007100         UNTIL MVDEBIX1-IDX > MOVEMENT-COUNT OF RESPONSE.
+007200     PERFORM 8100-READ-MVRESP THRU 8100-EXIT.
+007300 2000-EXIT.
+007400     EXIT.
+007500
+007600 2100-INDEX-MOVEMENTS.
+007700     IF TRANSACTION-TYPE (MVDEBIX1-IDX) = 'D'
+007800         PERFORM 2110-WRITE-INDEX THRU 2110-EXIT
+007900     END-IF.
+008000 2100-EXIT.
+008100     EXIT.
+008200
+008300 2110-WRITE-INDEX.
+008400     MOVE PRODUCT-NUMBER OF RESPONSE TO DBIDX-PRODUCT-NUMBER.
+008500     MOVE AMOUNT (MVDEBIX1-IDX)      TO DBIDX-AMOUNT.
+008600     MOVE TRANSACTION-DATE (MVDEBIX1-IDX)
+008700         TO DBIDX-TRANSACTION-DATE.
+008800     MOVE PRODUCT-CODE OF RESPONSE   TO DBIDX-PRODUCT-CODE.
+008900     MOVE TRANSACTION-IDENTIFIER (MVDEBIX1-IDX)
+009000         TO DBIDX-TRANSACTION-IDENTIFIER.
+009100     WRITE DEBIT-INDEX-RECORD
+009200         INVALID KEY
+009300             ADD 1 TO MVDEBIX1-SKIPPED-COUNT
+009400         NOT INVALID KEY
+009500             ADD 1 TO MVDEBIX1-INDEXED-COUNT
+009600     END-WRITE.
+009700 2110-EXIT.
+009800     EXIT.
+009900
+010000 3000-FINISH.
+010100     CLOSE MVRESP-FILE.
+010200     CLOSE MVDEBIX-FILE.
+010300     DISPLAY 'MVDEBIX1 MOVEMENTS INDEXED  = '
+010310         MVDEBIX1-INDEXED-COUNT.
+010400     DISPLAY 'MVDEBIX1 DUPLICATE KEYS     = '
+010410         MVDEBIX1-SKIPPED-COUNT.
+010500 3000-EXIT.
+010600     EXIT.
+010700
+010800 8100-READ-MVRESP.
+010900     READ MVRESP-FILE
+011000         AT END
+011100             SET MVDEBIX1-EOF TO TRUE
+011200     END-READ.
+011300 8100-EXIT.
+011400     EXIT.
