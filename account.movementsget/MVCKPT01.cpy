@@ -0,0 +1,9 @@
+        01  CHECKPOINT-RECORD.
+            05  CKPT-KEY.
+                10  PRODUCT-CODE PIC 9(3).
+                10  PRODUCT-NUMBER PIC 9(20).
+            05  LAST-CURSOR PIC 9(25).
+            05  LAST-PAGE PIC 9(3).
+            05  CHECKPOINT-DATE PIC 9(8).
+            05  CHECKPOINT-TIME PIC 9(6).
+            05  FILLER PIC X(10).
