@@ -0,0 +1,12 @@
+        01  LATE-PAYMENT-RECORD.
+            05  IDENTIFICATION-TYPE PIC X(1).
+            05  IDENTIFICATION-NUMBER PIC 9(17).
+            05  OBLIGATION-NUMBER PIC X(20).
+            05  PAYMENT-VALUE PIC 9(15)V9(2).
+            05  PAYMENT-DATE-TIMELY PIC 9(8).
+            05  PAYDAY-LIMIT PIC 9(8).
+            05  PROCESSING-DATE PIC 9(8).
+            05  LATE-PAYMENT-FLAG PIC X(1).
+                88  LATE-PAYMENT VALUE 'Y'.
+                88  PAYMENT-ON-TIME VALUE 'N'.
+            05  FILLER PIC X(10).
