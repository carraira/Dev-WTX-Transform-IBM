@@ -0,0 +1,157 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSFXCV02.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSFXCV02 -- CROSS-RATE CURRENCY CONVERSION FOR SERVICE    *
+000900*              BILL PAYMENTS.                                *
+001000*                                                            *
+001100*  READS THE OCBCOSP01 RESPONSE CAPTURES (CSRESP) AND        *
+001200*  CONVERTS PAYMENT-VALUE AND ASSOCIATED-VALUE FROM THEIR    *
+001300*  BILLED CURRENCY-CODE INTO THE SETTLEMENT BASE CURRENCY    *
+001400*  USING THE CROSS-RATE TABLE (CSFXRT01) -- BOTH AMOUNTS ARE *
+001500*  BILLED IN THE SAME CURRENCY-CODE SO ONE RATE LOOKUP       *
+001600*  COVERS BOTH.  AN OBLIGATION ALREADY BILLED IN THE BASE    *
+001700*  CURRENCY IS PASSED THROUGH WITHOUT A LOOKUP.  AN          *
+001800*  OBLIGATION IN A CURRENCY WITH NO RATE ON FILE IS PASSED   *
+001900*  THROUGH UNCONVERTED WITH ITS STATUS FLAGGED SO DOWNSTREAM *
+002000*  SETTLEMENT CAN HOLD IT INSTEAD OF POSTING A BAD TOTAL.     *
+002100*----------------------------------------------------------*
+002200*  MODIFICATION HISTORY                                    *
+002300*    08/09/26  DOB  INITIAL VERSION.                       *
+002400*    08/09/26  DOB  CARRIED A CONVERTED ASSOCIATED-VALUE    *
+002500*                   THROUGH ALONGSIDE PAYMENT-VALUE.        *
+002600*----------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-ZSERIES.
+003000 OBJECT-COMPUTER. IBM-ZSERIES.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CSRESP-FILE ASSIGN TO CSRESP
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT CSFXRT-FILE ASSIGN TO CSFXRT
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS RANDOM
+003800         RECORD KEY IS FX-CURRENCY-CODE.
+003900     SELECT CSFXCV-FILE ASSIGN TO CSFXCV
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  CSRESP-FILE.
+004500     COPY "OCBCOSP01_RESPONSE.cpy".
+004600
+004700 FD  CSFXRT-FILE.
+004800     COPY "CSFXRT01.cpy".
+004900
+005000 FD  CSFXCV-FILE.
+005100     COPY "CSFXCV01.cpy".
+005200
+005300 WORKING-STORAGE SECTION.
+005400 01  CSFXCV02-SWITCHES.
+005500     05  CSFXCV02-EOF-SW           PIC X(01) VALUE 'N'.
+005600         88  CSFXCV02-EOF            VALUE 'Y'.
+005700     05  CSFXCV02-FOUND-SW         PIC X(01) VALUE 'N'.
+005800         88  CSFXCV02-FOUND          VALUE 'Y'.
+005900
+006000 77  CSFXCV02-BASE-CURRENCY        PIC 9(3) VALUE ZERO.
+006100 77  CSFXCV02-NO-RATE-COUNT        PIC 9(7) COMP VALUE ZERO.
+006200
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006700         UNTIL CSFXCV02-EOF.
+006800     PERFORM 3000-FINISH THRU 3000-EXIT.
+006900     STOP RUN.
+007000
+007100 1000-INITIALIZE.
+007200     OPEN INPUT CSRESP-FILE.
+007300     OPEN INPUT CSFXRT-FILE.
+007400     OPEN OUTPUT CSFXCV-FILE.
+007500     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900 2000-PROCESS-CAPTURE.
+008000     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+008100         IDENTIFICATION-NUMBER OF CURRENCY-CONVERTED-RECORD.
+008200     MOVE OBLIGATION-NUMBER OF RESPONSE     TO
+008300         OBLIGATION-NUMBER OF CURRENCY-CONVERTED-RECORD.
+008400     MOVE CURRENCY-CODE OF RESPONSE         TO
+008500         CURRENCY-CODE OF CURRENCY-CONVERTED-RECORD.
+008600     MOVE PAYMENT-VALUE OF RESPONSE         TO
+008700         PAYMENT-VALUE OF CURRENCY-CONVERTED-RECORD.
+008800     MOVE ASSOCIATED-VALUE OF RESPONSE      TO
+008900         ASSOCIATED-VALUE OF CURRENCY-CONVERTED-RECORD.
+009000     MOVE CSFXCV02-BASE-CURRENCY             TO
+009100         BASE-CURRENCY-CODE OF CURRENCY-CONVERTED-RECORD.
+009200     IF CURRENCY-CODE OF RESPONSE = CSFXCV02-BASE-CURRENCY
+009300         MOVE PAYMENT-VALUE OF RESPONSE TO
+009400             CONVERTED-VALUE OF CURRENCY-CONVERTED-RECORD
+009500         MOVE ASSOCIATED-VALUE OF RESPONSE TO
+009600             CONVERTED-ASSOCIATED-VALUE OF
+009700             CURRENCY-CONVERTED-RECORD
+009800         SET CONVERSION-OK OF CURRENCY-CONVERTED-RECORD
+009900             TO TRUE
+010000     ELSE
+010100         PERFORM 2100-LOOKUP-RATE THRU 2100-EXIT
+010200         IF CSFXCV02-FOUND
+010300             COMPUTE CONVERTED-VALUE OF
+010400                 CURRENCY-CONVERTED-RECORD ROUNDED =
+010500                 PAYMENT-VALUE OF RESPONSE *
+010600                 CROSS-RATE OF EXCHANGE-RATE-RECORD
+010700             COMPUTE CONVERTED-ASSOCIATED-VALUE OF
+010800                 CURRENCY-CONVERTED-RECORD ROUNDED =
+010900                 ASSOCIATED-VALUE OF RESPONSE *
+011000                 CROSS-RATE OF EXCHANGE-RATE-RECORD
+011100             SET CONVERSION-OK OF CURRENCY-CONVERTED-RECORD
+011200                 TO TRUE
+011300         ELSE
+011400             MOVE PAYMENT-VALUE OF RESPONSE TO
+011500                 CONVERTED-VALUE OF CURRENCY-CONVERTED-RECORD
+011600             MOVE ASSOCIATED-VALUE OF RESPONSE TO
+011700                 CONVERTED-ASSOCIATED-VALUE OF
+011800                 CURRENCY-CONVERTED-RECORD
+011900             SET CONVERSION-NO-RATE OF
+012000                 CURRENCY-CONVERTED-RECORD TO TRUE
+012100             ADD 1 TO CSFXCV02-NO-RATE-COUNT
+012200         END-IF
+012300     END-IF.
+012400     WRITE CURRENCY-CONVERTED-RECORD.
+012500     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+012600 2000-EXIT.
+012700     EXIT.
+012800
+012900 2100-LOOKUP-RATE.
+013000     SET CSFXCV02-FOUND-SW TO 'N'.
+013100     MOVE CURRENCY-CODE OF RESPONSE TO FX-CURRENCY-CODE.
+013200     READ CSFXRT-FILE
+013300         KEY IS FX-CURRENCY-CODE
+013400         INVALID KEY
+013500             CONTINUE
+013600         NOT INVALID KEY
+013700             SET CSFXCV02-FOUND TO TRUE
+013800     END-READ.
+013900 2100-EXIT.
+014000     EXIT.
+014100
+014200 3000-FINISH.
+014300     CLOSE CSRESP-FILE.
+014400     CLOSE CSFXRT-FILE.
+014500     CLOSE CSFXCV-FILE.
+014600     DISPLAY 'CSFXCV02 OBLIGATIONS WITH NO RATE = '
+014700         CSFXCV02-NO-RATE-COUNT.
+014800 3000-EXIT.
+014900     EXIT.
+015000
+015100 8100-READ-CSRESP.
+015200     READ CSRESP-FILE
+015300         AT END
+015400             SET CSFXCV02-EOF TO TRUE
+015500     END-READ.
+015600 8100-EXIT.
+015700     EXIT.
