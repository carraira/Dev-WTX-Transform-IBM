@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSRPT01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSRPT01 -- PUBLIC-SERVICE BILLINGS COLLECTION REPORT.    *
+000900*                                                          *
+001000*  READS THE DAY'S OCBCOSP01 RESPONSE CAPTURES (CSRESP)     *
+001100*  AND SUMS PAYMENT-VALUE AND ASSOCIATED-VALUE BY           *
+001200*  ASSOCIATED-SERVICE SO OPS CAN SEE COLLECTIONS-PER-BILLER *
+001300*  TOTALS WITHOUT HAND-TALLYING INDIVIDUAL RESPONSES.       *
+001400*                                                          *
+001500*  INPUT IS ASSUMED SORTED ASCENDING BY ASSOCIATED-SERVICE  *
+001600*  (A PRIOR SORT STEP IN THE JCL).                          *
+001610*                                                          *
+001620*  THE JCL EXEC PARM CARRIES AN ASSOCIATED-SERVICE RANGE     *
+001630*  (LOW, HIGH) -- THE SAME PARTITIONING CONVENTION MVSET01  *
+001640*  USES FOR PRODUCT-CODE -- SO THE OVERNIGHT COLLECTION      *
+001650*  REPORT CAN ALSO RUN AS SEVERAL PARALLEL JOB STEPS, EACH   *
+001660*  OWNING A DISJOINT BAND OF SERVICES AND WRITING ITS OWN    *
+001670*  SUMMARY EXTRACT, WITH NO DOWNSTREAM MERGE NEEDED SINCE    *
+001680*  NO SERVICE CODE IS EVER SPLIT ACROSS TWO STEPS.           *
+001700*----------------------------------------------------------*
+001800*  MODIFICATION HISTORY                                    *
+001900*    08/09/26  DOB  INITIAL VERSION.                       *
+001910*    08/09/26  DOB  ADDED ASSOCIATED-SERVICE RANGE PARM SO  *
+001920*                   THE REPORT CAN BE SPLIT ACROSS PARALLEL *
+001930*                   JOB STEPS.                              *
+001940*    08/09/26  DOB  CONVERTED PAYMENT-VALUE AND ASSOCIATED- *
+001950*                   VALUE TO THE SETTLEMENT BASE CURRENCY   *
+001960*                   BEFORE ACCUMULATING SO A MULTI-CURRENCY *
+001970*                   BATCH STILL BALANCES.                   *
+001980*    08/09/26  DOB  FIXED SEQUENCE NUMBERS THAT HAD GONE     *
+001990*                   BACKWARD AROUND 3000-FINISH.             *
+002000*----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-ZSERIES.
+002400 OBJECT-COMPUTER. IBM-ZSERIES.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CSRESP-FILE ASSIGN TO CSRESP
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT CSRPT01-FILE ASSIGN TO CSRPT01
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003050     SELECT CSFXRT-FILE ASSIGN TO CSFXRT
+003060         ORGANIZATION IS INDEXED
+003070         ACCESS MODE IS RANDOM
+003080         RECORD KEY IS FX-CURRENCY-CODE.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CSRESP-FILE.
+003500     COPY "OCBCOSP01_RESPONSE.cpy".
+003600
+003700 FD  CSRPT01-FILE.
+003800     COPY "CSRPT01.cpy".
+003850
+003870 FD  CSFXRT-FILE.
+003880     COPY "CSFXRT01.cpy".
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  CSRPT-SWITCHES.
+004200     05  CSRPT-EOF-SW              PIC X(01) VALUE 'N'.
+004300         88  CSRPT-EOF               VALUE 'Y'.
+004400     05  CSRPT-FIRST-REC-SW        PIC X(01) VALUE 'Y'.
+004500         88  CSRPT-FIRST-REC         VALUE 'Y'.
+004600
+004700 77  CSRPT-TODAY                   PIC 9(8) VALUE ZERO.
+004800 77  CSRPT-PAYMENT-COUNT           PIC 9(7) COMP VALUE ZERO.
+004900 77  CSRPT-PAYMENT-TOTAL           PIC 9(15)V9(2) VALUE ZERO.
+005000 77  CSRPT-ASSOCIATED-TOTAL        PIC 9(15)V9(2) VALUE ZERO.
+005100 77  CSRPT-SAVE-SERVICE            PIC 9(5) VALUE ZERO.
+005150 77  CSRPT-OUT-OF-RANGE-COUNT      PIC 9(7) COMP VALUE ZERO.
+005160 77  CSRPT-BASE-CURRENCY           PIC 9(3) VALUE ZERO.
+005170 77  CSRPT-NO-RATE-COUNT           PIC 9(7) COMP VALUE ZERO.
+005180 77  CSRPT-CONVERTED-PAYMENT       PIC 9(15)V9(2) VALUE ZERO.
+005190 77  CSRPT-CONVERTED-ASSOCIATED    PIC 9(15)V9(2) VALUE ZERO.
+005195 77  CSRPT-FOUND-SW                PIC X(01) VALUE 'N'.
+005196     88  CSRPT-FOUND                 VALUE 'Y'.
+005200
+005210 LINKAGE SECTION.
+005220 01  CSRPT01-PARM-CARD.
+005230     05  CSRPT01-PARM-LOW-SERVICE  PIC 9(5).
+005240     05  CSRPT01-PARM-HIGH-SERVICE PIC 9(5).
+005250
+005300 PROCEDURE DIVISION USING CSRPT01-PARM-CARD.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005600     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005700         UNTIL CSRPT-EOF.
+005800     PERFORM 3000-FINISH THRU 3000-EXIT.
+005900     STOP RUN.
+006000
+006100 1000-INITIALIZE.
+006200     OPEN INPUT CSRESP-FILE.
+006300     OPEN OUTPUT CSRPT01-FILE.
+006350     OPEN INPUT CSFXRT-FILE.
+006400     ACCEPT CSRPT-TODAY FROM DATE YYYYMMDD.
+006500     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+006600 1000-EXIT.
+006700     EXIT.
+006800
+006900 2000-PROCESS-CAPTURE.
+006910     IF ASSOCIATED-SERVICE OF RESPONSE
+006920             NOT < CSRPT01-PARM-LOW-SERVICE
+006930         AND ASSOCIATED-SERVICE OF RESPONSE
+006940             NOT > CSRPT01-PARM-HIGH-SERVICE
+006950         PERFORM 2010-PROCESS-IN-RANGE THRU 2010-EXIT
+006960     ELSE
+006970         ADD 1 TO CSRPT-OUT-OF-RANGE-COUNT
+006980     END-IF.
+008100     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008310
+008320 2010-PROCESS-IN-RANGE.
+008330     IF CSRPT-FIRST-REC
+008340         MOVE 'N' TO CSRPT-FIRST-REC-SW
+008350         MOVE ASSOCIATED-SERVICE OF RESPONSE TO CSRPT-SAVE-SERVICE
+008360     END-IF.
+008370     IF ASSOCIATED-SERVICE OF RESPONSE NOT = CSRPT-SAVE-SERVICE
+008380         PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT
+008390         MOVE ASSOCIATED-SERVICE OF RESPONSE TO CSRPT-SAVE-SERVICE
+008400     END-IF.
+008410     ADD 1 TO CSRPT-PAYMENT-COUNT.
+008420     PERFORM 2020-CONVERT-CAPTURE THRU 2020-EXIT.
+008425     ADD CSRPT-CONVERTED-PAYMENT TO CSRPT-PAYMENT-TOTAL.
+008430     ADD CSRPT-CONVERTED-ASSOCIATED TO CSRPT-ASSOCIATED-TOTAL.
+008440 2010-EXIT.
+008450     EXIT.
+008460
+008461*----------------------------------------------------------*
+008462*  CONVERTS PAYMENT-VALUE AND ASSOCIATED-VALUE FOR THE      *
+008463*  CURRENT RESPONSE TO THE SETTLEMENT BASE CURRENCY SO A    *
+008464*  MULTI-CURRENCY BATCH ROLLS UP INTO ONE BALANCED TOTAL,   *
+008465*  THE SAME CROSS-RATE TABLE AND BASE CURRENCY CSFXCV02     *
+008466*  USES FOR THE PER-OBLIGATION CONVERSION.                  *
+008467*----------------------------------------------------------*
+008468 2020-CONVERT-CAPTURE.
+008469     IF CURRENCY-CODE OF RESPONSE = CSRPT-BASE-CURRENCY
+008470         MOVE PAYMENT-VALUE OF RESPONSE TO
+008471             CSRPT-CONVERTED-PAYMENT
+008472         MOVE ASSOCIATED-VALUE OF RESPONSE TO
+008473             CSRPT-CONVERTED-ASSOCIATED
+008474     ELSE
+008475         PERFORM 2030-LOOKUP-RATE THRU 2030-EXIT
+008476         IF CSRPT-FOUND
+008477             COMPUTE CSRPT-CONVERTED-PAYMENT ROUNDED =
+008478                 PAYMENT-VALUE OF RESPONSE *
+008479                 CROSS-RATE OF EXCHANGE-RATE-RECORD
+008480             COMPUTE CSRPT-CONVERTED-ASSOCIATED ROUNDED =
+008481                 ASSOCIATED-VALUE OF RESPONSE *
+008482                 CROSS-RATE OF EXCHANGE-RATE-RECORD
+008483         ELSE
+008484             MOVE PAYMENT-VALUE OF RESPONSE TO
+008485                 CSRPT-CONVERTED-PAYMENT
+008486             MOVE ASSOCIATED-VALUE OF RESPONSE TO
+008487                 CSRPT-CONVERTED-ASSOCIATED
+008488             ADD 1 TO CSRPT-NO-RATE-COUNT
+008489         END-IF
+008490     END-IF.
+008491 2020-EXIT.
+008492     EXIT.
+008493
+008494 2030-LOOKUP-RATE.
+008495     SET CSRPT-FOUND-SW TO 'N'.
+008496     MOVE CURRENCY-CODE OF RESPONSE TO FX-CURRENCY-CODE.
+008497     READ CSFXRT-FILE
+008498         KEY IS FX-CURRENCY-CODE
+008499         INVALID KEY
+008500             CONTINUE
+008501         NOT INVALID KEY
+008502             SET CSRPT-FOUND TO TRUE
+008503     END-READ.
+008504 2030-EXIT.
+008505     EXIT.
+008506
+008510 3000-FINISH.
+008520     IF CSRPT-PAYMENT-COUNT NOT = ZERO
+008530         PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT
+008540     END-IF.
+008550     CLOSE CSRESP-FILE.
+008560     CLOSE CSRPT01-FILE.
+008570     CLOSE CSFXRT-FILE.
+008580     DISPLAY 'CSRPT01 OUT OF RANGE        = '
+008590         CSRPT-OUT-OF-RANGE-COUNT.
+008600     DISPLAY 'CSRPT01 CAPTURES WITH NO RATE = '
+008610         CSRPT-NO-RATE-COUNT.
+008620 3000-EXIT.
+008630     EXIT.
+008640
+008650 3100-WRITE-SUMMARY.
+008660     MOVE CSRPT-SAVE-SERVICE     TO ASSOCIATED-SERVICE OF
+008670         BILLING-SUMMARY-RECORD.
+008680     MOVE CSRPT-PAYMENT-COUNT    TO PAYMENT-COUNT OF
+008690         BILLING-SUMMARY-RECORD.
+008700     MOVE CSRPT-PAYMENT-TOTAL    TO PAYMENT-TOTAL OF
+008710         BILLING-SUMMARY-RECORD.
+008720     MOVE CSRPT-ASSOCIATED-TOTAL TO ASSOCIATED-TOTAL OF
+008730         BILLING-SUMMARY-RECORD.
+008740     MOVE CSRPT-TODAY            TO REPORT-DATE OF
+008750         BILLING-SUMMARY-RECORD.
+008760     WRITE BILLING-SUMMARY-RECORD.
+008770     MOVE ZERO TO CSRPT-PAYMENT-COUNT CSRPT-PAYMENT-TOTAL
+008780         CSRPT-ASSOCIATED-TOTAL.
+008790 3100-EXIT.
+008800     EXIT.
+008810
+008820 8100-READ-CSRESP.
+008830     READ CSRESP-FILE
+008840         AT END
+008850             SET CSRPT-EOF TO TRUE
+008860     END-READ.
+008870 8100-EXIT.
+008880     EXIT.
+011800
