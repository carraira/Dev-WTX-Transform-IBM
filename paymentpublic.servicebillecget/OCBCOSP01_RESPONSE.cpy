@@ -14,7 +14,7 @@
                 10  RESPONSE-CODE PIC X(5).
                 10  RESPONSE-DESCRIPTION PIC X(100).
                 10  INTEGRATION-USER PIC X(40).
-                10  INTEGRATION-USER-PASSWORD PIC X(64).
+                10  INTEGRATION-USER-TOKEN PIC X(64).
                 10  TRANSACTION-ID PIC X(48).
             05  BODY.
                 10  IDENTIFICATION-TYPE PIC X(1).
@@ -26,4 +26,5 @@
                 10  ASSOCIATED-SERVICE PIC 9(5).
                 10  ASSOCIATED-VALUE PIC 9(15)V9(2).
                 10  OBLIGATION-NUMBER PIC X(20).
-            05  FILLER PIC X(1554).
\ No newline at end of file
+                10  CURRENCY-CODE PIC 9(3).
+            05  FILLER PIC X(1551).
