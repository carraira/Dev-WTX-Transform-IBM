@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSCFGCK1.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSCFGCK1 -- COUNTRY/BANK CONFIGURATION AND PAYMENT-VALUE *
+000900*              RANGE CHECK.                                 *
+001000*                                                          *
+001100*  READS THE DAY'S OCBCOSP01 RESPONSE CAPTURES (CSRESP)     *
+001200*  AND LOOKS UP THE COUNTRY-CODE / BANK-CODE PAIR FROM EACH  *
+001300*  CAPTURE'S HEADER IN THE SHARED COUNTRY/BANK CONFIGURATION *
+001400*  TABLE (CTRYCFG, MAINTAINED IN countrybank.configuration   *
+001500*  AND SHARED BY ALL THREE SERVICES).  WHEN A CONFIGURATION  *
+001600*  ROW IS ON FILE, PAYMENT-VALUE IS ALSO CHECKED AGAINST     *
+001700*  THAT COUNTRY/BANK'S MIN/MAX PAYMENT RANGE.  A CAPTURE     *
+001800*  FOR A COUNTRY/BANK PAIR WITH NO CONFIGURATION ON FILE IS  *
+001900*  FLAGGED, NOT RANGE-CHECKED -- THERE IS NO RANGE TO CHECK  *
+002000*  AGAINST.                                                 *
+002100*----------------------------------------------------------*
+002200*  MODIFICATION HISTORY                                    *
+002300*    08/09/26  DOB  INITIAL VERSION.                       *
+002400*----------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. IBM-ZSERIES.
+002800 OBJECT-COMPUTER. IBM-ZSERIES.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CSRESP-FILE ASSIGN TO CSRESP
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT CTRYCFG-FILE ASSIGN TO CTRYCFG
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS COUNTRY-CONFIG-KEY.
+003700     SELECT CSCFGCK-FILE ASSIGN TO CSCFGCK1
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  CSRESP-FILE.
+004300     COPY "OCBCOSP01_RESPONSE.cpy".
+004400
+004500 FD  CTRYCFG-FILE.
+004600     COPY "CTRYCFG01.cpy".
+004700
+004800 FD  CSCFGCK-FILE.
+004900     COPY "CSCFGCK1.cpy".
+005000
+005100 WORKING-STORAGE SECTION.
+005200 01  CSCFGCK1-SWITCHES.
+005300     05  CSCFGCK1-EOF-SW           PIC X(01) VALUE 'N'.
+005400         88  CSCFGCK1-EOF            VALUE 'Y'.
+005500     05  CSCFGCK1-FOUND-SW         PIC X(01) VALUE 'N'.
+005600         88  CSCFGCK1-FOUND          VALUE 'Y'.
+005700
+005800 77  CSCFGCK1-TODAY                PIC 9(8) VALUE ZERO.
+005900 77  CSCFGCK1-NOT-CONFIGURED-COUNT PIC 9(7) COMP VALUE ZERO.
+006000 77  CSCFGCK1-OUT-OF-RANGE-COUNT   PIC 9(7) COMP VALUE ZERO.
+006100
+006200 PROCEDURE DIVISION.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006500     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006600         UNTIL CSCFGCK1-EOF.
+006700     PERFORM 3000-FINISH THRU 3000-EXIT.
+006800     STOP RUN.
+006900
+007000 1000-INITIALIZE.
+007100     OPEN INPUT CSRESP-FILE.
+007200     OPEN INPUT CTRYCFG-FILE.
+007300     OPEN OUTPUT CSCFGCK-FILE.
+007400     ACCEPT CSCFGCK1-TODAY FROM DATE YYYYMMDD.
+007500     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900 2000-PROCESS-CAPTURE.
+008000     MOVE IDENTIFICATION-TYPE OF RESPONSE   TO
+008100         IDENTIFICATION-TYPE OF COUNTRY-CONFIG-CHECK-RECORD.
+008200     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+008300         IDENTIFICATION-NUMBER OF COUNTRY-CONFIG-CHECK-RECORD.
+008400     MOVE COUNTRY-CODE OF RESPONSE           TO
+008500         COUNTRY-CODE OF COUNTRY-CONFIG-CHECK-RECORD.
+008600     MOVE BANK-CODE OF RESPONSE              TO
+008700         BANK-CODE OF COUNTRY-CONFIG-CHECK-RECORD.
+008800     MOVE PAYMENT-VALUE OF RESPONSE          TO
+008900         PAYMENT-VALUE OF COUNTRY-CONFIG-CHECK-RECORD.
+009000     MOVE CSCFGCK1-TODAY                     TO
+009100         EXTRACT-DATE OF COUNTRY-CONFIG-CHECK-RECORD.
+009200     SET PAYMENT-IN-RANGE OF COUNTRY-CONFIG-CHECK-RECORD
+009300         TO TRUE.
+009400     MOVE COUNTRY-CODE OF RESPONSE TO CTRYCFG-COUNTRY-CODE.
+009500     MOVE BANK-CODE OF RESPONSE    TO CTRYCFG-BANK-CODE.
+009600     PERFORM 2100-LOOKUP-CONFIG THRU 2100-EXIT.
+009700     IF CSCFGCK1-FOUND
+009800         SET COUNTRY-BANK-CONFIGURED OF
+009900             COUNTRY-CONFIG-CHECK-RECORD TO TRUE
+010000         PERFORM 2200-CHECK-RANGE THRU 2200-EXIT
+010100     ELSE
+010200         SET COUNTRY-BANK-NOT-CONFIGURED OF
+010300             COUNTRY-CONFIG-CHECK-RECORD TO TRUE
+010400         ADD 1 TO CSCFGCK1-NOT-CONFIGURED-COUNT
+010500     END-IF.
+010600     WRITE COUNTRY-CONFIG-CHECK-RECORD.
+010700     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011100 2100-LOOKUP-CONFIG.
+011200     SET CSCFGCK1-FOUND-SW TO 'N'.
+011300     READ CTRYCFG-FILE
+011400         KEY IS COUNTRY-CONFIG-KEY
+011500         INVALID KEY
+011600             CONTINUE
+011700         NOT INVALID KEY
+011800             SET CSCFGCK1-FOUND TO TRUE
+011900     END-READ.
+012000 2100-EXIT.
+012100     EXIT.
+012200
+012300 2200-CHECK-RANGE.
+012400     IF PAYMENT-VALUE OF RESPONSE < CTRYCFG-MIN-AMOUNT
+012500             OR PAYMENT-VALUE OF RESPONSE > CTRYCFG-MAX-AMOUNT
+012600         SET PAYMENT-OUT-OF-RANGE OF
+012700             COUNTRY-CONFIG-CHECK-RECORD TO TRUE
+012800         ADD 1 TO CSCFGCK1-OUT-OF-RANGE-COUNT
+012900     END-IF.
+013000 2200-EXIT.
+013100     EXIT.
+013200
+013300 3000-FINISH.
+013400     CLOSE CSRESP-FILE.
+013500     CLOSE CTRYCFG-FILE.
+013600     CLOSE CSCFGCK-FILE.
+013700     DISPLAY 'CSCFGCK1 NOT CONFIGURED     = '
+013800         CSCFGCK1-NOT-CONFIGURED-COUNT.
+013900     DISPLAY 'CSCFGCK1 OUT OF RANGE       = '
+014000         CSCFGCK1-OUT-OF-RANGE-COUNT.
+014100 3000-EXIT.
+014200     EXIT.
+014300
+014400 8100-READ-CSRESP.
+014500     READ CSRESP-FILE
+014600         AT END
+014700             SET CSCFGCK1-EOF TO TRUE
+014800     END-READ.
+014900 8100-EXIT.
+014910     EXIT.
