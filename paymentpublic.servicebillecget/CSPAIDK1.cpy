@@ -0,0 +1,7 @@
+        01  PAID-OBLIGATION-RECORD.
+            05  PAID-KEY.
+                10  OBLIGATION-NUMBER PIC X(20).
+                10  IDENTIFICATION-NUMBER PIC 9(17).
+            05  PAID-DATE PIC 9(8).
+            05  PAID-VALUE PIC 9(15)V9(2).
+            05  FILLER PIC X(10).
