@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSVAL03.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSVAL03 -- DUPLICATE-PAYMENT DETECTION FOR SERVICE        *
+000900*             BILL OBLIGATIONS.                              *
+001000*                                                            *
+001100*  READS THE OCBCOSP01 RESPONSE CAPTURES (CSRESP) AND        *
+001200*  CHECKS EACH OBLIGATION-NUMBER / IDENTIFICATION-NUMBER     *
+001300*  PAIR AGAINST THE PAID-OBLIGATIONS FILE TO CATCH A         *
+001400*  SECOND PAYMENT FOR THE SAME OBLIGATION ON THE SAME        *
+001500*  PROCESSING DATE BEFORE IT REACHES THE BILLER A SECOND      *
+001600*  TIME.  EVERY OBLIGATION IS PASSED THROUGH TO CSDUPR01      *
+001700*  WITH ITS FLAG SET; THE PAID-OBLIGATIONS FILE IS UPDATED    *
+001800*  WITH TODAY'S DATE SO A LEGITIMATE REPEAT PAYMENT ON A      *
+001900*  LATER DAY IS NOT FLAGGED.                                  *
+002000*----------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                    *
+002200*    08/09/26  DOB  INITIAL VERSION.                       *
+002300*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-ZSERIES.
+002700 OBJECT-COMPUTER. IBM-ZSERIES.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CSRESP-FILE ASSIGN TO CSRESP
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT CSPAIDK-FILE ASSIGN TO CSPAIDK
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS PAID-KEY.
+003600     SELECT CSDUPR-FILE ASSIGN TO CSDUPR
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CSRESP-FILE.
+004200     COPY "OCBCOSP01_RESPONSE.cpy".
+004300
+004400 FD  CSPAIDK-FILE.
+004500     COPY "CSPAIDK1.cpy".
+004600
+004700 FD  CSDUPR-FILE.
+004800     COPY "CSDUPR01.cpy".
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  CSVAL03-SWITCHES.
+005200     05  CSVAL03-EOF-SW            PIC X(01) VALUE 'N'.
+005300         88  CSVAL03-EOF             VALUE 'Y'.
+005400     05  CSVAL03-FOUND-SW          PIC X(01) VALUE 'N'.
+005500         88  CSVAL03-FOUND           VALUE 'Y'.
+005600
+005700 77  CSVAL03-TODAY                 PIC 9(8) VALUE ZERO.
+005800 77  CSVAL03-DUPLICATE-COUNT       PIC 9(7) COMP VALUE ZERO.
+005900
+006000 PROCEDURE DIVISION.
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006300     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006400         UNTIL CSVAL03-EOF.
+006500     PERFORM 3000-FINISH THRU 3000-EXIT.
+006600     STOP RUN.
+006700
+006800 1000-INITIALIZE.
+006900     OPEN INPUT CSRESP-FILE.
+007000     OPEN I-O CSPAIDK-FILE.
+007100     OPEN OUTPUT CSDUPR-FILE.
+007200     ACCEPT CSVAL03-TODAY FROM DATE YYYYMMDD.
+007300     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600
+007700 2000-PROCESS-CAPTURE.
+007800     MOVE OBLIGATION-NUMBER OF RESPONSE      TO
+007900         OBLIGATION-NUMBER OF PAID-KEY.
+008000     MOVE IDENTIFICATION-NUMBER OF RESPONSE  TO
+008100         IDENTIFICATION-NUMBER OF PAID-KEY.
+008200     MOVE OBLIGATION-NUMBER OF RESPONSE      TO
+008300         OBLIGATION-NUMBER OF DUPLICATE-CHECK-RECORD.
+008400     MOVE IDENTIFICATION-NUMBER OF RESPONSE  TO
+008500         IDENTIFICATION-NUMBER OF DUPLICATE-CHECK-RECORD.
+008600     MOVE PAYMENT-VALUE OF RESPONSE          TO
+008700         PAYMENT-VALUE OF DUPLICATE-CHECK-RECORD.
+008800     MOVE CSVAL03-TODAY                      TO
+008900         PROCESSING-DATE OF DUPLICATE-CHECK-RECORD.
+009000     PERFORM 2100-LOOKUP-PAID THRU 2100-EXIT.
+009100     IF CSVAL03-FOUND AND PAID-DATE OF PAID-OBLIGATION-RECORD
+009200             = CSVAL03-TODAY
+009300         SET DUPLICATE-PAYMENT OF DUPLICATE-CHECK-RECORD
+009400             TO TRUE
+009500         ADD 1 TO CSVAL03-DUPLICATE-COUNT
+009600     ELSE
+009700         SET PAYMENT-UNIQUE OF DUPLICATE-CHECK-RECORD TO TRUE
+009800     END-IF.
+009900     PERFORM 2200-UPDATE-PAID THRU 2200-EXIT.
+010000     WRITE DUPLICATE-CHECK-RECORD.
+010100     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400
+010500 2100-LOOKUP-PAID.
+010600     SET CSVAL03-FOUND-SW TO 'N'.
+010700     READ CSPAIDK-FILE
+010800         KEY IS PAID-KEY
+010900         INVALID KEY
+011000             CONTINUE
+011100         NOT INVALID KEY
+011200             SET CSVAL03-FOUND TO TRUE
+011300     END-READ.
+011400 2100-EXIT.
+011500     EXIT.
+011600
+011700 2200-UPDATE-PAID.
+011800     MOVE OBLIGATION-NUMBER OF DUPLICATE-CHECK-RECORD TO
+011900         OBLIGATION-NUMBER OF PAID-KEY.
+012000     MOVE IDENTIFICATION-NUMBER OF DUPLICATE-CHECK-RECORD TO
+012100         IDENTIFICATION-NUMBER OF PAID-KEY.
+012200     MOVE CSVAL03-TODAY TO PAID-DATE OF PAID-OBLIGATION-RECORD.
+012300     MOVE PAYMENT-VALUE OF DUPLICATE-CHECK-RECORD TO
+012400         PAID-VALUE OF PAID-OBLIGATION-RECORD.
+012500     IF CSVAL03-FOUND
+012600         REWRITE PAID-OBLIGATION-RECORD
+012700     ELSE
+012800         WRITE PAID-OBLIGATION-RECORD
+012900     END-IF.
+013000 2200-EXIT.
+013100     EXIT.
+013200
+013300 3000-FINISH.
+013400     CLOSE CSRESP-FILE.
+013500     CLOSE CSPAIDK-FILE.
+013600     CLOSE CSDUPR-FILE.
+013700     DISPLAY 'CSVAL03 DUPLICATE PAYMENTS = '
+013750         CSVAL03-DUPLICATE-COUNT.
+013800 3000-EXIT.
+013900     EXIT.
+014000
+014100 8100-READ-CSRESP.
+014200     READ CSRESP-FILE
+014300         AT END
+014400             SET CSVAL03-EOF TO TRUE
+014500     END-READ.
+014600 8100-EXIT.
+014700     EXIT.
+
