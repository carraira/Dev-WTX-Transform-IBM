@@ -14,7 +14,7 @@
                 10  RESPONSE-CODE PIC X(5).
                 10  RESPONSE-DESCRIPTION PIC X(100).
                 10  INTEGRATION-USER PIC X(40).
-                10  INTEGRATION-USER-PASSWORD PIC X(64).
+                10  INTEGRATION-USER-TOKEN PIC X(64).
                 10  TRANSACTION-ID PIC X(48).
             05  BODY.
                 10  IDENTIFICATION-TYPE PIC X(1).
@@ -24,4 +24,5 @@
                 10  REFERENCE-3 PIC X(12).
                 10  AGREEMENT-CODE PIC 9(5).
                 10  SP-SERVICE-CODE PIC 9(5).
-            05  FILLER PIC X(1558).
\ No newline at end of file
+                10  CURRENCY-CODE PIC 9(3).
+            05  FILLER PIC X(1555).
