@@ -0,0 +1,14 @@
+        01  CURRENCY-CONVERTED-RECORD.
+            05  IDENTIFICATION-NUMBER PIC 9(17).
+            05  OBLIGATION-NUMBER PIC X(20).
+            05  CURRENCY-CODE PIC 9(3).
+            05  PAYMENT-VALUE PIC 9(15)V9(2).
+            05  ASSOCIATED-VALUE PIC 9(15)V9(2).
+            05  BASE-CURRENCY-CODE PIC 9(3).
+            05  CONVERTED-VALUE PIC 9(15)V9(2).
+            05  CONVERTED-ASSOCIATED-VALUE PIC 9(15)V9(2).
+            05  CONVERSION-STATUS-SW PIC X(01).
+                88  CONVERSION-OK VALUE 'Y'.
+                88  CONVERSION-NO-RATE VALUE 'N'.
+            05  FILLER PIC X(10).
+
