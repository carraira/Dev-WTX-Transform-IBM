@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSARCH01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSARCH01 -- LONG-TERM RETENTION ARCHIVE INDEX EXTRACT.   *
+000900*                                                          *
+001000*  READS THE DAY'S OCBCOSP01 RESPONSE CAPTURES (CSRESP)     *
+001100*  AND APPENDS ONE INDEX ROW PER CAPTURE TO THE SHARED       *
+001200*  CROSS-SERVICE RETENTION ARCHIVE (ARCHV) SO THE ORIGINAL   *
+001300*  CAPTURE'S GENERATION DATA SET CAN BE FOUND AND PURGED     *
+001400*  ON SCHEDULE ONCE ARCHIVE-PURGE-DATE IS REACHED.  SISTER   *
+001500*  PROGRAMS MVARCH01 (ACCOUNT MOVEMENTS) AND ACARCH01 (DAC   *
+001600*  AGREEMENTS) FEED THE SAME ARCHIVE FROM THEIR CAPTURES.    *
+001700*  THE ARCHV DD IS ASSUMED PRE-ALLOCATED FOR THE DAY SO ALL  *
+001800*  THREE EXTRACT JOBS CAN EXTEND IT IN SEQUENCE.             *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CSRESP-FILE ASSIGN TO CSRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT ARCHV-FILE ASSIGN TO ARCHV
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CSRESP-FILE.
+003700     COPY "OCBCOSP01_RESPONSE.cpy".
+003800
+003900 FD  ARCHV-FILE.
+004000     COPY "ARCHV01.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  CSARCH01-SWITCHES.
+004400     05  CSARCH01-EOF-SW           PIC X(01) VALUE 'N'.
+004500         88  CSARCH01-EOF            VALUE 'Y'.
+004600
+004700 01  CSARCH01-WORK-DATE.
+004800     05  CSARCH01-WORK-YEAR        PIC 9(4).
+004900     05  CSARCH01-WORK-MONTH-DAY   PIC 9(4).
+005000
+005100 77  CSARCH01-TODAY                PIC 9(8) VALUE ZERO.
+005200 77  CSARCH01-RETENTION-YEARS      PIC 9(2) VALUE 7.
+005300 77  CSARCH01-COUNT                PIC 9(7) COMP VALUE ZERO.
+005400
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005900         UNTIL CSARCH01-EOF.
+006000     PERFORM 3000-FINISH THRU 3000-EXIT.
+006100     STOP RUN.
+006200
+006300 1000-INITIALIZE.
+006400     OPEN INPUT CSRESP-FILE.
+006500     OPEN EXTEND ARCHV-FILE.
+006600     ACCEPT CSARCH01-TODAY FROM DATE YYYYMMDD.
+006700     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+006800 1000-EXIT.
+006900     EXIT.
+007000
+007100 2000-PROCESS-CAPTURE.
+007200     PERFORM 2100-BUILD-ARCHIVE-RECORD THRU 2100-EXIT.
+007300     WRITE ARCHIVE-INDEX-RECORD.
+007400     ADD 1 TO CSARCH01-COUNT.
+007500     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+007600 2000-EXIT.
+007700     EXIT.
+007800
+007900 2100-BUILD-ARCHIVE-RECORD.
+008000     MOVE 'OCBCOSP1' TO ARCHIVE-SOURCE-SERVICE.
+008100     MOVE TRANSACTION-ID OF RESPONSE TO
+008200         ARCHIVE-TRANSACTION-ID.
+008300     MOVE COUNTRY-CODE OF RESPONSE   TO ARCHIVE-COUNTRY-CODE.
+008400     MOVE BANK-CODE OF RESPONSE      TO ARCHIVE-BANK-CODE.
+008500     MOVE REQUEST-DATE OF RESPONSE   TO ARCHIVE-REQUEST-DATE.
+008600     MOVE RESPONSE-DATE OF RESPONSE  TO ARCHIVE-RESPONSE-DATE.
+008700     MOVE CSARCH01-TODAY             TO ARCHIVE-ARCHIVED-DATE.
+008800     MOVE CSARCH01-RETENTION-YEARS   TO ARCHIVE-RETENTION-YEARS.
+008900     PERFORM 2200-COMPUTE-PURGE-DATE THRU 2200-EXIT.
+009000 2100-EXIT.
+009100     EXIT.
+009200
+009300 2200-COMPUTE-PURGE-DATE.
+009400     MOVE RESPONSE-DATE OF RESPONSE TO CSARCH01-WORK-DATE.
+009500     COMPUTE CSARCH01-WORK-YEAR =
+009600         CSARCH01-WORK-YEAR + CSARCH01-RETENTION-YEARS.
+009700     MOVE CSARCH01-WORK-DATE TO ARCHIVE-PURGE-DATE.
+009800 2200-EXIT.
+009900     EXIT.
+010000
+010100 3000-FINISH.
+010200     CLOSE CSRESP-FILE.
+010300     CLOSE ARCHV-FILE.
+010400     DISPLAY 'CSARCH01 ARCHIVE ROWS WRITTEN = ' CSARCH01-COUNT.
+010500 3000-EXIT.
+010600     EXIT.
+010700
+010800 8100-READ-CSRESP.
+010900     READ CSRESP-FILE
+011000         AT END
+011100             SET CSARCH01-EOF TO TRUE
+011200     END-READ.
+011300 8100-EXIT.
+011400     EXIT.
