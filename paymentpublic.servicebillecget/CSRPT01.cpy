@@ -0,0 +1,7 @@
+        01  BILLING-SUMMARY-RECORD.
+            05  ASSOCIATED-SERVICE PIC 9(5).
+            05  PAYMENT-COUNT PIC 9(7).
+            05  PAYMENT-TOTAL PIC 9(15)V9(2).
+            05  ASSOCIATED-TOTAL PIC 9(15)V9(2).
+            05  REPORT-DATE PIC 9(8).
+            05  FILLER PIC X(15).
