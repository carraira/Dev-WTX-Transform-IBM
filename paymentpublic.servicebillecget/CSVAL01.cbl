@@ -0,0 +1,112 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSVAL01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSVAL01 -- LATE-PAYMENT VALIDATION FOR SERVICE BILLS.    *
+000900*                                                          *
+001000*  READS THE OCBCOSP01 RESPONSE CAPTURES (CSRESP) AND       *
+001100*  COMPARES PAYMENT-DATE-TIMELY AGAINST PAYDAY-LIMIT        *
+001200*  FOR EACH OBLIGATION.  ANY OBLIGATION PAID AFTER          *
+001300*  ITS PAYDAY-LIMIT IS FLAGGED LATE SO IT CAN BE SURCHARGED *
+001400*  OR REPORTED BEFORE SUBMISSION, INSTEAD OF BEING REJECTED *
+001500*  BY THE BILLER AFTER THE FACT.  EVERY OBLIGATION IS       *
+001600*  PASSED THROUGH TO CSLATE01 WITH ITS FLAG SET SO THE      *
+001700*  SUBMISSION STEP CAN ACT ON IT.                           *
+001800*----------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                    *
+002000*    08/09/26  DOB  INITIAL VERSION.                       *
+002050*    08/09/26  DOB  COMPARED PAYMENT-DATE-TIMELY AGAINST    *
+002060*                   PAYDAY-LIMIT INSTEAD OF THE RUN DATE SO *
+002070*                   LATE FLAGGING REFLECTS WHEN THE PAYMENT *
+002080*                   WAS ACTUALLY MADE.                      *
+002090*    08/09/26  DOB  CORRECTED THE HEADER, WHICH STILL SAID  *
+002095*                   THIS COMPARED THE RUN DATE -- IT NEVER  *
+002098*                   DID AFTER THE CHANGE ABOVE.              *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-ZSERIES.
+002500 OBJECT-COMPUTER. IBM-ZSERIES.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CSRESP-FILE ASSIGN TO CSRESP
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT CSLATE-FILE ASSIGN TO CSLATE01
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CSRESP-FILE.
+003600     COPY "OCBCOSP01_RESPONSE.cpy".
+003700
+003800 FD  CSLATE-FILE.
+003900     COPY "CSLATE01.cpy".
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  CSVAL-SWITCHES.
+004300     05  CSVAL-EOF-SW              PIC X(01) VALUE 'N'.
+004400         88  CSVAL-EOF               VALUE 'Y'.
+004500
+004600 77  CSVAL-TODAY                   PIC 9(8) VALUE ZERO.
+004700 77  CSVAL-LATE-COUNT              PIC 9(7) COMP VALUE ZERO.
+004800
+004900 PROCEDURE DIVISION.
+005000 0000-MAINLINE.
+005100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005200     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005300         UNTIL CSVAL-EOF.
+005400     PERFORM 3000-FINISH THRU 3000-EXIT.
+005500     STOP RUN.
+005600
+005700 1000-INITIALIZE.
+005800     OPEN INPUT CSRESP-FILE.
+005900     OPEN OUTPUT CSLATE-FILE.
+006000     ACCEPT CSVAL-TODAY FROM DATE YYYYMMDD.
+006100     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+006200 1000-EXIT.
+006300     EXIT.
+006400
+006500 2000-PROCESS-CAPTURE.
+006600     MOVE IDENTIFICATION-TYPE OF RESPONSE   TO
+006700         IDENTIFICATION-TYPE OF LATE-PAYMENT-RECORD.
+006800     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+006900         IDENTIFICATION-NUMBER OF LATE-PAYMENT-RECORD.
+007000     MOVE OBLIGATION-NUMBER OF RESPONSE     TO
+007100         OBLIGATION-NUMBER OF LATE-PAYMENT-RECORD.
+007200     MOVE PAYMENT-VALUE OF RESPONSE         TO
+007300         PAYMENT-VALUE OF LATE-PAYMENT-RECORD.
+007400     MOVE PAYMENT-DATE-TIMELY OF RESPONSE   TO
+007500         PAYMENT-DATE-TIMELY OF LATE-PAYMENT-RECORD.
+007600     MOVE PAYDAY-LIMIT OF RESPONSE          TO
+007700         PAYDAY-LIMIT OF LATE-PAYMENT-RECORD.
+007800     MOVE CSVAL-TODAY                       TO
+007900         PROCESSING-DATE OF LATE-PAYMENT-RECORD.
+008000     IF PAYMENT-DATE-TIMELY OF RESPONSE > PAYDAY-LIMIT OF RESPONSE
+008100         SET LATE-PAYMENT OF LATE-PAYMENT-RECORD TO TRUE
+008200         ADD 1 TO CSVAL-LATE-COUNT
+008300     ELSE
+008400         SET PAYMENT-ON-TIME OF LATE-PAYMENT-RECORD TO TRUE
+008500     END-IF.
+008600     WRITE LATE-PAYMENT-RECORD.
+008700     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+008800 2000-EXIT.
+008900     EXIT.
+009000
+009100 3000-FINISH.
+009200     CLOSE CSRESP-FILE.
+009300     CLOSE CSLATE-FILE.
+009400     DISPLAY 'CSVAL01 LATE OBLIGATIONS = ' CSVAL-LATE-COUNT.
+009500 3000-EXIT.
+009600     EXIT.
+009700
+009800 8100-READ-CSRESP.
+009900     READ CSRESP-FILE
+010000         AT END
+010100             SET CSVAL-EOF TO TRUE
+010200     END-READ.
+010300 8100-EXIT.
+010400     EXIT.
+010500
