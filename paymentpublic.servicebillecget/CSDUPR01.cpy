@@ -0,0 +1,9 @@
+        01  DUPLICATE-CHECK-RECORD.
+            05  OBLIGATION-NUMBER PIC X(20).
+            05  IDENTIFICATION-NUMBER PIC 9(17).
+            05  PAYMENT-VALUE PIC 9(15)V9(2).
+            05  PROCESSING-DATE PIC 9(8).
+            05  DUPLICATE-FLAG-SW PIC X(01).
+                88  DUPLICATE-PAYMENT VALUE 'Y'.
+                88  PAYMENT-UNIQUE VALUE 'N'.
+            05  FILLER PIC X(10).
