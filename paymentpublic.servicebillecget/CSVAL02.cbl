@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSVAL02.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSVAL02 -- REFERENCE-FORMAT VALIDATION FOR SERVICE       *
+000900*             BILL REQUESTS.                                *
+001000*                                                          *
+001100*  READS THE OCBCOSP01 REQUEST CAPTURES (CSREQ), LOOKS UP   *
+001200*  THE EXPECTED REFERENCE-1/2/3 LENGTH AND NUMERIC-OR-NOT   *
+001300*  FORMAT FOR THE BILLER TIED TO AGREEMENT-CODE / SP-       *
+001400*  SERVICE-CODE (CSREFMT1), AND WRITES A VALIDATION RESULT  *
+001500*  (CSREFVR1) FOR EACH REQUEST.  CATCHES A MALFORMED         *
+001600*  REFERENCE IN OUR OWN TRANSFORM INSTEAD OF BURNING A      *
+001700*  ROUND TRIP TO THE HOST.  A BILLER WITH NO FORMAT ON      *
+001800*  FILE IS PASSED AS VALID -- NO RULE TO CHECK AGAINST.     *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CSREQ-FILE ASSIGN TO CSREQ
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT CSREFMT-FILE ASSIGN TO CSREFMT
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS RANDOM
+003400         RECORD KEY IS FMT-KEY.
+003500     SELECT CSREFVR-FILE ASSIGN TO CSREFVR
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  CSREQ-FILE.
+004100     COPY "OCBCOSP01_REQUEST.cpy".
+004200
+004300 FD  CSREFMT-FILE.
+004400     COPY "CSREFMT1.cpy".
+004500
+004600 FD  CSREFVR-FILE.
+004700     COPY "CSREFVR1.cpy".
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  CSVAL02-SWITCHES.
+005100     05  CSVAL02-EOF-SW            PIC X(01) VALUE 'N'.
+005200         88  CSVAL02-EOF            VALUE 'Y'.
+005300     05  CSVAL02-FMT-FOUND-SW      PIC X(01) VALUE 'N'.
+005400         88  CSVAL02-FMT-FOUND      VALUE 'Y'.
+005500
+005600 77  CSVAL02-LEN                   PIC 9(2) COMP VALUE ZERO.
+005700 77  CSVAL02-INVALID-COUNT         PIC 9(7) COMP VALUE ZERO.
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006200     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006300         UNTIL CSVAL02-EOF.
+006400     PERFORM 3000-FINISH THRU 3000-EXIT.
+006500     STOP RUN.
+006600
+006700 1000-INITIALIZE.
+006800     OPEN INPUT CSREQ-FILE.
+006900     OPEN INPUT CSREFMT-FILE.
+007000     OPEN OUTPUT CSREFVR-FILE.
+007100     PERFORM 8100-READ-CSREQ THRU 8100-EXIT.
+007200 1000-EXIT.
+007300     EXIT.
+007400
+007500 2000-PROCESS-CAPTURE.
+007600     MOVE AGREEMENT-CODE OF REQUEST   TO AGREEMENT-CODE OF
+007700         FMT-KEY.
+007800     MOVE SP-SERVICE-CODE OF REQUEST  TO SP-SERVICE-CODE OF
+007900         FMT-KEY.
+008000     MOVE AGREEMENT-CODE OF REQUEST   TO AGREEMENT-CODE OF
+008100         REFERENCE-VALIDATION-RECORD.
+008200     MOVE SP-SERVICE-CODE OF REQUEST  TO SP-SERVICE-CODE OF
+008300         REFERENCE-VALIDATION-RECORD.
+008400     MOVE IDENTIFICATION-NUMBER OF REQUEST TO
+008500         IDENTIFICATION-NUMBER OF REFERENCE-VALIDATION-RECORD.
+008600     MOVE ZERO TO INVALID-REFERENCE-NUMBER OF
+008700         REFERENCE-VALIDATION-RECORD.
+008800     SET REFERENCE-VALID OF REFERENCE-VALIDATION-RECORD
+008900         TO TRUE.
+009000     PERFORM 2100-LOOKUP-FORMAT THRU 2100-EXIT.
+009100     IF CSVAL02-FMT-FOUND
+009200         PERFORM 2200-CHECK-REFERENCE-1 THRU 2200-EXIT
+009300         PERFORM 2300-CHECK-REFERENCE-2 THRU 2300-EXIT
+009400         PERFORM 2400-CHECK-REFERENCE-3 THRU 2400-EXIT
+009500     END-IF.
+009600     IF REFERENCE-INVALID OF REFERENCE-VALIDATION-RECORD
+009700         ADD 1 TO CSVAL02-INVALID-COUNT
+009800     END-IF.
+009900     WRITE REFERENCE-VALIDATION-RECORD.
+010000     PERFORM 8100-READ-CSREQ THRU 8100-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300
+010400 2100-LOOKUP-FORMAT.
+010500     SET CSVAL02-FMT-FOUND-SW TO 'N'.
+010600     READ CSREFMT-FILE
+010700         KEY IS FMT-KEY
+010800         INVALID KEY
+010900             CONTINUE
+011000         NOT INVALID KEY
+011100             SET CSVAL02-FMT-FOUND TO TRUE
+011200     END-READ.
+011300 2100-EXIT.
+011400     EXIT.
+011500
+011600 2200-CHECK-REFERENCE-1.
+011700     MOVE REFERENCE-1-LENGTH OF BILLER-FORMAT-RECORD TO
+011800         CSVAL02-LEN.
+011900     IF CSVAL02-LEN > ZERO AND CSVAL02-LEN < 25
+012000         IF REFERENCE-1 OF REQUEST (CSVAL02-LEN + 1:)
+012100                 NOT = SPACES
+012200             SET REFERENCE-INVALID OF
+012300                 REFERENCE-VALIDATION-RECORD TO TRUE
+012400             MOVE 1 TO INVALID-REFERENCE-NUMBER OF
+012500                 REFERENCE-VALIDATION-RECORD
+012600         END-IF
+012700     END-IF.
+012800     IF REFERENCE-1-NUMERIC OF BILLER-FORMAT-RECORD
+012900             AND CSVAL02-LEN > ZERO
+013000         IF REFERENCE-1 OF REQUEST (1:CSVAL02-LEN)
+013100                 IS NOT NUMERIC
+013200             SET REFERENCE-INVALID OF
+013300                 REFERENCE-VALIDATION-RECORD TO TRUE
+013400             MOVE 1 TO INVALID-REFERENCE-NUMBER OF
+013500                 REFERENCE-VALIDATION-RECORD
+013600         END-IF
+013700     END-IF.
+013800 2200-EXIT.
+013900     EXIT.
+014000
+014100 2300-CHECK-REFERENCE-2.
+014200     MOVE REFERENCE-2-LENGTH OF BILLER-FORMAT-RECORD TO
+014300         CSVAL02-LEN.
+014400     IF CSVAL02-LEN > ZERO AND CSVAL02-LEN < 25
+014500         IF REFERENCE-2 OF REQUEST (CSVAL02-LEN + 1:)
+014600                 NOT = SPACES
+014700             SET REFERENCE-INVALID OF
+014800                 REFERENCE-VALIDATION-RECORD TO TRUE
+014900             MOVE 2 TO INVALID-REFERENCE-NUMBER OF
+015000                 REFERENCE-VALIDATION-RECORD
+015100         END-IF
+015200     END-IF.
+015300     IF REFERENCE-2-NUMERIC OF BILLER-FORMAT-RECORD
+015400             AND CSVAL02-LEN > ZERO
+015500         IF REFERENCE-2 OF REQUEST (1:CSVAL02-LEN)
+015600                 IS NOT NUMERIC
+015700             SET REFERENCE-INVALID OF
+015800                 REFERENCE-VALIDATION-RECORD TO TRUE
+015900             MOVE 2 TO INVALID-REFERENCE-NUMBER OF
+016000                 REFERENCE-VALIDATION-RECORD
+016100         END-IF
+016200     END-IF.
+016300 2300-EXIT.
+016400     EXIT.
+016500
+016600 2400-CHECK-REFERENCE-3.
+016700     MOVE REFERENCE-3-LENGTH OF BILLER-FORMAT-RECORD TO
+016800         CSVAL02-LEN.
+016900     IF CSVAL02-LEN > ZERO AND CSVAL02-LEN < 12
+017000         IF REFERENCE-3 OF REQUEST (CSVAL02-LEN + 1:)
+017100                 NOT = SPACES
+017200             SET REFERENCE-INVALID OF
+017300                 REFERENCE-VALIDATION-RECORD TO TRUE
+017400             MOVE 3 TO INVALID-REFERENCE-NUMBER OF
+017500                 REFERENCE-VALIDATION-RECORD
+017600         END-IF
+017700     END-IF.
+017800     IF REFERENCE-3-NUMERIC OF BILLER-FORMAT-RECORD
+017900             AND CSVAL02-LEN > ZERO
+018000         IF REFERENCE-3 OF REQUEST (1:CSVAL02-LEN)
+018100                 IS NOT NUMERIC
+018200             SET REFERENCE-INVALID OF
+018300                 REFERENCE-VALIDATION-RECORD TO TRUE
+018400             MOVE 3 TO INVALID-REFERENCE-NUMBER OF
+018500                 REFERENCE-VALIDATION-RECORD
+018600         END-IF
+018700     END-IF.
+018800 2400-EXIT.
+018900     EXIT.
+019000
+019100 3000-FINISH.
+019200     CLOSE CSREQ-FILE.
+019300     CLOSE CSREFMT-FILE.
+019400     CLOSE CSREFVR-FILE.
+019500     DISPLAY 'CSVAL02 INVALID REFERENCES = ' CSVAL02-INVALID-COUNT.
+019600 3000-EXIT.
+019700     EXIT.
+019800
+019900 8100-READ-CSREQ.
+020000     READ CSREQ-FILE
+020100         AT END
+020200             SET CSVAL02-EOF TO TRUE
+020300     END-READ.
+020400 8100-EXIT.
+020500     EXIT.
+020600
