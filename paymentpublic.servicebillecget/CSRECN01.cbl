@@ -0,0 +1,269 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSRECN01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSRECN01 -- PAYMENT-TO-MOVEMENT RECONCILIATION.          *
+000900*                                                          *
+001000*  READS THE DAY'S OCBCOSP01 RESPONSE CAPTURES (CSRESP)      *
+001100*  AND, FOR EVERY OBLIGATION PAID BY DIRECT DEBIT            *
+001200*  (FLAG-DIRECT-DEBIT = 'Y'), RANDOM-READS THE MVDEBIX01     *
+001300*  DEBIT-MOVEMENT INDEX BUILT BY MVDEBIX1 IN THE ACCOUNT-    *
+001400*  MOVEMENTS FOLDER, KEYED ON THE CUSTOMER'S ACCOUNT NUMBER, *
+001500*  THE PAYMENT VALUE AND THE PAYMENT DATE, TO CONFIRM THE    *
+001600*  HOST ACTUALLY TOOK THE MONEY OUT OF THE ACCOUNT.  EVERY   *
+001700*  DIRECT-DEBIT OBLIGATION IS PASSED THROUGH TO CSRECN01     *
+001800*  (THE OUTPUT FILE) WITH ITS MATCH STATUS SET SO OPS CAN    *
+001900*  SEE A BILL MARKED PAID WITH NO CORRESPONDING MOVEMENT.    *
+001910*                                                          *
+001920*  OCBCOSP01 AND OCBMOVA01 SHARE NO COMMON IDENTIFIER, SO   *
+001930*  THE ACCOUNT NUMBER FOR THE MVDEBIX01 KEY IS TRANSLATED   *
+001940*  FROM THE OBLIGATION NUMBER THROUGH THE ACXREF01 CROSS-   *
+001950*  REFERENCE INDEX (PRODUCTS - DAC AGREEMENTS) BUILT FROM   *
+001960*  THE ACCORDS ON FILE.  AN OBLIGATION WITH NO CROSS-       *
+001970*  REFERENCE ENTRY IS TREATED AS NOT FOUND WITHOUT ATTEMPTING*
+001980*  AN MVDEBIX01 LOOKUP.  THE PAYMENT AMOUNT IN THE KEY IS    *
+001990*  TAKEN FROM CSFXCV02'S CURRENCY-CONVERTED OUTPUT (READ IN  *
+001995*  LOCKSTEP WITH CSRESP, SINCE THIS PROGRAM MAKES NO SORT-   *
+001996*  ORDER ASSUMPTION ON ITS INPUT) SO A BILL PAID IN A        *
+001997*  FOREIGN CURRENCY STILL MATCHES THE DOMESTIC MOVEMENT.     *
+001998*                                                          *
+001999*  OBLIGATION-NUMBER OF RESPONSE IS ASSUMED TO BE THE SAME  *
+002000*  VALUE AS QRYACRL01'S REFERENCE-NUMBER FOR THE SAME       *
+002001*  ACCORD -- THIS HAS NOT BEEN CONFIRMED AGAINST BUSINESS   *
+002002*  OR SOURCE DATA, ONLY OBSERVED TO LOOK LIKE THE SAME      *
+002003*  NUMBER FORMAT ON BOTH SERVICES.  3100-CHECK-XREF-RATE    *
+002004*  BELOW GUARDS AGAINST A WRONG ASSUMPTION SILENTLY         *
+002005*  PASSING EVERY NIGHT BY WATCHING FOR AN ABNORMALLY HIGH   *
+002006*  NOT-FOUND RATE AND FLAGGING THE RUN FOR OPERATOR REVIEW  *
+002007*  RATHER THAN JUST DISPLAYING A COUNT NO ONE IS WATCHING.  *
+002008*----------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                    *
+002200*    08/09/26  DOB  INITIAL VERSION.                       *
+002250*    08/09/26  DOB  KEYED THE MOVEMENT LOOKUP ON THE REAL   *
+002260*                   ACCOUNT NUMBER VIA ACXREF01 AND ON THE  *
+002270*                   CURRENCY-CONVERTED PAYMENT VALUE.       *
+002280*    08/09/26  DOB  ADDED AN ABNORMAL NOT-FOUND-RATE CHECK  *
+002290*                   AT END OF RUN, SINCE THE OBLIGATION-    *
+002291*                   NUMBER/REFERENCE-NUMBER CROSS-REFERENCE *
+002292*                   THIS RECONCILIATION DEPENDS ON HAS NOT  *
+002293*                   BEEN CONFIRMED AGAINST BUSINESS DATA.   *
+002300*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-ZSERIES.
+002700 OBJECT-COMPUTER. IBM-ZSERIES.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT CSRESP-FILE ASSIGN TO CSRESP
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003150     SELECT CSFXCV-FILE ASSIGN TO CSFXCV
+003160         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT MVDEBIX-FILE ASSIGN TO MVDEBIX
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS DEBIT-INDEX-KEY.
+003550     SELECT ACXREF-FILE ASSIGN TO ACXREF
+003560         ORGANIZATION IS INDEXED
+003570         ACCESS MODE IS RANDOM
+003580         RECORD KEY IS XREF-REFERENCE-NUMBER.
+003600     SELECT CSRECN-FILE ASSIGN TO CSRECN01
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CSRESP-FILE.
+004200     COPY "OCBCOSP01_RESPONSE.cpy".
+004250
+004260 FD  CSFXCV-FILE.
+004270     COPY "CSFXCV01.cpy".
+004300
+004400 FD  MVDEBIX-FILE.
+004500     COPY "MVDEBIX1.cpy".
+004550
+004560 FD  ACXREF-FILE.
+004570     COPY "ACXREF01.cpy".
+004600
+004700 FD  CSRECN-FILE.
+004800     COPY "CSRECX01.cpy".
+004900
+005000 WORKING-STORAGE SECTION.
+005100 01  CSRECN01-SWITCHES.
+005200     05  CSRECN01-EOF-SW           PIC X(01) VALUE 'N'.
+005300         88  CSRECN01-EOF            VALUE 'Y'.
+005320     05  CSRECN01-FXCV-EOF-SW      PIC X(01) VALUE 'N'.
+005340         88  CSRECN01-FXCV-EOF       VALUE 'Y'.
+005400     05  CSRECN01-FOUND-SW         PIC X(01) VALUE 'N'.
+005500         88  CSRECN01-FOUND          VALUE 'Y'.
+005550     05  CSRECN01-XREF-FOUND-SW    PIC X(01) VALUE 'N'.
+005560         88  CSRECN01-XREF-FOUND     VALUE 'Y'.
+005600
+005700 77  CSRECN01-TODAY                PIC 9(8) VALUE ZERO.
+005800 77  CSRECN01-MATCHED-COUNT        PIC 9(7) COMP VALUE ZERO.
+005900 77  CSRECN01-NOT-FOUND-COUNT      PIC 9(7) COMP VALUE ZERO.
+005950 77  CSRECN01-NO-XREF-COUNT        PIC 9(7) COMP VALUE ZERO.
+005960 77  CSRECN01-PROCESSED-COUNT      PIC 9(7) COMP VALUE ZERO.
+005970 77  CSRECN01-NOT-FOUND-PERCENT    PIC 9(3) VALUE ZERO.
+005980 77  CSRECN01-WARN-THRESHOLD       PIC 9(3) VALUE 50.
+006000
+006100 PROCEDURE DIVISION.
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006500         UNTIL CSRECN01-EOF.
+006600     PERFORM 3000-FINISH THRU 3000-EXIT.
+006700     STOP RUN.
+006800
+006900 1000-INITIALIZE.
+007000     OPEN INPUT CSRESP-FILE.
+007050     OPEN INPUT CSFXCV-FILE.
+007100     OPEN INPUT MVDEBIX-FILE.
+007150     OPEN INPUT ACXREF-FILE.
+007200     OPEN OUTPUT CSRECN-FILE.
+007300     ACCEPT CSRECN01-TODAY FROM DATE YYYYMMDD.
+007400     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+007500 1000-EXIT.
+007600     EXIT.
+007700
+007800 2000-PROCESS-CAPTURE.
+007900     IF FLAG-DIRECT-DEBIT OF RESPONSE = 'Y'
+008000         PERFORM 2100-RECONCILE-PAYMENT THRU 2100-EXIT
+008100     END-IF.
+008200     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+008300 2000-EXIT.
+008400     EXIT.
+008500
+008600 2100-RECONCILE-PAYMENT.
+008650     ADD 1 TO CSRECN01-PROCESSED-COUNT.
+008700     MOVE IDENTIFICATION-TYPE OF RESPONSE   TO
+008800         IDENTIFICATION-TYPE OF PAYMENT-RECON-RECORD.
+008900     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+009000         IDENTIFICATION-NUMBER OF PAYMENT-RECON-RECORD.
+009100     MOVE OBLIGATION-NUMBER OF RESPONSE     TO
+009200         OBLIGATION-NUMBER OF PAYMENT-RECON-RECORD.
+009300     MOVE PAYMENT-VALUE OF RESPONSE         TO
+009400         PAYMENT-VALUE OF PAYMENT-RECON-RECORD.
+009500     MOVE PAYMENT-DATE-TIMELY OF RESPONSE   TO
+009600         PAYMENT-DATE-TIMELY OF PAYMENT-RECON-RECORD.
+009700     MOVE CSRECN01-TODAY                    TO
+009800         EXTRACT-DATE OF PAYMENT-RECON-RECORD.
+009900     MOVE OBLIGATION-NUMBER OF RESPONSE     TO
+009910         XREF-REFERENCE-NUMBER.
+009920     PERFORM 2150-LOOKUP-XREF THRU 2150-EXIT.
+009930     IF NOT CSRECN01-XREF-FOUND
+009940         SET MOVEMENT-NOT-FOUND OF PAYMENT-RECON-RECORD TO TRUE
+009950         ADD 1 TO CSRECN01-NO-XREF-COUNT
+009960         ADD 1 TO CSRECN01-NOT-FOUND-COUNT
+009970     ELSE
+009980         MOVE XREF-DEBIT-ACCOUNT-NUMBER      TO
+010000             DBIDX-PRODUCT-NUMBER
+010100         MOVE CONVERTED-VALUE OF
+010110             CURRENCY-CONVERTED-RECORD       TO DBIDX-AMOUNT
+010300         MOVE PAYMENT-DATE-TIMELY OF RESPONSE TO
+010310             DBIDX-TRANSACTION-DATE
+010400         PERFORM 2200-LOOKUP-MOVEMENT THRU 2200-EXIT
+010500         IF CSRECN01-FOUND
+010600             SET MOVEMENT-MATCHED OF PAYMENT-RECON-RECORD TO TRUE
+010700             ADD 1 TO CSRECN01-MATCHED-COUNT
+010800         ELSE
+010900             SET MOVEMENT-NOT-FOUND OF PAYMENT-RECON-RECORD TO
+010910                 TRUE
+011000             ADD 1 TO CSRECN01-NOT-FOUND-COUNT
+011100         END-IF
+011150     END-IF.
+011200     WRITE PAYMENT-RECON-RECORD.
+011300 2100-EXIT.
+011400     EXIT.
+011500
+011550 2150-LOOKUP-XREF.
+011560     SET CSRECN01-XREF-FOUND-SW TO 'N'.
+011570     READ ACXREF-FILE
+011580         KEY IS XREF-REFERENCE-NUMBER
+011590         INVALID KEY
+011600             CONTINUE
+011610         NOT INVALID KEY
+011620             SET CSRECN01-XREF-FOUND TO TRUE
+011630     END-READ.
+011640 2150-EXIT.
+011650     EXIT.
+011660
+011670 2200-LOOKUP-MOVEMENT.
+011700     SET CSRECN01-FOUND-SW TO 'N'.
+011800     READ MVDEBIX-FILE
+011900         KEY IS DEBIT-INDEX-KEY
+012000         INVALID KEY
+012100             CONTINUE
+012200         NOT INVALID KEY
+012300             SET CSRECN01-FOUND TO TRUE
+012400     END-READ.
+012500 2200-EXIT.
+012600     EXIT.
+012700
+012800 3000-FINISH.
+012900     CLOSE CSRESP-FILE.
+012950     CLOSE CSFXCV-FILE.
+013000     CLOSE MVDEBIX-FILE.
+013050     CLOSE ACXREF-FILE.
+013100     CLOSE CSRECN-FILE.
+013200     DISPLAY 'CSRECN01 MATCHED PAYMENTS   = '
+013210         CSRECN01-MATCHED-COUNT.
+013300     DISPLAY 'CSRECN01 NO MOVEMENT FOUND  = '
+013400         CSRECN01-NOT-FOUND-COUNT.
+013450     DISPLAY 'CSRECN01 NO CROSS-REFERENCE = '
+013460         CSRECN01-NO-XREF-COUNT.
+013470     PERFORM 3100-CHECK-XREF-RATE THRU 3100-EXIT.
+013500 3000-EXIT.
+013600     EXIT.
+013700
+013710*----------------------------------------------------------*
+013720*  A NOT-FOUND RATE THIS HIGH IS MORE LIKELY A SYSTEMIC      *
+013730*  CROSS-REFERENCE PROBLEM (SEE THE HEADER COMMENT ON THE    *
+013740*  OBLIGATION-NUMBER/REFERENCE-NUMBER ASSUMPTION) THAN A     *
+013750*  NIGHT OF GENUINELY UNMATCHED PAYMENTS -- FLAGS THE RUN    *
+013760*  WITH A NON-ZERO RETURN-CODE SO THE JOB STEP CONDITION     *
+013770*  CODE CATCHES IT RATHER THAN LEAVING IT TO SOMEONE         *
+013780*  NOTICING THE DISPLAY COUNTS.                              *
+013790*----------------------------------------------------------*
+013800 3100-CHECK-XREF-RATE.
+013810     IF CSRECN01-PROCESSED-COUNT NOT = ZERO
+013820         COMPUTE CSRECN01-NOT-FOUND-PERCENT =
+013830             (CSRECN01-NOT-FOUND-COUNT * 100) /
+013840             CSRECN01-PROCESSED-COUNT
+013850         IF CSRECN01-NOT-FOUND-PERCENT > CSRECN01-WARN-THRESHOLD
+013860             DISPLAY 'CSRECN01 WARNING - NOT-FOUND RATE = '
+013870                 CSRECN01-NOT-FOUND-PERCENT '% OF '
+013880                 CSRECN01-PROCESSED-COUNT
+013890                 ' DIRECT-DEBIT OBLIGATIONS - CHECK THE '
+013900                 'OBLIGATION-NUMBER/REFERENCE-NUMBER '
+013910                 'CROSS-REFERENCE BEFORE TRUSTING THIS RUN'
+013920             MOVE 4 TO RETURN-CODE
+013930         END-IF
+013940     END-IF.
+013950 3100-EXIT.
+013960     EXIT.
+013970
+013980 8100-READ-CSRESP.
+013990     READ CSRESP-FILE
+014000         AT END
+014100             SET CSRECN01-EOF TO TRUE
+014200     END-READ.
+014210     IF NOT CSRECN01-EOF
+014220         PERFORM 8110-READ-CSFXCV THRU 8110-EXIT
+014230     END-IF.
+014300 8100-EXIT.
+014400     EXIT.
+014410
+014420*----------------------------------------------------------*
+014430*  READS CSFXCV-FILE IN LOCKSTEP WITH CSRESP-FILE.  CSFXCV02*
+014440*  WRITES EXACTLY ONE OUTPUT RECORD PER CSRESP-FILE INPUT   *
+014450*  RECORD, IN THE SAME ORDER, SO THE TWO STAY IN SYNC.      *
+014460*----------------------------------------------------------*
+014470 8110-READ-CSFXCV.
+014480     READ CSFXCV-FILE
+014490         AT END
+014500             SET CSRECN01-FXCV-EOF TO TRUE
+014510     END-READ.
+014520 8110-EXIT.
+014530     EXIT.
