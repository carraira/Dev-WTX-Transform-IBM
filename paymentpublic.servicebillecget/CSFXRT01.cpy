@@ -0,0 +1,6 @@
+        01  EXCHANGE-RATE-RECORD.
+            05  FX-CURRENCY-CODE PIC 9(3).
+            05  CROSS-RATE PIC 9(7)V9(6).
+            05  RATE-DATE PIC 9(8).
+            05  FILLER PIC X(10).
+
