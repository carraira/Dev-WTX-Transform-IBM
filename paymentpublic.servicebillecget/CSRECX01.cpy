@@ -0,0 +1,11 @@
+        01  PAYMENT-RECON-RECORD.
+            05  IDENTIFICATION-TYPE PIC X(1).
+            05  IDENTIFICATION-NUMBER PIC 9(17).
+            05  OBLIGATION-NUMBER PIC X(20).
+            05  PAYMENT-VALUE PIC 9(15)V9(2).
+            05  PAYMENT-DATE-TIMELY PIC 9(8).
+            05  RECON-STATUS-SW PIC X(01).
+                88  MOVEMENT-MATCHED VALUE 'Y'.
+                88  MOVEMENT-NOT-FOUND VALUE 'N'.
+            05  EXTRACT-DATE PIC 9(8).
+            05  FILLER PIC X(10).
