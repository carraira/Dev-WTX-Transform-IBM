@@ -0,0 +1,14 @@
+        01  BILLER-FORMAT-RECORD.
+            05  FMT-KEY.
+                10  AGREEMENT-CODE PIC 9(5).
+                10  SP-SERVICE-CODE PIC 9(5).
+            05  REFERENCE-1-LENGTH PIC 9(2).
+            05  REFERENCE-1-NUMERIC-SW PIC X(1).
+                88  REFERENCE-1-NUMERIC VALUE 'Y'.
+            05  REFERENCE-2-LENGTH PIC 9(2).
+            05  REFERENCE-2-NUMERIC-SW PIC X(1).
+                88  REFERENCE-2-NUMERIC VALUE 'Y'.
+            05  REFERENCE-3-LENGTH PIC 9(2).
+            05  REFERENCE-3-NUMERIC-SW PIC X(1).
+                88  REFERENCE-3-NUMERIC VALUE 'Y'.
+            05  FILLER PIC X(10).
