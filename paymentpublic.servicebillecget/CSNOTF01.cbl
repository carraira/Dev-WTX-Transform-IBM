@@ -0,0 +1,109 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSNOTF01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSNOTF01 -- CUSTOMER NOTIFICATION ON DIRECT DEBIT        *
+000900*              FAILURE.                                    *
+001000*                                                          *
+001100*  READS THE DAY'S CSRECN01 PAYMENT-TO-MOVEMENT             *
+001200*  RECONCILIATION OUTPUT.  EVERY OBLIGATION MARKED PAID BY  *
+001300*  DIRECT DEBIT THAT COULD NOT BE MATCHED TO AN ACTUAL      *
+001400*  DEBIT MOVEMENT (MOVEMENT-NOT-FOUND) MEANS THE CUSTOMER'S *
+001500*  ACCOUNT WAS NEVER DEBITED FOR A BILL THE HOST BELIEVES   *
+001600*  WAS SETTLED, SO A NOTIFICATION IS QUEUED TO THE SHARED   *
+001700*  CROSS-SERVICE OUTBOUND FEED (NOTIFY) FOR CUSTOMER        *
+001800*  CONTACT.  SISTER PROGRAM ACNOTF01 (DAC AGREEMENTS)       *
+001900*  FEEDS THE SAME QUEUE ON AN AGREEMENT BLOCK.  THE NOTIFY  *
+002000*  DD IS ASSUMED PRE-ALLOCATED FOR THE DAY SO BOTH EXTRACT   *
+002100*  JOBS CAN EXTEND IT IN SEQUENCE.                          *
+002200*----------------------------------------------------------*
+002300*  MODIFICATION HISTORY                                    *
+002400*    08/09/26  DOB  INITIAL VERSION.                       *
+002450*    08/09/26  DOB  CLEARED NOTIFY-DEBIT-BANK, WHICH DOES   *
+002460*                   NOT APPLY TO THIS NOTIFICATION REASON.  *
+002500*----------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-ZSERIES.
+002900 OBJECT-COMPUTER. IBM-ZSERIES.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT CSRECN-FILE ASSIGN TO CSRECN01
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT NOTIFY-FILE ASSIGN TO NOTIFY
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CSRECN-FILE.
+004000     COPY "CSRECX01.cpy".
+004100
+004200 FD  NOTIFY-FILE.
+004300     COPY "NOTIFY01.cpy".
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  CSNOTF01-SWITCHES.
+004700     05  CSNOTF01-EOF-SW           PIC X(01) VALUE 'N'.
+004800         88  CSNOTF01-EOF            VALUE 'Y'.
+004900
+005000 77  CSNOTF01-TODAY                PIC 9(8) VALUE ZERO.
+005100 77  CSNOTF01-COUNT                PIC 9(7) COMP VALUE ZERO.
+005200
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005600     PERFORM 2000-PROCESS-RECON THRU 2000-EXIT
+005700         UNTIL CSNOTF01-EOF.
+005800     PERFORM 3000-FINISH THRU 3000-EXIT.
+005900     STOP RUN.
+006000
+006100 1000-INITIALIZE.
+006200     OPEN INPUT CSRECN-FILE.
+006300     OPEN EXTEND NOTIFY-FILE.
+006400     ACCEPT CSNOTF01-TODAY FROM DATE YYYYMMDD.
+006500     PERFORM 8100-READ-CSRECN THRU 8100-EXIT.
+006600 1000-EXIT.
+006700     EXIT.
+006800
+006900 2000-PROCESS-RECON.
+007000     IF MOVEMENT-NOT-FOUND OF PAYMENT-RECON-RECORD
+007100         PERFORM 2100-QUEUE-NOTIFICATION THRU 2100-EXIT
+007200     END-IF.
+007300     PERFORM 8100-READ-CSRECN THRU 8100-EXIT.
+007400 2000-EXIT.
+007500     EXIT.
+007600
+007700 2100-QUEUE-NOTIFICATION.
+007800     MOVE 'OCBCOSP1' TO NOTIFY-SOURCE-SERVICE.
+007900     MOVE IDENTIFICATION-TYPE OF PAYMENT-RECON-RECORD TO
+008000         IDENTIFICATION-TYPE OF CUSTOMER-NOTIFICATION-RECORD.
+008100     MOVE IDENTIFICATION-NUMBER OF PAYMENT-RECON-RECORD TO
+008200         IDENTIFICATION-NUMBER OF CUSTOMER-NOTIFICATION-RECORD.
+008300     MOVE OBLIGATION-NUMBER OF PAYMENT-RECON-RECORD TO
+008400         NOTIFY-REFERENCE.
+008500     SET NOTIFY-DEBIT-FAILED TO TRUE.
+008600     SET NOTIFY-BY-EMAIL TO TRUE.
+008700     MOVE CSNOTF01-TODAY TO NOTIFY-DATE.
+008750     MOVE ZERO TO NOTIFY-DEBIT-BANK.
+008800     WRITE CUSTOMER-NOTIFICATION-RECORD.
+008900     ADD 1 TO CSNOTF01-COUNT.
+009000 2100-EXIT.
+009100     EXIT.
+009200
+009300 3000-FINISH.
+009400     CLOSE CSRECN-FILE.
+009500     CLOSE NOTIFY-FILE.
+009600     DISPLAY 'CSNOTF01 NOTIFICATIONS QUEUED = ' CSNOTF01-COUNT.
+009700 3000-EXIT.
+009800     EXIT.
+009900
+010000 8100-READ-CSRECN.
+010100     READ CSRECN-FILE
+010200         AT END
+010300             SET CSNOTF01-EOF TO TRUE
+010400     END-READ.
+010500 8100-EXIT.
+010600     EXIT.
