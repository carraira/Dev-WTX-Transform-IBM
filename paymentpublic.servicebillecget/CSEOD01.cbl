@@ -0,0 +1,174 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CSEOD01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PAYMENTS - PUBLIC SERVICE BILLING.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  CSEOD01 -- END-OF-DAY CONTROL TOTALS EXTRACT.             *
+000900*                                                          *
+001000*  READS THE DAY'S OCBCOSP01 RESPONSE CAPTURES (CSRESP) AND  *
+001100*  ACCUMULATES A CAPTURE COUNT, THE SUM OF PAYMENT-VALUE     *
+001200*  AND THE SUM OF ASSOCIATED-VALUE, THEN APPENDS TWO         *
+001300*  CONTROL RECORDS TO THE SHARED CROSS-SERVICE CONTROL       *
+001400*  TOTALS FEED (EODCTL), ONE PER DOLLAR TOTAL, FOR EODRPT01  *
+001500*  TO ROLL UP ALONGSIDE SISTER PROGRAMS MVEOD01 (ACCOUNT     *
+001600*  MOVEMENTS) AND ACEOD01 (DAC AGREEMENTS).  THE EODCTL DD   *
+001700*  IS ASSUMED PRE-ALLOCATED FOR THE DAY SO ALL THREE         *
+001800*  EXTRACT JOBS CAN EXTEND IT IN SEQUENCE.                   *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002150*    08/09/26  DOB  CONVERTED PAYMENT-VALUE AND ASSOCIATED- *
+002160*                   VALUE TO THE SETTLEMENT BASE CURRENCY   *
+002170*                   BEFORE ACCUMULATING SO THE CONTROL      *
+002180*                   TOTALS BALANCE ACROSS CURRENCIES.       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CSRESP-FILE ASSIGN TO CSRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT EODCTL-FILE ASSIGN TO EODCTL
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003250     SELECT CSFXRT-FILE ASSIGN TO CSFXRT
+003260         ORGANIZATION IS INDEXED
+003270         ACCESS MODE IS RANDOM
+003280         RECORD KEY IS FX-CURRENCY-CODE.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CSRESP-FILE.
+003700     COPY "OCBCOSP01_RESPONSE.cpy".
+003800
+003900 FD  EODCTL-FILE.
+004000     COPY "EODCTL01.cpy".
+004050
+004070 FD  CSFXRT-FILE.
+004080     COPY "CSFXRT01.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  CSEOD01-SWITCHES.
+004400     05  CSEOD01-EOF-SW            PIC X(01) VALUE 'N'.
+004500         88  CSEOD01-EOF             VALUE 'Y'.
+004600
+004700 77  CSEOD01-TODAY                 PIC 9(8) VALUE ZERO.
+004800 77  CSEOD01-RECORD-COUNT          PIC 9(7) COMP VALUE ZERO.
+004900 77  CSEOD01-PAYMENT-TOTAL         PIC 9(15)V9(2) VALUE ZERO.
+005000 77  CSEOD01-ASSOCIATED-TOTAL      PIC 9(15)V9(2) VALUE ZERO.
+005010 77  CSEOD01-BASE-CURRENCY         PIC 9(3) VALUE ZERO.
+005020 77  CSEOD01-NO-RATE-COUNT         PIC 9(7) COMP VALUE ZERO.
+005030 77  CSEOD01-CONVERTED-PAYMENT     PIC 9(15)V9(2) VALUE ZERO.
+005040 77  CSEOD01-CONVERTED-ASSOCIATED  PIC 9(15)V9(2) VALUE ZERO.
+005050 77  CSEOD01-FOUND-SW              PIC X(01) VALUE 'N'.
+005060     88  CSEOD01-FOUND               VALUE 'Y'.
+005100
+005200 PROCEDURE DIVISION.
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005500     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005600         UNTIL CSEOD01-EOF.
+005700     PERFORM 3000-FINISH THRU 3000-EXIT.
+005800     STOP RUN.
+005900
+006000 1000-INITIALIZE.
+006100     OPEN INPUT CSRESP-FILE.
+006150     OPEN INPUT CSFXRT-FILE.
+006200     OPEN EXTEND EODCTL-FILE.
+006300     ACCEPT CSEOD01-TODAY FROM DATE YYYYMMDD.
+006400     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+006500 1000-EXIT.
+006600     EXIT.
+006700
+006800 2000-PROCESS-CAPTURE.
+006900     ADD 1 TO CSEOD01-RECORD-COUNT.
+006950     PERFORM 2100-CONVERT-CAPTURE THRU 2100-EXIT.
+007000     ADD CSEOD01-CONVERTED-PAYMENT TO CSEOD01-PAYMENT-TOTAL.
+007100     ADD CSEOD01-CONVERTED-ASSOCIATED TO
+007200         CSEOD01-ASSOCIATED-TOTAL.
+007300     PERFORM 8100-READ-CSRESP THRU 8100-EXIT.
+007400 2000-EXIT.
+007500     EXIT.
+007600
+007610*----------------------------------------------------------*
+007620*  CONVERTS PAYMENT-VALUE AND ASSOCIATED-VALUE FOR THE      *
+007630*  CURRENT RESPONSE TO THE SETTLEMENT BASE CURRENCY BEFORE  *
+007640*  THEY ARE ADDED INTO THE CONTROL TOTALS, USING THE SAME   *
+007650*  CROSS-RATE TABLE AND BASE CURRENCY AS CSFXCV02.          *
+007660*----------------------------------------------------------*
+007670 2100-CONVERT-CAPTURE.
+007680     IF CURRENCY-CODE OF RESPONSE = CSEOD01-BASE-CURRENCY
+007690         MOVE PAYMENT-VALUE OF RESPONSE TO
+007700             CSEOD01-CONVERTED-PAYMENT
+007710         MOVE ASSOCIATED-VALUE OF RESPONSE TO
+007720             CSEOD01-CONVERTED-ASSOCIATED
+007730     ELSE
+007740         PERFORM 2110-LOOKUP-RATE THRU 2110-EXIT
+007750         IF CSEOD01-FOUND
+007760             COMPUTE CSEOD01-CONVERTED-PAYMENT ROUNDED =
+007770                 PAYMENT-VALUE OF RESPONSE *
+007780                 CROSS-RATE OF EXCHANGE-RATE-RECORD
+007790             COMPUTE CSEOD01-CONVERTED-ASSOCIATED ROUNDED =
+007800                 ASSOCIATED-VALUE OF RESPONSE *
+007810                 CROSS-RATE OF EXCHANGE-RATE-RECORD
+007820         ELSE
+007830             MOVE PAYMENT-VALUE OF RESPONSE TO
+007840                 CSEOD01-CONVERTED-PAYMENT
+007850             MOVE ASSOCIATED-VALUE OF RESPONSE TO
+007860                 CSEOD01-CONVERTED-ASSOCIATED
+007870             ADD 1 TO CSEOD01-NO-RATE-COUNT
+007880         END-IF
+007890     END-IF.
+007900 2100-EXIT.
+007910     EXIT.
+007920
+007930 2110-LOOKUP-RATE.
+007940     SET CSEOD01-FOUND-SW TO 'N'.
+007950     MOVE CURRENCY-CODE OF RESPONSE TO FX-CURRENCY-CODE.
+007960     READ CSFXRT-FILE
+007970         KEY IS FX-CURRENCY-CODE
+007980         INVALID KEY
+007990             CONTINUE
+008000         NOT INVALID KEY
+008010             SET CSEOD01-FOUND TO TRUE
+008020     END-READ.
+008030 2110-EXIT.
+008040     EXIT.
+008050
+008060 3000-FINISH.
+008070     MOVE 'OCBCOSP1' TO EODCTL-SOURCE-SERVICE.
+008080     SET EODCTL-PAYMENT-VALUE TO TRUE.
+008090     MOVE CSEOD01-RECORD-COUNT TO EODCTL-RECORD-COUNT.
+008100     MOVE CSEOD01-PAYMENT-TOTAL TO EODCTL-DOLLAR-TOTAL.
+008110     MOVE CSEOD01-TODAY TO EODCTL-REPORT-DATE.
+008120     WRITE EOD-CONTROL-RECORD.
+008130     MOVE 'OCBCOSP1' TO EODCTL-SOURCE-SERVICE.
+008140     SET EODCTL-ASSOCIATED-VALUE TO TRUE.
+008150     MOVE CSEOD01-RECORD-COUNT TO EODCTL-RECORD-COUNT.
+008160     MOVE CSEOD01-ASSOCIATED-TOTAL TO EODCTL-DOLLAR-TOTAL.
+008170     MOVE CSEOD01-TODAY TO EODCTL-REPORT-DATE.
+008180     WRITE EOD-CONTROL-RECORD.
+008190     CLOSE CSRESP-FILE.
+008200     CLOSE EODCTL-FILE.
+008210     CLOSE CSFXRT-FILE.
+008220     DISPLAY 'CSEOD01 CAPTURES            = '
+008230         CSEOD01-RECORD-COUNT.
+008240     DISPLAY 'CSEOD01 CAPTURES WITH NO RATE = '
+008250         CSEOD01-NO-RATE-COUNT.
+008260     DISPLAY 'CSEOD01 PAYMENT-VALUE TOTAL = '
+008270         CSEOD01-PAYMENT-TOTAL.
+008280     DISPLAY 'CSEOD01 ASSOCIATED-VALUE TOTAL = '
+008290         CSEOD01-ASSOCIATED-TOTAL.
+008300 3000-EXIT.
+008310     EXIT.
+008320
+008330 8100-READ-CSRESP.
+008340     READ CSRESP-FILE
+008350         AT END
+008360             SET CSEOD01-EOF TO TRUE
+008370     END-READ.
+008380 8100-EXIT.
+008390     EXIT.
