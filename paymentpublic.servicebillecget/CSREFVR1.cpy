@@ -0,0 +1,9 @@
+        01  REFERENCE-VALIDATION-RECORD.
+            05  AGREEMENT-CODE PIC 9(5).
+            05  SP-SERVICE-CODE PIC 9(5).
+            05  IDENTIFICATION-NUMBER PIC 9(17).
+            05  VALIDATION-RESULT-SW PIC X(1).
+                88  REFERENCE-VALID VALUE 'Y'.
+                88  REFERENCE-INVALID VALUE 'N'.
+            05  INVALID-REFERENCE-NUMBER PIC 9(1).
+            05  FILLER PIC X(10).
