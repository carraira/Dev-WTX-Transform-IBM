@@ -0,0 +1,5 @@
+        01  DEBIT-CROSS-REFERENCE-RECORD.
+            05  XREF-REFERENCE-NUMBER PIC X(20).
+            05  XREF-DEBIT-BANK PIC 9(3).
+            05  XREF-DEBIT-ACCOUNT-NUMBER PIC 9(20).
+            05  FILLER PIC X(10).
