@@ -0,0 +1,183 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACSTA01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACSTA01 -- STATUS-CHANGE HISTORY FOR DAC AGREEMENTS.      *
+000900*                                                            *
+001000*  READS THE QRYACRL01 RESPONSE CAPTURES (ACRESP) AND         *
+001100*  COMPARES EACH ACCORD'S ACCORD-STATUS AGAINST THE LAST      *
+001200*  KNOWN STATUS ON FILE (ACSTL01).  A CHANGE WRITES A         *
+001300*  HISTORY RECORD (ACSTH01) AND ADVANCES THE LAST-KNOWN       *
+001400*  ENTRY.  AN ACCORD SEEN FOR THE FIRST TIME IS RECORDED      *
+001500*  WITH AN OLD-STATUS OF SPACES SO THE HISTORY STILL SHOWS    *
+001600*  WHEN THE AGREEMENT FIRST ENTERED ITS CURRENT STATUS.       *
+001700*----------------------------------------------------------*
+001800*  MODIFICATION HISTORY                                    *
+001900*    08/09/26  DOB  INITIAL VERSION.                       *
+001950*    08/09/26  DOB  CARRIED IDENTIFICATION-TYPE INTO THE    *
+001960*                   HISTORY RECORD ALONGSIDE IDENTIFICATION-*
+001970*                   NUMBER SO DOWNSTREAM CONSUMERS KNOW THE *
+001980*                   HOLDER'S REAL ID TYPE.                  *
+001990*    08/09/26  DOB  ALSO CARRIED REFERENCE-NUMBER INTO THE  *
+001992*                   HISTORY RECORD SO CONSUMERS HAVE THE    *
+001994*                   AGREEMENT'S EXTERNAL REFERENCE, NOT     *
+001996*                   JUST THE INTERNAL ACC-CODE.             *
+002000*----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-ZSERIES.
+002400 OBJECT-COMPUTER. IBM-ZSERIES.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT ACRESP-FILE ASSIGN TO ACRESP
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT ACSTL-FILE ASSIGN TO ACSTL01
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS ACSTL-KEY.
+003300     SELECT ACSTH-FILE ASSIGN TO ACSTH01
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACRESP-FILE.
+003900     COPY "QRYACRL01_RESPONSE.cpy".
+004000
+004100 FD  ACSTL-FILE.
+004200     COPY "ACSTL01.cpy".
+004300
+004400 FD  ACSTH-FILE.
+004500     COPY "ACSTH01.cpy".
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  ACSTA01-SWITCHES.
+004900     05  ACSTA01-EOF-SW            PIC X(01) VALUE 'N'.
+005000         88  ACSTA01-EOF             VALUE 'Y'.
+005100     05  ACSTA01-FOUND-SW          PIC X(01) VALUE 'N'.
+005200         88  ACSTA01-FOUND           VALUE 'Y'.
+005300
+005400 77  ACSTA01-IDX                   PIC 9(3) COMP VALUE ZERO.
+005500 77  ACSTA01-TODAY                 PIC 9(8) VALUE ZERO.
+005600 77  ACSTA01-NOW                   PIC 9(6) VALUE ZERO.
+005700 77  ACSTA01-CHANGE-COUNT          PIC 9(7) COMP VALUE ZERO.
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006200     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006300         UNTIL ACSTA01-EOF.
+006400     PERFORM 3000-FINISH THRU 3000-EXIT.
+006500     STOP RUN.
+006600
+006700 1000-INITIALIZE.
+006800     OPEN INPUT ACRESP-FILE.
+006900     OPEN I-O ACSTL-FILE.
+007000     OPEN OUTPUT ACSTH-FILE.
+007100     ACCEPT ACSTA01-TODAY FROM DATE YYYYMMDD.
+007200     ACCEPT ACSTA01-NOW FROM TIME.
+007300     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+007400 1000-EXIT.
+007500     EXIT.
+007600
+007700 2000-PROCESS-CAPTURE.
+007800     MOVE 1 TO ACSTA01-IDX.
+007900     PERFORM 2100-CHECK-ACCORD THRU 2100-EXIT
+008000         UNTIL ACSTA01-IDX > TOTAL-PRODUCTS OF RESPONSE
+008100         OR ACSTA01-IDX > 20.
+008200     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+008300 2000-EXIT.
+008400     EXIT.
+008500
+008600 2100-CHECK-ACCORD.
+008700     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+008800         IDENTIFICATION-NUMBER OF ACSTL-KEY.
+008900     MOVE ACC-CODE OF RESPONSE (ACSTA01-IDX) TO
+009000         ACC-CODE OF ACSTL-KEY.
+009100     PERFORM 2110-LOOKUP-LAST-KNOWN THRU 2110-EXIT.
+009200     IF ACSTA01-FOUND
+009300         IF LAST-STATUS OF ACCORD-STATUS-LAST-KNOWN NOT =
+009400                 ACCORD-STATUS OF RESPONSE (ACSTA01-IDX)
+009500             MOVE LAST-STATUS OF ACCORD-STATUS-LAST-KNOWN TO
+009600                 OLD-STATUS OF ACCORD-STATUS-HISTORY-RECORD
+009700             PERFORM 2120-WRITE-HISTORY THRU 2120-EXIT
+009800             PERFORM 2130-ADVANCE-LAST-KNOWN THRU 2130-EXIT
+009900         END-IF
+010000     ELSE
+010100         MOVE SPACES TO OLD-STATUS OF
+010200             ACCORD-STATUS-HISTORY-RECORD
+010300         PERFORM 2120-WRITE-HISTORY THRU 2120-EXIT
+010400         PERFORM 2130-ADVANCE-LAST-KNOWN THRU 2130-EXIT
+010500     END-IF.
+010600     ADD 1 TO ACSTA01-IDX.
+010700 2100-EXIT.
+010800     EXIT.
+010900
+011000 2110-LOOKUP-LAST-KNOWN.
+011100     SET ACSTA01-FOUND-SW TO 'N'.
+011200     READ ACSTL-FILE
+011300         KEY IS ACSTL-KEY
+011400         INVALID KEY
+011500             CONTINUE
+011600         NOT INVALID KEY
+011700             SET ACSTA01-FOUND TO TRUE
+011800     END-READ.
+011900 2110-EXIT.
+012000     EXIT.
+012100
+012200 2120-WRITE-HISTORY.
+012250     MOVE IDENTIFICATION-TYPE OF RESPONSE TO
+012260         IDENTIFICATION-TYPE OF ACCORD-STATUS-HISTORY-RECORD.
+012300     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+012400         IDENTIFICATION-NUMBER OF ACCORD-STATUS-HISTORY-RECORD.
+012500     MOVE ACC-CODE OF RESPONSE (ACSTA01-IDX) TO
+012600         ACC-CODE OF ACCORD-STATUS-HISTORY-RECORD.
+012650     MOVE REFERENCE-NUMBER OF RESPONSE (ACSTA01-IDX) TO
+012660         REFERENCE-NUMBER OF ACCORD-STATUS-HISTORY-RECORD.
+012700     MOVE ACCORD-STATUS OF RESPONSE (ACSTA01-IDX) TO
+012800         NEW-STATUS OF ACCORD-STATUS-HISTORY-RECORD.
+012900     MOVE ACSTA01-TODAY TO
+013000         CHANGE-DATE OF ACCORD-STATUS-HISTORY-RECORD.
+013100     MOVE ACSTA01-NOW TO
+013200         CHANGE-TIME OF ACCORD-STATUS-HISTORY-RECORD.
+013300     WRITE ACCORD-STATUS-HISTORY-RECORD.
+013400     ADD 1 TO ACSTA01-CHANGE-COUNT.
+013500 2120-EXIT.
+013600     EXIT.
+013700
+013800 2130-ADVANCE-LAST-KNOWN.
+013900     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+014000         IDENTIFICATION-NUMBER OF ACSTL-KEY.
+014100     MOVE ACC-CODE OF RESPONSE (ACSTA01-IDX) TO
+014200         ACC-CODE OF ACSTL-KEY.
+014300     MOVE ACCORD-STATUS OF RESPONSE (ACSTA01-IDX) TO
+014400         LAST-STATUS OF ACCORD-STATUS-LAST-KNOWN.
+014500     MOVE ACSTA01-TODAY TO
+014600         LAST-CHECK-DATE OF ACCORD-STATUS-LAST-KNOWN.
+014700     IF ACSTA01-FOUND
+014800         REWRITE ACCORD-STATUS-LAST-KNOWN
+014900     ELSE
+015000         WRITE ACCORD-STATUS-LAST-KNOWN
+015100     END-IF.
+015200 2130-EXIT.
+015300     EXIT.
+015400
+015500 3000-FINISH.
+015600     CLOSE ACRESP-FILE.
+015700     CLOSE ACSTL-FILE.
+015800     CLOSE ACSTH-FILE.
+015900     DISPLAY 'ACSTA01 STATUS CHANGES RECORDED = '
+016000         ACSTA01-CHANGE-COUNT.
+016100 3000-EXIT.
+016200     EXIT.
+016300
+016400 8100-READ-ACRESP.
+016500     READ ACRESP-FILE
+016600         AT END
+016700             SET ACSTA01-EOF TO TRUE
+016800     END-READ.
+016900 8100-EXIT.
+017000     EXIT.
+
