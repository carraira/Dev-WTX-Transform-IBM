@@ -0,0 +1,117 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACNOTF01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACNOTF01 -- CUSTOMER NOTIFICATION ON AGREEMENT BLOCK.    *
+000900*                                                          *
+001000*  READS THE DAY'S ACSTA01 STATUS-CHANGE HISTORY OUTPUT     *
+001100*  (ACSTH01).  EVERY ACCORD THAT CHANGED TO A NEW-STATUS    *
+001200*  OF 'B' (BLOCKED) TODAY MEANS THE CUSTOMER'S AGREEMENT    *
+001300*  JUST STOPPED TAKING PAYMENTS, SO A NOTIFICATION IS       *
+001400*  QUEUED TO THE SHARED CROSS-SERVICE OUTBOUND FEED         *
+001500*  (NOTIFY) FOR CUSTOMER CONTACT.  ONLY THE TRANSITION      *
+001600*  INTO BLOCKED IS NOTIFIED, NOT EVERY DAY THE AGREEMENT    *
+001700*  REMAINS BLOCKED, SINCE ACSTA01 ONLY WRITES HISTORY ON A  *
+001800*  STATUS CHANGE.  SISTER PROGRAM CSNOTF01 (SERVICE         *
+001900*  BILLING) FEEDS THE SAME QUEUE ON A DIRECT DEBIT          *
+002000*  FAILURE.  THE NOTIFY DD IS ASSUMED PRE-ALLOCATED FOR THE *
+002100*  DAY SO BOTH EXTRACT JOBS CAN EXTEND IT IN SEQUENCE.      *
+002200*----------------------------------------------------------*
+002300*  MODIFICATION HISTORY                                    *
+002400*    08/09/26  DOB  INITIAL VERSION.                       *
+002450*    08/09/26  DOB  CARRIED THE ACCORD HOLDER'S ACTUAL      *
+002460*                   IDENTIFICATION-TYPE FROM ACSTH01 RATHER *
+002470*                   THAN ASSUMING TYPE '1' FOR EVERYONE.    *
+002480*    08/09/26  DOB  NOTIFY-REFERENCE NOW CARRIES THE        *
+002485*                   AGREEMENT'S EXTERNAL REFERENCE-NUMBER,  *
+002490*                   NOT THE INTERNAL ACC-CODE, MATCHING     *
+002495*                   HOW THE OTHER FEEDS INTO THIS QUEUE     *
+002498*                   POPULATE THE FIELD.                     *
+002500*----------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-ZSERIES.
+002900 OBJECT-COMPUTER. IBM-ZSERIES.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ACSTH-FILE ASSIGN TO ACSTH01
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT NOTIFY-FILE ASSIGN TO NOTIFY
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  ACSTH-FILE.
+004000     COPY "ACSTH01.cpy".
+004100
+004200 FD  NOTIFY-FILE.
+004300     COPY "NOTIFY01.cpy".
+004400
+004500 WORKING-STORAGE SECTION.
+004600 01  ACNOTF01-SWITCHES.
+004700     05  ACNOTF01-EOF-SW           PIC X(01) VALUE 'N'.
+004800         88  ACNOTF01-EOF            VALUE 'Y'.
+004900
+005000 77  ACNOTF01-TODAY                PIC 9(8) VALUE ZERO.
+005100 77  ACNOTF01-COUNT                PIC 9(7) COMP VALUE ZERO.
+005200
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005600     PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+005700         UNTIL ACNOTF01-EOF.
+005800     PERFORM 3000-FINISH THRU 3000-EXIT.
+005900     STOP RUN.
+006000
+006100 1000-INITIALIZE.
+006200     OPEN INPUT ACSTH-FILE.
+006300     OPEN EXTEND NOTIFY-FILE.
+006400     ACCEPT ACNOTF01-TODAY FROM DATE YYYYMMDD.
+006500     PERFORM 8100-READ-ACSTH THRU 8100-EXIT.
+006600 1000-EXIT.
+006700     EXIT.
+006800
+006900 2000-PROCESS-HISTORY.
+007000     IF NEW-STATUS OF ACCORD-STATUS-HISTORY-RECORD = 'B'
+007100         PERFORM 2100-QUEUE-NOTIFICATION THRU 2100-EXIT
+007200     END-IF.
+007300     PERFORM 8100-READ-ACSTH THRU 8100-EXIT.
+007400 2000-EXIT.
+007500     EXIT.
+007600
+007700 2100-QUEUE-NOTIFICATION.
+007800     MOVE 'QRYACRL1' TO NOTIFY-SOURCE-SERVICE.
+007900     MOVE IDENTIFICATION-TYPE OF ACCORD-STATUS-HISTORY-RECORD
+008000         TO IDENTIFICATION-TYPE OF
+008010         CUSTOMER-NOTIFICATION-RECORD.
+008100     MOVE IDENTIFICATION-NUMBER OF ACCORD-STATUS-HISTORY-RECORD
+008200         TO IDENTIFICATION-NUMBER OF
+008300         CUSTOMER-NOTIFICATION-RECORD.
+008400     MOVE REFERENCE-NUMBER OF ACCORD-STATUS-HISTORY-RECORD TO
+008500         NOTIFY-REFERENCE.
+008600     SET NOTIFY-AGREEMENT-BLOCKED TO TRUE.
+008700     SET NOTIFY-BY-EMAIL TO TRUE.
+008800     MOVE ACNOTF01-TODAY TO NOTIFY-DATE.
+008850     MOVE ZERO TO NOTIFY-DEBIT-BANK.
+008900     WRITE CUSTOMER-NOTIFICATION-RECORD.
+009000     ADD 1 TO ACNOTF01-COUNT.
+009100 2100-EXIT.
+009200     EXIT.
+009300
+009400 3000-FINISH.
+009500     CLOSE ACSTH-FILE.
+009600     CLOSE NOTIFY-FILE.
+009700     DISPLAY 'ACNOTF01 NOTIFICATIONS QUEUED = ' ACNOTF01-COUNT.
+009800 3000-EXIT.
+009900     EXIT.
+010000
+010100 8100-READ-ACSTH.
+010200     READ ACSTH-FILE
+010300         AT END
+010400             SET ACNOTF01-EOF TO TRUE
+010500     END-READ.
+010600 8100-EXIT.
+010700     EXIT.
