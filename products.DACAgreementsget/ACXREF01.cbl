@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACXREF01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACXREF01 -- ACCORD-TO-DEBIT-ACCOUNT CROSS-REFERENCE       *
+000900*              INDEX BUILD.                                  *
+001000*                                                            *
+001100*  EXPLODES THE DAY'S QRYACRL01 RESPONSE CAPTURES (ACRESP)    *
+001200*  AND WRITES ONE ENTRY PER ACCORD TO AN INDEXED LOOKUP FILE  *
+001300*  (ACXREF) KEYED ON REFERENCE-NUMBER, CARRYING THE DEBIT     *
+001400*  BANK AND DEBIT ACCOUNT NUMBER ON FILE FOR THAT ACCORD.     *
+001500*  CSRECN01 IN THE SERVICE-BILLING FOLDER RANDOM-READS THIS   *
+001600*  INDEX, KEYED BY OBLIGATION-NUMBER, TO TRANSLATE AN         *
+001700*  OCBCOSP01 OBLIGATION INTO THE OCBMOVA01 ACCOUNT NUMBER     *
+001800*  BEFORE LOOKING UP THE ACTUAL DEBIT MOVEMENT -- THE TWO     *
+001900*  SERVICES OTHERWISE SHARE NO COMMON IDENTIFIER.  AN ACCORD  *
+002000*  SEEN A SECOND TIME FOR A REFERENCE-NUMBER ALREADY ON FILE  *
+002100*  IS COUNTED, NOT WRITTEN, SINCE ONLY ONE CROSS-REFERENCE    *
+002200*  PER OBLIGATION IS NEEDED.                                  *
+002300*----------------------------------------------------------*
+002400*  MODIFICATION HISTORY                                    *
+002500*    08/09/26  DOB  INITIAL VERSION.                       *
+002600*----------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-ZSERIES.
+003000 OBJECT-COMPUTER. IBM-ZSERIES.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT ACRESP-FILE ASSIGN TO ACRESP
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT ACXREF-FILE ASSIGN TO ACXREF
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS XREF-REFERENCE-NUMBER.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ACRESP-FILE.
+004300     COPY "QRYACRL01_RESPONSE.cpy".
+004400
+004500 FD  ACXREF-FILE.
+004600     COPY "ACXREF01.cpy".
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  ACXREF01-SWITCHES.
+005000     05  ACXREF01-EOF-SW           PIC X(01) VALUE 'N'.
+005100         88  ACXREF01-EOF            VALUE 'Y'.
+005200
+005300 77  ACXREF01-IDX                  PIC 9(3) COMP VALUE ZERO.
+005400 77  ACXREF01-INDEXED-COUNT        PIC 9(7) COMP VALUE ZERO.
+005500 77  ACXREF01-SKIPPED-COUNT        PIC 9(7) COMP VALUE ZERO.
+005600
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006100         UNTIL ACXREF01-EOF.
+006200     PERFORM 3000-FINISH THRU 3000-EXIT.
+006300     STOP RUN.
+006400
+006500 1000-INITIALIZE.
+006600     OPEN INPUT ACRESP-FILE.
+006700     OPEN OUTPUT ACXREF-FILE.
+006800     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+006900 1000-EXIT.
+007000     EXIT.
+007100
+007200 2000-PROCESS-CAPTURE.
+007300     PERFORM 2100-INDEX-ACCORD THRU 2100-EXIT
+007400         VARYING ACXREF01-IDX FROM 1 BY 1
+007500         UNTIL ACXREF01-IDX > TOTAL-PRODUCTS OF RESPONSE
+007600         OR ACXREF01-IDX > 20.
+007700     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+007800 2000-EXIT.
+007900     EXIT.
+008000
+008100 2100-INDEX-ACCORD.
+008200     IF REFERENCE-NUMBER OF RESPONSE (ACXREF01-IDX) NOT = SPACES
+008300         PERFORM 2110-WRITE-INDEX THRU 2110-EXIT
+008400     END-IF.
+008500 2100-EXIT.
+008600     EXIT.
+008700
+008800 2110-WRITE-INDEX.
+008900     MOVE REFERENCE-NUMBER OF RESPONSE (ACXREF01-IDX) TO
+009000         XREF-REFERENCE-NUMBER.
+009100     MOVE DEBIT-BANK OF RESPONSE (ACXREF01-IDX) TO
+009200         XREF-DEBIT-BANK.
+009300     MOVE DEBIT-ACCOUNT-NUMBER OF RESPONSE (ACXREF01-IDX) TO
+009400         XREF-DEBIT-ACCOUNT-NUMBER.
+009500     WRITE DEBIT-CROSS-REFERENCE-RECORD
+009600         INVALID KEY
+009700             ADD 1 TO ACXREF01-SKIPPED-COUNT
+009800         NOT INVALID KEY
+009900             ADD 1 TO ACXREF01-INDEXED-COUNT
+010000     END-WRITE.
+010100 2110-EXIT.
+010200     EXIT.
+010300
+010400 3000-FINISH.
+010500     CLOSE ACRESP-FILE.
+010600     CLOSE ACXREF-FILE.
+010700     DISPLAY 'ACXREF01 ACCORDS INDEXED     = '
+010800         ACXREF01-INDEXED-COUNT.
+010900     DISPLAY 'ACXREF01 DUPLICATE KEYS      = '
+011000         ACXREF01-SKIPPED-COUNT.
+011100 3000-EXIT.
+011200     EXIT.
+011300
+011400 8100-READ-ACRESP.
+011500     READ ACRESP-FILE
+011600         AT END
+011700             SET ACXREF01-EOF TO TRUE
+011800     END-READ.
+011900 8100-EXIT.
+012000     EXIT.
