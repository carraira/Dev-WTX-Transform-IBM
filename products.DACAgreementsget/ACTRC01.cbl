@@ -0,0 +1,106 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACTRC01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACTRC01 -- TRUNCATION CHECK FOR DAC AGREEMENTS PAGE        *
+000900*             LIMIT.                                         *
+001000*                                                            *
+001100*  READS THE QRYACRL01 RESPONSE CAPTURES (ACRESP).  THE       *
+001200*  ACCORDS TABLE IS A FIXED OCCURS 20, SO A CLIENT WITH       *
+001300*  MORE THAN 20 AGREEMENTS ON FILE (TOTAL-PRODUCTS > 20)      *
+001400*  HAS HAD ITS RESPONSE SILENTLY TRUNCATED BY THE HOST.       *
+001500*  EVERY RESPONSE IS PASSED THROUGH TO ACTRNC01 WITH THE      *
+001600*  TRUNCATION FLAG SET SO A CALLER CAN TELL THE DIFFERENCE    *
+001700*  BETWEEN "CLIENT HAS NO MORE AGREEMENTS" AND "THERE ARE     *
+001800*  MORE AGREEMENTS WE DID NOT SEE."                           *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002150*    08/09/26  DOB  PRODUCTS-RETURNED WAS BEING STAMPED     *
+002160*                   WITH THE PAGE LIMIT EVEN WHEN A CLIENT'S*
+002170*                   TOTAL WAS UNDER IT -- NOW SET FROM THE  *
+002180*                   ACTUAL TOTAL IN THE UNTRUNCATED BRANCH. *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACRESP-FILE ASSIGN TO ACRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT ACTRNC-FILE ASSIGN TO ACTRNC01
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ACRESP-FILE.
+003700     COPY "QRYACRL01_RESPONSE.cpy".
+003800
+003900 FD  ACTRNC-FILE.
+004000     COPY "ACTRNC01.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  ACTRC01-SWITCHES.
+004400     05  ACTRC01-EOF-SW            PIC X(01) VALUE 'N'.
+004500         88  ACTRC01-EOF             VALUE 'Y'.
+004600
+004700 77  ACTRC01-PAGE-LIMIT            PIC 9(5) VALUE 20.
+004800 77  ACTRC01-TRUNCATED-COUNT       PIC 9(7) COMP VALUE ZERO.
+004900
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005300     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005400         UNTIL ACTRC01-EOF.
+005500     PERFORM 3000-FINISH THRU 3000-EXIT.
+005600     STOP RUN.
+005700
+005800 1000-INITIALIZE.
+005900     OPEN INPUT ACRESP-FILE.
+006000     OPEN OUTPUT ACTRNC-FILE.
+006100     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+006200 1000-EXIT.
+006300     EXIT.
+006400
+006500 2000-PROCESS-CAPTURE.
+006600     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+006700         IDENTIFICATION-NUMBER OF TRUNCATION-CHECK-RECORD.
+006800     MOVE TOTAL-PRODUCTS OF RESPONSE TO
+006900         TOTAL-PRODUCTS OF TRUNCATION-CHECK-RECORD.
+007000     IF TOTAL-PRODUCTS OF RESPONSE > ACTRC01-PAGE-LIMIT
+007100         MOVE ACTRC01-PAGE-LIMIT TO
+007150             PRODUCTS-RETURNED OF TRUNCATION-CHECK-RECORD
+007200         SET AGREEMENTS-TRUNCATED OF TRUNCATION-CHECK-RECORD
+007300             TO TRUE
+007400         ADD 1 TO ACTRC01-TRUNCATED-COUNT
+007500     ELSE
+007600         MOVE TOTAL-PRODUCTS OF RESPONSE TO
+007650             PRODUCTS-RETURNED OF TRUNCATION-CHECK-RECORD
+007700         SET AGREEMENTS-COMPLETE OF TRUNCATION-CHECK-RECORD
+007800             TO TRUE
+007900     END-IF.
+008000     WRITE TRUNCATION-CHECK-RECORD.
+008100     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+008200 2000-EXIT.
+008300     EXIT.
+008400
+008500 3000-FINISH.
+008600     CLOSE ACRESP-FILE.
+008700     CLOSE ACTRNC-FILE.
+008800     DISPLAY 'ACTRC01 CLIENTS TRUNCATED = '
+008900         ACTRC01-TRUNCATED-COUNT.
+009000 3000-EXIT.
+009100     EXIT.
+009200
+009300 8100-READ-ACRESP.
+009400     READ ACRESP-FILE
+009500         AT END
+009600             SET ACTRC01-EOF TO TRUE
+009700     END-READ.
+009800 8100-EXIT.
+009900     EXIT.
+
