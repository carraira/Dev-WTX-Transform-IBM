@@ -0,0 +1,11 @@
+        01  ACCORD-STATUS-HISTORY-RECORD.
+            05  IDENTIFICATION-TYPE PIC X(1).
+            05  IDENTIFICATION-NUMBER PIC X(17).
+            05  ACC-CODE PIC 9(5).
+            05  OLD-STATUS PIC X(1).
+            05  NEW-STATUS PIC X(1).
+            05  CHANGE-DATE PIC 9(8).
+            05  CHANGE-TIME PIC 9(6).
+            05  REFERENCE-NUMBER PIC X(20).
+            05  FILLER PIC X(10).
+
