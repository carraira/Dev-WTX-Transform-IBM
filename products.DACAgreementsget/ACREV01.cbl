@@ -0,0 +1,181 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACREV01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACREV01 -- AUTO-REVIEW QUEUE FOR LONG-BLOCKED DAC          *
+000900*             AGREEMENTS.                                    *
+001000*                                                            *
+001100*  READS THE QRYACRL01 RESPONSE CAPTURES (ACRESP) AND         *
+001200*  QUEUES ANY ACCORD THAT HAS BEEN BLOCKED (ACCORD-STATUS     *
+001300*  OF 'B') FOR ACREV01-CUTOFF-DAYS OR MORE FOR MANUAL         *
+001400*  REVIEW (ACREVQ01), SO A CLIENT IS NOT LEFT SITTING BLOCKED *
+001500*  INDEFINITELY WAITING ON SOMEONE TO NOTICE.  THE DAYS       *
+001600*  BLOCKED IS MEASURED FROM DATE-BLOCK TO TODAY USING THE     *
+001700*  LILIAN DATE INTRINSIC SINCE ORDINARY ARITHMETIC ON A       *
+001800*  YYYYMMDD FIELD DOES NOT ACCOUNT FOR MONTH AND YEAR         *
+001900*  BOUNDARIES CORRECTLY.                                      *
+002000*----------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                    *
+002200*    08/09/26  DOB  INITIAL VERSION.                       *
+002250*    08/09/26  DOB  CARRIED DEBIT-BANK ONTO THE REVIEW      *
+002260*                   QUEUE RECORD AND QUEUED A NOTICE TO     *
+002270*                   THAT BANK ON THE SHARED CROSS-SERVICE   *
+002280*                   OUTBOUND NOTIFICATION FEED.             *
+002285*    08/09/26  DOB  DOCUMENTED THE IDENTIFICATION-TYPE/      *
+002286*                   NUMBER FIELD MEANING ON THE BANK NOTICE, *
+002287*                   AND FIXED SEQUENCE NUMBERS THAT HAD      *
+002288*                   GONE BACKWARD/DUPLICATED AROUND THE      *
+002289*                   NEW PARAGRAPHS.                          *
+002300*----------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-ZSERIES.
+002700 OBJECT-COMPUTER. IBM-ZSERIES.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT ACRESP-FILE ASSIGN TO ACRESP
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT ACREVQ-FILE ASSIGN TO ACREVQ01
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003350     SELECT NOTIFY-FILE ASSIGN TO NOTIFY
+003360         ORGANIZATION IS LINE SEQUENTIAL.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  ACRESP-FILE.
+003800     COPY "QRYACRL01_RESPONSE.cpy".
+003900
+004000 FD  ACREVQ-FILE.
+004100     COPY "ACREVQ01.cpy".
+004150
+004170 FD  NOTIFY-FILE.
+004180     COPY "NOTIFY01.cpy".
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  ACREV01-SWITCHES.
+004500     05  ACREV01-EOF-SW            PIC X(01) VALUE 'N'.
+004600         88  ACREV01-EOF             VALUE 'Y'.
+004700
+004800 77  ACREV01-IDX                   PIC 9(3) COMP VALUE ZERO.
+004900 77  ACREV01-TODAY                 PIC 9(8) VALUE ZERO.
+005000 77  ACREV01-TODAY-LILIAN          PIC 9(7) COMP VALUE ZERO.
+005100 77  ACREV01-BLOCK-LILIAN          PIC 9(7) COMP VALUE ZERO.
+005200 77  ACREV01-DAYS-BLOCKED          PIC 9(5) VALUE ZERO.
+005300 77  ACREV01-CUTOFF-DAYS           PIC 9(5) VALUE 90.
+005400 77  ACREV01-QUEUED-COUNT          PIC 9(7) COMP VALUE ZERO.
+005500
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+006000         UNTIL ACREV01-EOF.
+006100     PERFORM 3000-FINISH THRU 3000-EXIT.
+006200     STOP RUN.
+006300
+006400 1000-INITIALIZE.
+006500     OPEN INPUT ACRESP-FILE.
+006600     OPEN OUTPUT ACREVQ-FILE.
+006650     OPEN EXTEND NOTIFY-FILE.
+006700     ACCEPT ACREV01-TODAY FROM DATE YYYYMMDD.
+006800     COMPUTE ACREV01-TODAY-LILIAN =
+006900         FUNCTION INTEGER-OF-DATE(ACREV01-TODAY).
+007000     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300
+007400 2000-PROCESS-CAPTURE.
+007500     MOVE 1 TO ACREV01-IDX.
+007600     PERFORM 2100-CHECK-ACCORD THRU 2100-EXIT
+007700         UNTIL ACREV01-IDX > TOTAL-PRODUCTS OF RESPONSE
+007800         OR ACREV01-IDX > 20.
+007900     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+008000 2000-EXIT.
+008100     EXIT.
+008200
+008300 2100-CHECK-ACCORD.
+008400     IF ACCORD-STATUS OF RESPONSE (ACREV01-IDX) = 'B'
+008500             AND DATE-BLOCK OF RESPONSE (ACREV01-IDX)
+008600                 NOT = ZERO
+008700         COMPUTE ACREV01-BLOCK-LILIAN =
+008800             FUNCTION INTEGER-OF-DATE(
+008900                 DATE-BLOCK OF RESPONSE (ACREV01-IDX))
+009000         COMPUTE ACREV01-DAYS-BLOCKED =
+009100             ACREV01-TODAY-LILIAN - ACREV01-BLOCK-LILIAN
+009200         IF ACREV01-DAYS-BLOCKED >= ACREV01-CUTOFF-DAYS
+009300             PERFORM 2110-QUEUE-FOR-REVIEW THRU 2110-EXIT
+009400         END-IF
+009500     END-IF.
+009600     ADD 1 TO ACREV01-IDX.
+009700 2100-EXIT.
+009800     EXIT.
+009900
+010000 2110-QUEUE-FOR-REVIEW.
+010100     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+010200         IDENTIFICATION-NUMBER OF REVIEW-QUEUE-RECORD.
+010300     MOVE ACC-CODE OF RESPONSE (ACREV01-IDX) TO
+010400         ACC-CODE OF REVIEW-QUEUE-RECORD.
+010500     MOVE REFERENCE-NUMBER OF RESPONSE (ACREV01-IDX) TO
+010600         REFERENCE-NUMBER OF REVIEW-QUEUE-RECORD.
+010700     MOVE DATE-BLOCK OF RESPONSE (ACREV01-IDX) TO
+010800         DATE-BLOCK OF REVIEW-QUEUE-RECORD.
+010900     MOVE ACREV01-DAYS-BLOCKED TO
+011000         DAYS-BLOCKED OF REVIEW-QUEUE-RECORD.
+011100     MOVE 'BLOCKED PAST REVIEW CUTOFF' TO
+011200         REVIEW-REASON OF REVIEW-QUEUE-RECORD.
+011250     MOVE DEBIT-BANK OF RESPONSE (ACREV01-IDX) TO
+011260         DEBIT-BANK OF REVIEW-QUEUE-RECORD.
+011300     WRITE REVIEW-QUEUE-RECORD.
+011350     PERFORM 2120-NOTIFY-DEBIT-BANK THRU 2120-EXIT.
+011400     ADD 1 TO ACREV01-QUEUED-COUNT.
+011500 2110-EXIT.
+011600     EXIT.
+011610
+011620*----------------------------------------------------------*
+011630*  QUEUES A NOTICE TO THE DEBIT BANK ON FILE FOR THE        *
+011640*  BLOCKED ACCORD, ON THE SAME SHARED CROSS-SERVICE         *
+011650*  OUTBOUND NOTIFICATION FEED ACNOTF01 AND CSNOTF01 USE.    *
+011651*  THE RECIPIENT OF THIS RVBK/NOTIFY-TO-BANK NOTICE IS THE  *
+011652*  BANK IN NOTIFY-DEBIT-BANK, NOT THE PARTY IN              *
+011653*  IDENTIFICATION-TYPE/IDENTIFICATION-NUMBER -- THOSE TWO   *
+011654*  FIELDS STILL CARRY THE BLOCKED CLIENT'S IDENTITY (THE    *
+011655*  SUBJECT OF THE NOTICE), THE SAME AS ON EVERY OTHER       *
+011656*  REASON CODE ON THIS SHARED FEED, SO THE BANK CAN TELL    *
+011657*  WHICH CUSTOMER'S ACCORD IS BEING FLAGGED.                *
+011658*----------------------------------------------------------*
+011670 2120-NOTIFY-DEBIT-BANK.
+011680     MOVE 'QRYACRL1' TO NOTIFY-SOURCE-SERVICE.
+011690     MOVE IDENTIFICATION-TYPE OF RESPONSE TO
+011700         IDENTIFICATION-TYPE OF CUSTOMER-NOTIFICATION-RECORD.
+011710     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+011720         IDENTIFICATION-NUMBER OF CUSTOMER-NOTIFICATION-RECORD.
+011730     MOVE REFERENCE-NUMBER OF RESPONSE (ACREV01-IDX) TO
+011740         NOTIFY-REFERENCE.
+011750     SET NOTIFY-REVIEW-BANK-NOTICE TO TRUE.
+011760     SET NOTIFY-TO-BANK TO TRUE.
+011770     MOVE ACREV01-TODAY TO NOTIFY-DATE.
+011780     MOVE DEBIT-BANK OF RESPONSE (ACREV01-IDX) TO
+011790         NOTIFY-DEBIT-BANK.
+011800     WRITE CUSTOMER-NOTIFICATION-RECORD.
+011810 2120-EXIT.
+011820     EXIT.
+011830
+011900 3000-FINISH.
+012000     CLOSE ACRESP-FILE.
+012100     CLOSE ACREVQ-FILE.
+012150     CLOSE NOTIFY-FILE.
+012200     DISPLAY 'ACREV01 ACCORDS QUEUED FOR REVIEW = '
+012300         ACREV01-QUEUED-COUNT.
+012400 3000-EXIT.
+012500     EXIT.
+012600
+012700 8100-READ-ACRESP.
+012800     READ ACRESP-FILE
+012900         AT END
+013000             SET ACREV01-EOF TO TRUE
+013100     END-READ.
+013200 8100-EXIT.
+013300     EXIT.
+
