@@ -14,7 +14,7 @@
                 10  RESPONSE-CODE PIC X(5).
                 10  RESPONSE-DESCRIPTION PIC X(100).
                 10  INTEGRATION-USER PIC X(40).
-                10  INTEGRATION-USER-PASSWORD PIC X(64).
+                10  INTEGRATION-USER-TOKEN PIC X(64).
                 10  TRANSACTION-ID PIC X(48).
             05  BODY.
                 10  IDENTIFICATION-TYPE PIC X(1).
@@ -33,4 +33,4 @@
                     15  CREDIT-ACCOUNT-NUMBER-PAY-REC PIC 9(20).
                     15  ACCORD-STATUS PIC X(1).
                     15  DATE-BLOCK PIC 9(8).
-            05  FILLER PIC X(2671).
\ No newline at end of file
+            05  FILLER PIC X(2671).
