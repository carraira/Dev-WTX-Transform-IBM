@@ -0,0 +1,8 @@
+        01  ACCORD-STATUS-LAST-KNOWN.
+            05  ACSTL-KEY.
+                10  IDENTIFICATION-NUMBER PIC X(17).
+                10  ACC-CODE PIC 9(5).
+            05  LAST-STATUS PIC X(1).
+            05  LAST-CHECK-DATE PIC 9(8).
+            05  FILLER PIC X(10).
+
