@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACARCH01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACARCH01 -- LONG-TERM RETENTION ARCHIVE INDEX EXTRACT.   *
+000900*                                                          *
+001000*  READS THE DAY'S QRYACRL01 RESPONSE CAPTURES (ACRESP)     *
+001100*  AND APPENDS ONE INDEX ROW PER CAPTURE TO THE SHARED       *
+001200*  CROSS-SERVICE RETENTION ARCHIVE (ARCHV) SO THE ORIGINAL   *
+001300*  CAPTURE'S GENERATION DATA SET CAN BE FOUND AND PURGED     *
+001400*  ON SCHEDULE ONCE ARCHIVE-PURGE-DATE IS REACHED.  SISTER   *
+001500*  PROGRAMS MVARCH01 (ACCOUNT MOVEMENTS) AND CSARCH01        *
+001600*  (SERVICE BILLING) FEED THE SAME ARCHIVE FROM THEIR        *
+001700*  CAPTURES.  THE ARCHV DD IS ASSUMED PRE-ALLOCATED FOR THE  *
+001800*  DAY SO ALL THREE EXTRACT JOBS CAN EXTEND IT IN SEQUENCE.  *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACRESP-FILE ASSIGN TO ACRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT ARCHV-FILE ASSIGN TO ARCHV
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ACRESP-FILE.
+003700     COPY "QRYACRL01_RESPONSE.cpy".
+003800
+003900 FD  ARCHV-FILE.
+004000     COPY "ARCHV01.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  ACARCH01-SWITCHES.
+004400     05  ACARCH01-EOF-SW           PIC X(01) VALUE 'N'.
+004500         88  ACARCH01-EOF            VALUE 'Y'.
+004600
+004700 01  ACARCH01-WORK-DATE.
+004800     05  ACARCH01-WORK-YEAR        PIC 9(4).
+004900     05  ACARCH01-WORK-MONTH-DAY   PIC 9(4).
+005000
+005100 77  ACARCH01-TODAY                PIC 9(8) VALUE ZERO.
+005200 77  ACARCH01-RETENTION-YEARS      PIC 9(2) VALUE 7.
+005300 77  ACARCH01-COUNT                PIC 9(7) COMP VALUE ZERO.
+005400
+005500 PROCEDURE DIVISION.
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005900         UNTIL ACARCH01-EOF.
+006000     PERFORM 3000-FINISH THRU 3000-EXIT.
+006100     STOP RUN.
+006200
+006300 1000-INITIALIZE.
+006400     OPEN INPUT ACRESP-FILE.
+006500     OPEN EXTEND ARCHV-FILE.
+006600     ACCEPT ACARCH01-TODAY FROM DATE YYYYMMDD.
+006700     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+006800 1000-EXIT.
+006900     EXIT.
+007000
+007100 2000-PROCESS-CAPTURE.
+007200     PERFORM 2100-BUILD-ARCHIVE-RECORD THRU 2100-EXIT.
+007300     WRITE ARCHIVE-INDEX-RECORD.
+007400     ADD 1 TO ACARCH01-COUNT.
+007500     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+007600 2000-EXIT.
+007700     EXIT.
+007800
+007900 2100-BUILD-ARCHIVE-RECORD.
+008000     MOVE 'QRYACRL1' TO ARCHIVE-SOURCE-SERVICE.
+008100     MOVE TRANSACTION-ID OF RESPONSE TO
+008200         ARCHIVE-TRANSACTION-ID.
+008300     MOVE COUNTRY-CODE OF RESPONSE   TO ARCHIVE-COUNTRY-CODE.
+008400     MOVE BANK-CODE OF RESPONSE      TO ARCHIVE-BANK-CODE.
+008500     MOVE REQUEST-DATE OF RESPONSE   TO ARCHIVE-REQUEST-DATE.
+008600     MOVE RESPONSE-DATE OF RESPONSE  TO ARCHIVE-RESPONSE-DATE.
+008700     MOVE ACARCH01-TODAY             TO ARCHIVE-ARCHIVED-DATE.
+008800     MOVE ACARCH01-RETENTION-YEARS   TO ARCHIVE-RETENTION-YEARS.
+008900     PERFORM 2200-COMPUTE-PURGE-DATE THRU 2200-EXIT.
+009000 2100-EXIT.
+009100     EXIT.
+009200
+009300 2200-COMPUTE-PURGE-DATE.
+009400     MOVE RESPONSE-DATE OF RESPONSE TO ACARCH01-WORK-DATE.
+009500     COMPUTE ACARCH01-WORK-YEAR =
+009600         ACARCH01-WORK-YEAR + ACARCH01-RETENTION-YEARS.
+009700     MOVE ACARCH01-WORK-DATE TO ARCHIVE-PURGE-DATE.
+009800 2200-EXIT.
+009900     EXIT.
+010000
+010100 3000-FINISH.
+010200     CLOSE ACRESP-FILE.
+010300     CLOSE ARCHV-FILE.
+010400     DISPLAY 'ACARCH01 ARCHIVE ROWS WRITTEN = ' ACARCH01-COUNT.
+010500 3000-EXIT.
+010600     EXIT.
+010700
+010800 8100-READ-ACRESP.
+010900     READ ACRESP-FILE
+011000         AT END
+011100             SET ACARCH01-EOF TO TRUE
+011200     END-READ.
+011300 8100-EXIT.
+011400     EXIT.
