@@ -0,0 +1,9 @@
+        01  TRUNCATION-CHECK-RECORD.
+            05  IDENTIFICATION-NUMBER PIC X(17).
+            05  TOTAL-PRODUCTS PIC 9(5).
+            05  PRODUCTS-RETURNED PIC 9(5).
+            05  TRUNCATION-FLAG-SW PIC X(01).
+                88  AGREEMENTS-TRUNCATED VALUE 'Y'.
+                88  AGREEMENTS-COMPLETE VALUE 'N'.
+            05  FILLER PIC X(10).
+
