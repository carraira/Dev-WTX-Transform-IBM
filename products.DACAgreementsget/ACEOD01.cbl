@@ -0,0 +1,92 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACEOD01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACEOD01 -- END-OF-DAY CONTROL TOTALS EXTRACT.             *
+000900*                                                          *
+001000*  READS THE DAY'S QRYACRL01 RESPONSE CAPTURES (ACRESP) AND  *
+001100*  ACCUMULATES A CAPTURE COUNT, THEN APPENDS ONE CONTROL     *
+001200*  RECORD TO THE SHARED CROSS-SERVICE CONTROL TOTALS FEED    *
+001300*  (EODCTL) FOR EODRPT01 TO ROLL UP ALONGSIDE SISTER         *
+001400*  PROGRAMS MVEOD01 (ACCOUNT MOVEMENTS) AND CSEOD01          *
+001500*  (SERVICE BILLING).  QRYACRL01 CARRIES NO DOLLAR FIELD SO  *
+001600*  THE DOLLAR TOTAL IS LEFT AT ZERO.  THE EODCTL DD IS       *
+001700*  ASSUMED PRE-ALLOCATED FOR THE DAY SO ALL THREE EXTRACT    *
+001800*  JOBS CAN EXTEND IT IN SEQUENCE.                           *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACRESP-FILE ASSIGN TO ACRESP
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT EODCTL-FILE ASSIGN TO EODCTL
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ACRESP-FILE.
+003700     COPY "QRYACRL01_RESPONSE.cpy".
+003800
+003900 FD  EODCTL-FILE.
+004000     COPY "EODCTL01.cpy".
+004100
+004200 WORKING-STORAGE SECTION.
+004300 01  ACEOD01-SWITCHES.
+004400     05  ACEOD01-EOF-SW            PIC X(01) VALUE 'N'.
+004500         88  ACEOD01-EOF             VALUE 'Y'.
+004600
+004700 77  ACEOD01-TODAY                 PIC 9(8) VALUE ZERO.
+004800 77  ACEOD01-RECORD-COUNT          PIC 9(7) COMP VALUE ZERO.
+004900
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005300     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005400         UNTIL ACEOD01-EOF.
+005500     PERFORM 3000-FINISH THRU 3000-EXIT.
+005600     STOP RUN.
+005700
+005800 1000-INITIALIZE.
+005900     OPEN INPUT ACRESP-FILE.
+006000     OPEN EXTEND EODCTL-FILE.
+006100     ACCEPT ACEOD01-TODAY FROM DATE YYYYMMDD.
+006200     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+006300 1000-EXIT.
+006400     EXIT.
+006500
+006600 2000-PROCESS-CAPTURE.
+006700     ADD 1 TO ACEOD01-RECORD-COUNT.
+006800     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+006900 2000-EXIT.
+007000     EXIT.
+007100
+007200 3000-FINISH.
+007300     MOVE 'QRYACRL1' TO EODCTL-SOURCE-SERVICE.
+007400     SET EODCTL-AGREEMENTS TO TRUE.
+007500     MOVE ACEOD01-RECORD-COUNT TO EODCTL-RECORD-COUNT.
+007600     MOVE ZERO TO EODCTL-DOLLAR-TOTAL.
+007700     MOVE ACEOD01-TODAY TO EODCTL-REPORT-DATE.
+007800     WRITE EOD-CONTROL-RECORD.
+007900     CLOSE ACRESP-FILE.
+008000     CLOSE EODCTL-FILE.
+008100     DISPLAY 'ACEOD01 CAPTURES            = '
+008200         ACEOD01-RECORD-COUNT.
+008300 3000-EXIT.
+008400     EXIT.
+008500
+008600 8100-READ-ACRESP.
+008700     READ ACRESP-FILE
+008800         AT END
+008900             SET ACEOD01-EOF TO TRUE
+009000     END-READ.
+009100 8100-EXIT.
+009200     EXIT.
