@@ -0,0 +1,10 @@
+        01  REVIEW-QUEUE-RECORD.
+            05  IDENTIFICATION-NUMBER PIC X(17).
+            05  ACC-CODE PIC 9(5).
+            05  REFERENCE-NUMBER PIC X(20).
+            05  DATE-BLOCK PIC 9(8).
+            05  DAYS-BLOCKED PIC 9(5).
+            05  REVIEW-REASON PIC X(30).
+            05  DEBIT-BANK PIC 9(3).
+            05  FILLER PIC X(07).
+
