@@ -0,0 +1,10 @@
+        01  ACCORD-LISTING-RECORD.
+            05  IDENTIFICATION-TYPE PIC X(1).
+            05  IDENTIFICATION-NUMBER PIC X(17).
+            05  ACC-CODE PIC 9(5).
+            05  REFERENCE-NUMBER PIC X(20).
+            05  ENTRY-DATE PIC 9(8).
+            05  ACCORD-STATUS PIC X(1).
+            05  DATE-BLOCK PIC 9(8).
+            05  FILLER PIC X(10).
+
