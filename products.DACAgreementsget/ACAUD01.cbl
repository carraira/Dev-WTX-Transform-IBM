@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACAUD01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACAUD01 -- DAC AGREEMENTS HEADER AUDIT EXTRACT.          *
+000900*                                                          *
+001000*  READS THE DAY'S QRYACRL01 RESPONSE CAPTURES (ACRESP)     *
+001100*  AND APPENDS THE HEADER FROM EACH ONE TO THE SHARED       *
+001200*  CROSS-SERVICE AUDIT LOG (AUDLOG).  SISTER PROGRAMS       *
+001300*  MVAUD01 (ACCOUNT MOVEMENTS) AND CSAUD01 (SERVICE         *
+001400*  BILLING) FEED THE SAME LOG FROM THEIR CAPTURES.          *
+001500*----------------------------------------------------------*
+001600*  MODIFICATION HISTORY                                    *
+001700*    08/09/26  DOB  INITIAL VERSION.                       *
+001800*----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-ZSERIES.
+002200 OBJECT-COMPUTER. IBM-ZSERIES.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT ACRESP-FILE ASSIGN TO ACRESP
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT AUDLOG-FILE ASSIGN TO AUDLOG
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  ACRESP-FILE.
+003300     COPY "QRYACRL01_RESPONSE.cpy".
+003400
+003500 FD  AUDLOG-FILE.
+003600     COPY "AUDLOG01.cpy".
+003700
+003800 WORKING-STORAGE SECTION.
+003900 01  ACAUD01-SWITCHES.
+004000     05  ACAUD01-EOF-SW            PIC X(01) VALUE 'N'.
+004100         88  ACAUD01-EOF             VALUE 'Y'.
+004200
+004300 77  ACAUD01-COUNT                 PIC 9(7) COMP VALUE ZERO.
+004400
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004800     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+004900         UNTIL ACAUD01-EOF.
+005000     PERFORM 3000-FINISH THRU 3000-EXIT.
+005100     STOP RUN.
+005200
+005300 1000-INITIALIZE.
+005400     OPEN INPUT ACRESP-FILE.
+005500     OPEN EXTEND AUDLOG-FILE.
+005600     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+005700 1000-EXIT.
+005800     EXIT.
+005900
+006000 2000-PROCESS-CAPTURE.
+006100     PERFORM 2100-BUILD-AUDIT-RECORD THRU 2100-EXIT.
+006200     WRITE AUDIT-LOG-RECORD.
+006300     ADD 1 TO ACAUD01-COUNT.
+006400     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+006500 2000-EXIT.
+006600     EXIT.
+006700
+006800 2100-BUILD-AUDIT-RECORD.
+006900     MOVE SERVICE-CODE OF RESPONSE TO
+007000         AUDIT-SERVICE-CODE.
+007100     MOVE TRANSACTION-ID OF RESPONSE TO
+007200         AUDIT-TRANSACTION-ID.
+007300     MOVE COUNTRY-CODE OF RESPONSE TO
+007400         AUDIT-COUNTRY-CODE.
+007500     MOVE BANK-CODE OF RESPONSE TO
+007600         AUDIT-BANK-CODE.
+007700     MOVE REQUESTER-SYSTEM OF RESPONSE TO
+007800         AUDIT-REQUESTER-SYSTEM.
+007900     MOVE REQUESTING-DEVICE-ID OF RESPONSE TO
+008000         AUDIT-REQUESTING-DEVICE-ID.
+008100     MOVE REQUESTER-USER OF RESPONSE TO
+008200         AUDIT-REQUESTER-USER.
+008300     MOVE REQUEST-DATE OF RESPONSE TO
+008400         AUDIT-REQUEST-DATE.
+008500     MOVE REQUEST-TIME OF RESPONSE TO
+008600         AUDIT-REQUEST-TIME.
+008700     MOVE RESPONSE-DATE OF RESPONSE TO
+008800         AUDIT-RESPONSE-DATE.
+008900     MOVE RESPONSE-TIME OF RESPONSE TO
+009000         AUDIT-RESPONSE-TIME.
+009100     MOVE RESPONSE-CODE OF RESPONSE TO
+009200         AUDIT-RESPONSE-CODE.
+009300     MOVE RESPONSE-DESCRIPTION OF RESPONSE TO
+009400         AUDIT-RESPONSE-DESCRIPTION.
+009500 2100-EXIT.
+009600     EXIT.
+009700
+009800 3000-FINISH.
+009900     CLOSE ACRESP-FILE.
+010000     CLOSE AUDLOG-FILE.
+010100     DISPLAY 'ACAUD01 AUDIT RECORDS WRITTEN = ' ACAUD01-COUNT.
+010200 3000-EXIT.
+010300     EXIT.
+010400
+010500 8100-READ-ACRESP.
+010600     READ ACRESP-FILE
+010700         AT END
+010800             SET ACAUD01-EOF TO TRUE
+010900     END-READ.
+011000 8100-EXIT.
+011100     EXIT.
