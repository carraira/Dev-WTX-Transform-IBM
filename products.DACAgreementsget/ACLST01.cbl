@@ -0,0 +1,108 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ACLST01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. PRODUCTS - DAC AGREEMENTS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ACLST01 -- ACCORD LISTING EXTRACT FOR DAC AGREEMENTS.     *
+000900*                                                            *
+001000*  READS THE QRYACRL01 RESPONSE CAPTURES (ACRESP) AND        *
+001100*  EXPLODES EACH CLIENT'S ACCORDS TABLE INTO ONE LISTING      *
+001200*  RECORD PER ACCORD, BOUNDED BY TOTAL-PRODUCTS, SO           *
+001300*  DOWNSTREAM REPORTING DOES NOT HAVE TO WALK THE FIXED       *
+001400*  OCCURS 20 TABLE ITSELF.  THIS IS THE FIRST BATCH           *
+001500*  PROGRAM STOOD UP AGAINST THE DAC AGREEMENTS CAPTURE        *
+001600*  FILES; LATER ACCORD-STATUS AND REVIEW PROCESSING BUILD     *
+001700*  ON TOP OF THIS EXTRACT.                                    *
+001800*----------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                    *
+002000*    08/09/26  DOB  INITIAL VERSION.                       *
+002100*----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-ZSERIES.
+002500 OBJECT-COMPUTER. IBM-ZSERIES.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT ACRESP-FILE ASSIGN TO ACRESP
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT ACLST-FILE ASSIGN TO ACLST01
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  ACRESP-FILE.
+003600     COPY "QRYACRL01_RESPONSE.cpy".
+003700
+003800 FD  ACLST-FILE.
+003900     COPY "ACLST01.cpy".
+004000
+004100 WORKING-STORAGE SECTION.
+004200 01  ACLST01-SWITCHES.
+004300     05  ACLST01-EOF-SW            PIC X(01) VALUE 'N'.
+004400         88  ACLST01-EOF             VALUE 'Y'.
+004500
+004600 77  ACLST01-IDX                   PIC 9(3) COMP VALUE ZERO.
+004700 77  ACLST01-LISTED-COUNT          PIC 9(7) COMP VALUE ZERO.
+004800
+004900 PROCEDURE DIVISION.
+005000 0000-MAINLINE.
+005100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005200     PERFORM 2000-PROCESS-CAPTURE THRU 2000-EXIT
+005300         UNTIL ACLST01-EOF.
+005400     PERFORM 3000-FINISH THRU 3000-EXIT.
+005500     STOP RUN.
+005600
+005700 1000-INITIALIZE.
+005800     OPEN INPUT ACRESP-FILE.
+005900     OPEN OUTPUT ACLST-FILE.
+006000     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+006100 1000-EXIT.
+006200     EXIT.
+006300
+006400 2000-PROCESS-CAPTURE.
+006500     MOVE 1 TO ACLST01-IDX.
+006600     PERFORM 2100-EXPLODE-ACCORDS THRU 2100-EXIT
+006700         UNTIL ACLST01-IDX > TOTAL-PRODUCTS OF RESPONSE
+006800         OR ACLST01-IDX > 20.
+006900     PERFORM 8100-READ-ACRESP THRU 8100-EXIT.
+007000 2000-EXIT.
+007100     EXIT.
+007200
+007300 2100-EXPLODE-ACCORDS.
+007400     MOVE IDENTIFICATION-TYPE OF RESPONSE   TO
+007500         IDENTIFICATION-TYPE OF ACCORD-LISTING-RECORD.
+007600     MOVE IDENTIFICATION-NUMBER OF RESPONSE TO
+007700         IDENTIFICATION-NUMBER OF ACCORD-LISTING-RECORD.
+007800     MOVE ACC-CODE OF RESPONSE (ACLST01-IDX)         TO
+007900         ACC-CODE OF ACCORD-LISTING-RECORD.
+008000     MOVE REFERENCE-NUMBER OF RESPONSE (ACLST01-IDX) TO
+008100         REFERENCE-NUMBER OF ACCORD-LISTING-RECORD.
+008200     MOVE ENTRY-DATE OF RESPONSE (ACLST01-IDX)       TO
+008300         ENTRY-DATE OF ACCORD-LISTING-RECORD.
+008400     MOVE ACCORD-STATUS OF RESPONSE (ACLST01-IDX)    TO
+008500         ACCORD-STATUS OF ACCORD-LISTING-RECORD.
+008600     MOVE DATE-BLOCK OF RESPONSE (ACLST01-IDX)       TO
+008700         DATE-BLOCK OF ACCORD-LISTING-RECORD.
+008800     WRITE ACCORD-LISTING-RECORD.
+008900     ADD 1 TO ACLST01-LISTED-COUNT.
+009000     ADD 1 TO ACLST01-IDX.
+009100 2100-EXIT.
+009200     EXIT.
+009300
+009400 3000-FINISH.
+009500     CLOSE ACRESP-FILE.
+009600     CLOSE ACLST-FILE.
+009700     DISPLAY 'ACLST01 ACCORDS LISTED = ' ACLST01-LISTED-COUNT.
+009800 3000-EXIT.
+009900     EXIT.
+010000
+010100 8100-READ-ACRESP.
+010200     READ ACRESP-FILE
+010300         AT END
+010400             SET ACLST01-EOF TO TRUE
+010500     END-READ.
+010600 8100-EXIT.
+010700     EXIT.
+
