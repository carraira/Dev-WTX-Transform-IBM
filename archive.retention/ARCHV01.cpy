@@ -0,0 +1,11 @@
+        01  ARCHIVE-INDEX-RECORD.
+            05  ARCHIVE-SOURCE-SERVICE PIC X(8).
+            05  ARCHIVE-TRANSACTION-ID PIC X(48).
+            05  ARCHIVE-COUNTRY-CODE PIC 9(4).
+            05  ARCHIVE-BANK-CODE PIC 9(3).
+            05  ARCHIVE-REQUEST-DATE PIC 9(8).
+            05  ARCHIVE-RESPONSE-DATE PIC 9(8).
+            05  ARCHIVE-ARCHIVED-DATE PIC 9(8).
+            05  ARCHIVE-RETENTION-YEARS PIC 9(2).
+            05  ARCHIVE-PURGE-DATE PIC 9(8).
+            05  FILLER PIC X(10).
