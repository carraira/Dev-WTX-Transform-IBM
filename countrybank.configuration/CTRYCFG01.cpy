@@ -0,0 +1,9 @@
+        01  COUNTRY-CONFIG-RECORD.
+            05  COUNTRY-CONFIG-KEY.
+                10  CTRYCFG-COUNTRY-CODE PIC 9(4).
+                10  CTRYCFG-BANK-CODE PIC 9(3).
+            05  CTRYCFG-DEFAULT-CURRENCY PIC 9(3).
+            05  CTRYCFG-DATE-FORMAT PIC X(10).
+            05  CTRYCFG-MIN-AMOUNT PIC 9(15)V9(2).
+            05  CTRYCFG-MAX-AMOUNT PIC 9(15)V9(2).
+            05  FILLER PIC X(10).
