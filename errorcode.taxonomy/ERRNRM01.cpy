@@ -0,0 +1,10 @@
+        01  NORMALIZED-ERROR-RECORD.
+            05  NERR-SERVICE-CODE PIC X(22).
+            05  NERR-TRANSACTION-ID PIC X(48).
+            05  NERR-HOST-CODE PIC X(5).
+            05  NERR-NORMALIZED-CODE PIC X(8).
+            05  NERR-SEVERITY PIC X(1).
+            05  NERR-NORMALIZED-DESCRIPTION PIC X(80).
+            05  NERR-UNMAPPED-SW PIC X(1).
+                88  NERR-UNMAPPED VALUE 'Y'.
+            05  FILLER PIC X(10).
