@@ -0,0 +1,12 @@
+        01  ERROR-XLATE-RECORD.
+            05  ERRXLT-KEY.
+                10  ERRXLT-SERVICE-CODE PIC X(22).
+                10  ERRXLT-HOST-CODE PIC X(5).
+            05  ERRXLT-NORMALIZED-CODE PIC X(8).
+            05  ERRXLT-SEVERITY PIC X(1).
+                88  ERRXLT-SEVERITY-INFO VALUE 'I'.
+                88  ERRXLT-SEVERITY-WARNING VALUE 'W'.
+                88  ERRXLT-SEVERITY-ERROR VALUE 'E'.
+                88  ERRXLT-SEVERITY-CRITICAL VALUE 'C'.
+            05  ERRXLT-NORMALIZED-DESCRIPTION PIC X(80).
+            05  FILLER PIC X(10).
