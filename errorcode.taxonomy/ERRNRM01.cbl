@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ERRNRM01.
+000300 AUTHOR. D-OKONKWO.
+000400 INSTALLATION. ENTERPRISE INTEGRATION - ERROR TAXONOMY.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------*
+000800*  ERRNRM01 -- RESPONSE-CODE NORMALIZATION.                 *
+000900*                                                          *
+001000*  READS THE SHARED CROSS-SERVICE AUDIT LOG (AUDLOG, SEE    *
+001100*  AUDLOG01.cpy) AND TRANSLATES EACH SERVICE-CODE / HOST    *
+001200*  RESPONSE-CODE PAIR THROUGH THE ERROR TAXONOMY TABLE      *
+001300*  (ERRXLT01) INTO ONE CONSISTENT NORMALIZED CODE, SEVERITY *
+001400*  AND DESCRIPTION (ERRNRM01) THAT THE SUPPORT DESK CAN     *
+001500*  ACT ON WITHOUT LEARNING EACH SERVICE'S OWN QUIRKS.  A    *
+001600*  HOST CODE WITH NO TAXONOMY ENTRY ON FILE IS PASSED       *
+001700*  THROUGH FLAGGED UNMAPPED RATHER THAN DROPPED, SO GAPS    *
+001800*  IN THE TABLE SHOW UP INSTEAD OF DISAPPEARING SILENTLY.   *
+001900*----------------------------------------------------------*
+002000*  MODIFICATION HISTORY                                    *
+002100*    08/09/26  DOB  INITIAL VERSION.                       *
+002200*----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-ZSERIES.
+002600 OBJECT-COMPUTER. IBM-ZSERIES.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT AUDLOG-FILE ASSIGN TO AUDLOG
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT ERRXLT-FILE ASSIGN TO ERRXLT
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS RANDOM
+003400         RECORD KEY IS ERRXLT-KEY.
+003500     SELECT ERRNRM-FILE ASSIGN TO ERRNRM01
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  AUDLOG-FILE.
+004100     COPY "AUDLOG01.cpy".
+004200
+004300 FD  ERRXLT-FILE.
+004400     COPY "ERRXLT01.cpy".
+004500
+004600 FD  ERRNRM-FILE.
+004700     COPY "ERRNRM01.cpy".
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  ERRNRM01-SWITCHES.
+005100     05  ERRNRM01-EOF-SW           PIC X(01) VALUE 'N'.
+005200         88  ERRNRM01-EOF            VALUE 'Y'.
+005300     05  ERRNRM01-FOUND-SW         PIC X(01) VALUE 'N'.
+005400         88  ERRNRM01-FOUND          VALUE 'Y'.
+005500
+005600 77  ERRNRM01-UNMAPPED-COUNT       PIC 9(7) COMP VALUE ZERO.
+005700
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-AUDIT THRU 2000-EXIT
+006200         UNTIL ERRNRM01-EOF.
+006300     PERFORM 3000-FINISH THRU 3000-EXIT.
+006400     STOP RUN.
+006500
+006600 1000-INITIALIZE.
+006700     OPEN INPUT AUDLOG-FILE.
+006800     OPEN INPUT ERRXLT-FILE.
+006900     OPEN OUTPUT ERRNRM-FILE.
+007000     PERFORM 8100-READ-AUDLOG THRU 8100-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300
+007400 2000-PROCESS-AUDIT.
+007500     MOVE AUDIT-SERVICE-CODE      TO NERR-SERVICE-CODE.
+007600     MOVE AUDIT-TRANSACTION-ID    TO NERR-TRANSACTION-ID.
+007700     MOVE AUDIT-RESPONSE-CODE     TO NERR-HOST-CODE.
+007800     MOVE AUDIT-SERVICE-CODE      TO ERRXLT-SERVICE-CODE.
+007900     MOVE AUDIT-RESPONSE-CODE     TO ERRXLT-HOST-CODE.
+008000     PERFORM 2100-LOOKUP-TAXONOMY THRU 2100-EXIT.
+008100     IF ERRNRM01-FOUND
+008200         MOVE ERRXLT-NORMALIZED-CODE TO NERR-NORMALIZED-CODE
+008300         MOVE ERRXLT-SEVERITY TO NERR-SEVERITY
+008400         MOVE ERRXLT-NORMALIZED-DESCRIPTION TO
+008500             NERR-NORMALIZED-DESCRIPTION
+008600         MOVE 'N' TO NERR-UNMAPPED-SW
+008700     ELSE
+008800         MOVE 'UNKNOWN' TO NERR-NORMALIZED-CODE
+008900         MOVE 'E' TO NERR-SEVERITY
+009000         MOVE 'NO TAXONOMY ENTRY ON FILE FOR THIS HOST CODE'
+009100             TO NERR-NORMALIZED-DESCRIPTION
+009200         SET NERR-UNMAPPED TO TRUE
+009300         ADD 1 TO ERRNRM01-UNMAPPED-COUNT
+009400     END-IF.
+009500     WRITE NORMALIZED-ERROR-RECORD.
+009600     PERFORM 8100-READ-AUDLOG THRU 8100-EXIT.
+009700 2000-EXIT.
+009800     EXIT.
+009900
+010000 2100-LOOKUP-TAXONOMY.
+010100     SET ERRNRM01-FOUND-SW TO 'N'.
+010200     READ ERRXLT-FILE
+010300         KEY IS ERRXLT-KEY
+010400         INVALID KEY
+010500             CONTINUE
+010600         NOT INVALID KEY
+010700             SET ERRNRM01-FOUND TO TRUE
+010800     END-READ.
+010900 2100-EXIT.
+011000     EXIT.
+011100
+011200 3000-FINISH.
+011300     CLOSE AUDLOG-FILE.
+011400     CLOSE ERRXLT-FILE.
+011500     CLOSE ERRNRM-FILE.
+011600     DISPLAY 'ERRNRM01 UNMAPPED HOST CODES = '
+011700         ERRNRM01-UNMAPPED-COUNT.
+011800 3000-EXIT.
+011900     EXIT.
+012000
+012100 8100-READ-AUDLOG.
+012200     READ AUDLOG-FILE
+012300         AT END
+012400             SET ERRNRM01-EOF TO TRUE
+012500     END-READ.
+012600 8100-EXIT.
+012700     EXIT.
